@@ -16,4 +16,5 @@
                88  CUST-ACTIVE        VALUE 'A'.
                88  CUST-INACTIVE      VALUE 'I'.
                88  CUST-SUSPENDED     VALUE 'S'.
+               88  CUST-CLOSED        VALUE 'C'.
            05  FILLER                 PIC X(05).
