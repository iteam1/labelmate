@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * CUSTTRAN - CUSTOMER MAINTENANCE TRANSACTION RECORD LAYOUT     *
+      *                                                                *
+      * SHARED BY CUSTMNT AND CUSTEDIT SO THE EDIT PASS AND THE       *
+      * MAINTENANCE RUN ALWAYS AGREE ON THE TRANSACTION LAYOUT.       *
+      *----------------------------------------------------------------*
+       01  TRANSACTION-RECORD.
+           05  TRAN-CODE              PIC X(01).
+               88  TRAN-ADD           VALUE 'A'.
+               88  TRAN-UPDATE        VALUE 'U'.
+               88  TRAN-DELETE        VALUE 'D'.
+               88  TRAN-INQUIRY       VALUE 'I'.
+           05  TRAN-CUST-ID           PIC X(06).
+           05  TRAN-CUST-NAME         PIC X(30).
+           05  TRAN-CUST-ADDR         PIC X(30).
+           05  TRAN-CUST-PHONE        PIC X(13).
+           05  TRAN-AMOUNT            PIC S9(07)V99 COMP-3.
