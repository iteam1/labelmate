@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * LOCCOPY - PER-LOCATION INVENTORY BALANCE RECORD LAYOUT        *
+      *                                                                *
+      * KEYED BY ITEM CODE + LOCATION SO EACH WAREHOUSE/BIN CARRIES   *
+      * ITS OWN ON-HAND BALANCE INSTEAD OF SHARING INVENTORY-DETAILS' *
+      * SYSTEM-WIDE INV-ON-HAND.                                      *
+      *----------------------------------------------------------------*
+       01  LOCATION-BALANCE-DETAILS.
+           05  LOC-KEY.
+               10  LOC-ITEM-CODE      PIC X(10).
+               10  LOC-LOCATION       PIC X(05).
+           05  LOC-BIN-NUMBER         PIC X(05).
+           05  LOC-ON-HAND            PIC S9(05) COMP-3.
+           05  LOC-ALLOCATED          PIC S9(05) COMP-3.
+           05  LOC-AVAILABLE          PIC S9(05) COMP-3.
+           05  LOC-LAST-UPDATED.
+               10  LOC-LU-YEAR        PIC 9(04).
+               10  LOC-LU-MONTH       PIC 9(02).
+               10  LOC-LU-DAY         PIC 9(02).
+           05  FILLER                 PIC X(13).
