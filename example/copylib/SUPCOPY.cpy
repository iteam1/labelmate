@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * SUPCOPY - SUPPLIER RECORD LAYOUT                               *
+      *----------------------------------------------------------------*
+       01  SUPPLIER-DETAILS.
+           05  SUP-ID                 PIC X(06).
+           05  SUP-NAME               PIC X(30).
+           05  SUP-ADDR               PIC X(30).
+           05  SUP-PHONE              PIC X(13).
+           05  SUP-LEAD-TIME-DAYS     PIC 9(03) COMP-3.
+           05  SUP-LAST-UPDATED.
+               10  SUP-LU-YEAR        PIC 9(04).
+               10  SUP-LU-MONTH       PIC 9(02).
+               10  SUP-LU-DAY         PIC 9(02).
+           05  SUP-STATUS             PIC X(01).
+               88  SUP-ACTIVE         VALUE 'A'.
+               88  SUP-INACTIVE       VALUE 'I'.
+           05  FILLER                 PIC X(09).
