@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * SUPTRAN - SUPPLIER MAINTENANCE TRANSACTION RECORD LAYOUT       *
+      *----------------------------------------------------------------*
+       01  TRANSACTION-RECORD.
+           05  TRAN-CODE              PIC X(01).
+               88  TRAN-ADD           VALUE 'A'.
+               88  TRAN-UPDATE        VALUE 'U'.
+               88  TRAN-DELETE        VALUE 'D'.
+               88  TRAN-INQUIRY       VALUE 'I'.
+           05  TRAN-SUP-ID            PIC X(06).
+           05  TRAN-SUP-NAME          PIC X(30).
+           05  TRAN-SUP-ADDR          PIC X(30).
+           05  TRAN-SUP-PHONE         PIC X(13).
+           05  TRAN-LEAD-TIME-DAYS    PIC 9(03).
