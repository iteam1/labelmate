@@ -0,0 +1,238 @@
+      *----------------------------------------------------------------*
+      * CUSTEDIT - CUSTOMER TRANSACTION EDIT PROGRAM                  *
+      *                                                                *
+      * THIS PROGRAM SCANS TRANFILE BEFORE CUSTMNT RUNS AGAINST THE    *
+      * CUSTOMER MASTER.  EACH TRANSACTION IS CHECKED FOR REQUIRED     *
+      * FIELDS AND A SANE PHONE NUMBER PATTERN.  TRANSACTIONS THAT     *
+      * PASS ARE COPIED TO EDITFILE FOR CUSTMNT TO PROCESS; ANY THAT   *
+      * FAIL ARE LEFT OFF EDITFILE AND LISTED ON THE REJECT REPORT     *
+      * WITH THE INPUT LINE NUMBER AND THE REASON FOR THE REJECTION.   *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEDIT.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT EDIT-FILE ASSIGN TO EDITFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 85 CHARACTERS.
+           COPY CUSTTRAN.
+
+       FD  EDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 85 CHARACTERS.
+       01  EDIT-RECORD                PIC X(85).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
+           88  TRAN-SUCCESS           VALUE '00'.
+           88  TRAN-EOF               VALUE '10'.
+
+       01  WS-EDIT-STATUS             PIC X(02) VALUE SPACES.
+           88  EDIT-SUCCESS           VALUE '00'.
+
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+           88  REPORT-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+           05  WS-VALID-DATA-SW       PIC X(01) VALUE 'Y'.
+               88  VALID-DATA         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT          PIC 9(05) VALUE ZEROS.
+           05  WS-ACCEPT-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-REJECT-COUNT        PIC 9(05) VALUE ZEROS.
+
+       01  WS-LINE-NUMBER             PIC 9(07) VALUE ZEROS.
+
+       01  WS-REJECT-REASON           PIC X(50) VALUE SPACES.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'TRANSACTION EDIT   '.
+           05  FILLER                 PIC X(06) VALUE 'REPORT'.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(73) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(08) VALUE 'LINE NO '.
+           05  FILLER                 PIC X(06) VALUE 'TRAN  '.
+           05  FILLER                 PIC X(08) VALUE 'CUST ID '.
+           05  FILLER                 PIC X(50)
+               VALUE 'REJECT REASON                                     '.
+           05  FILLER                 PIC X(60) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-LINE-NUM         PIC ZZZZZZ9.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-DL-TRAN-CODE        PIC X(06).
+           05  WS-DL-CUST-ID          PIC X(08).
+           05  WS-DL-REASON           PIC X(50).
+           05  FILLER                 PIC X(60) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(10) VALUE 'READ:     '.
+           05  WS-SL-READ-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' ACCEPTED: '.
+           05  WS-SL-ACCEPT-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' REJECTED: '.
+           05  WS-SL-REJECT-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(62) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE
+           PERFORM 3000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  TRANSACTION-FILE
+                OUTPUT EDIT-FILE
+                OUTPUT REPORT-FILE
+
+           IF NOT TRAN-SUCCESS
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT EDIT-SUCCESS
+               DISPLAY 'ERROR OPENING EDIT FILE: ' WS-EDIT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT REPORT-SUCCESS
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-LINE-NUMBER
+           ADD 1 TO WS-READ-COUNT
+
+           PERFORM 2100-EDIT-TRANSACTION
+
+           IF VALID-DATA
+               WRITE EDIT-RECORD FROM TRANSACTION-RECORD
+               ADD 1 TO WS-ACCEPT-COUNT
+           ELSE
+               MOVE WS-LINE-NUMBER TO WS-DL-LINE-NUM
+               MOVE TRAN-CODE TO WS-DL-TRAN-CODE
+               MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
+               MOVE WS-REJECT-REASON TO WS-DL-REASON
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2100-EDIT-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-DATA-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF NOT TRAN-ADD AND NOT TRAN-UPDATE
+                   AND NOT TRAN-DELETE AND NOT TRAN-INQUIRY
+               MOVE 'N' TO WS-VALID-DATA-SW
+               MOVE 'INVALID TRANSACTION CODE' TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-DATA AND TRAN-CUST-ID = SPACES
+               MOVE 'N' TO WS-VALID-DATA-SW
+               MOVE 'MISSING CUSTOMER ID' TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-DATA AND (TRAN-ADD OR TRAN-UPDATE)
+                   AND TRAN-CUST-NAME = SPACES
+               MOVE 'N' TO WS-VALID-DATA-SW
+               MOVE 'MISSING CUSTOMER NAME' TO WS-REJECT-REASON
+           END-IF
+
+           IF VALID-DATA AND (TRAN-ADD OR TRAN-UPDATE)
+                   AND TRAN-CUST-PHONE NOT = SPACES
+               PERFORM 2110-VALIDATE-PHONE
+           END-IF
+           .
+
+       2110-VALIDATE-PHONE.
+           IF TRAN-CUST-PHONE (1:1) NOT = '('
+                   OR TRAN-CUST-PHONE (5:1) NOT = ')'
+                   OR TRAN-CUST-PHONE (9:1) NOT = '-'
+                   OR TRAN-CUST-PHONE (2:3) NOT NUMERIC
+                   OR TRAN-CUST-PHONE (6:3) NOT NUMERIC
+                   OR TRAN-CUST-PHONE (10:4) NOT NUMERIC
+               MOVE 'N' TO WS-VALID-DATA-SW
+               MOVE 'INVALID PHONE NUMBER FORMAT' TO WS-REJECT-REASON
+           END-IF
+           .
+
+       3000-TERMINATION.
+           MOVE WS-READ-COUNT TO WS-SL-READ-COUNT
+           MOVE WS-ACCEPT-COUNT TO WS-SL-ACCEPT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-SL-REJECT-COUNT
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE TRANSACTION-FILE
+                 EDIT-FILE
+                 REPORT-FILE
+           .
