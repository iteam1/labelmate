@@ -0,0 +1,283 @@
+      *----------------------------------------------------------------*
+      * CUSTINV - CUSTOMER/INVENTORY PURCHASE HISTORY REPORT PROGRAM  *
+      *                                                                *
+      * THIS PROGRAM READS A CUSTOMER ISSUE/SALES FEED CARRYING BOTH  *
+      * CUST-ID AND INV-ITEM-CODE, ACCUMULATES QUANTITY AND ORDER     *
+      * COUNT BY CUSTOMER/ITEM, AND PRINTS A PURCHASE HISTORY REPORT  *
+      * CROSS-REFERENCED AGAINST CUSTOMER-DETAILS AND                 *
+      * INVENTORY-DETAILS SO A CUSTOMER'S TYPICAL ORDERING PATTERN    *
+      * CAN BE SEEN WITHOUT MANUALLY CHECKING BOTH MASTER FILES.       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINV.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT INVENTORY-FILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-ITEM-CODE
+               FILE STATUS IS WS-INV-STATUS.
+
+           SELECT ISSUE-FILE ASSIGN TO ISSUEIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ISSUE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO CIRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY CUSTCOPY.
+
+       FD  INVENTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS.
+           COPY INVCOPY.
+
+      *----------------------------------------------------------------*
+      * ISSUE-FILE - ONE RECORD PER ISSUE/SALE LINKING A CUSTOMER TO  *
+      * AN INVENTORY ITEM. SUPPLIED BY WHATEVER DOWNSTREAM FEED        *
+      * RECORDS ORDER ACTIVITY (EXTRACT FROM ORDER ENTRY, ISSUE        *
+      * TRANSACTIONS, ETC.) -- NEITHER CUSTCOPY NOR INVCOPY CARRIES   *
+      * A LINK BETWEEN THE TWO MASTERS TODAY.                          *
+      *----------------------------------------------------------------*
+       FD  ISSUE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS.
+       01  ISSUE-RECORD.
+           05  ISS-DATE.
+               10  ISS-YEAR           PIC 9(04).
+               10  ISS-MONTH          PIC 9(02).
+               10  ISS-DAY            PIC 9(02).
+           05  ISS-CUST-ID            PIC X(06).
+           05  ISS-ITEM-CODE          PIC X(10).
+           05  ISS-QUANTITY           PIC S9(05) COMP-3.
+           05  FILLER                 PIC X(15).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS             PIC X(02) VALUE SPACES.
+           88  CUST-SUCCESS           VALUE '00'.
+           88  CUST-NOT-FOUND         VALUE '23'.
+
+       01  WS-INV-STATUS              PIC X(02) VALUE SPACES.
+           88  INV-SUCCESS            VALUE '00'.
+           88  INV-NOT-FOUND          VALUE '23'.
+
+       01  WS-ISSUE-STATUS            PIC X(02) VALUE SPACES.
+           88  ISSUE-SUCCESS          VALUE '00'.
+           88  ISSUE-EOF              VALUE '10'.
+
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+           88  REPORT-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+           05  WS-ENTRY-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  ENTRY-FOUND        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ISSUE-READ-COUNT    PIC 9(07) VALUE ZEROS.
+           05  WS-ENTRY-COUNT         PIC 9(05) VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+      *----------------------------------------------------------------*
+      * ONE ENTRY PER DISTINCT CUSTOMER/ITEM PAIR SEEN ON THE FEED,    *
+      * ACCUMULATED THE SAME WAY RPTGEN BUILDS ITS REGION/PRODUCT/     *
+      * SALESPERSON/CUSTOMER TOTALS TABLES.                            *
+      *----------------------------------------------------------------*
+       01  WS-HISTORY-TOTALS.
+           05  WS-HISTORY-TABLE OCCURS 2000 TIMES
+                               INDEXED BY WS-HIST-IDX, WS-HIST-SRCH-IDX.
+               10  WS-HIST-CUST-ID    PIC X(06).
+               10  WS-HIST-ITEM-CODE  PIC X(10).
+               10  WS-HIST-QUANTITY   PIC S9(07) COMP-3.
+               10  WS-HIST-ORDER-COUNT PIC 9(05) COMP-3.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'CUSTOMER PURCHASE HI'.
+           05  FILLER                 PIC X(14) VALUE 'STORY REPORT  '.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(73) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(08) VALUE 'CUST ID '.
+           05  FILLER                 PIC X(32) VALUE 'CUSTOMER NAME                   '.
+           05  FILLER                 PIC X(12) VALUE 'ITEM CODE   '.
+           05  FILLER                 PIC X(32) VALUE 'ITEM DESCRIPTION                '.
+           05  FILLER                 PIC X(10) VALUE 'QUANTITY  '.
+           05  FILLER                 PIC X(10) VALUE 'ORDERS    '.
+           05  FILLER                 PIC X(28) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID          PIC X(08).
+           05  WS-DL-CUST-NAME        PIC X(32).
+           05  WS-DL-ITEM-CODE        PIC X(12).
+           05  WS-DL-ITEM-DESC        PIC X(32).
+           05  WS-DL-QUANTITY         PIC Z,ZZZ,ZZ9-.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-DL-ORDER-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(17) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(12) VALUE 'ISSUES READ:'.
+           05  WS-SL-READ-COUNT       PIC ZZ,ZZZ,ZZ9.
+           05  FILLER                 PIC X(14) VALUE ' CUST/ITEMS:  '.
+           05  WS-SL-ENTRY-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(66) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-ACCUMULATE-HISTORY
+               UNTIL END-OF-FILE
+           PERFORM 3000-PRINT-HISTORY-REPORT
+           PERFORM 4000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  CUSTOMER-FILE
+                INPUT  INVENTORY-FILE
+                INPUT  ISSUE-FILE
+                OUTPUT REPORT-FILE
+
+           IF NOT CUST-SUCCESS
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-CUST-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT INV-SUCCESS
+               DISPLAY 'ERROR OPENING INVENTORY FILE: ' WS-INV-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT ISSUE-SUCCESS
+               DISPLAY 'ERROR OPENING ISSUE FILE: ' WS-ISSUE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT REPORT-SUCCESS
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+
+           READ ISSUE-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2000-ACCUMULATE-HISTORY.
+           ADD 1 TO WS-ISSUE-READ-COUNT
+           MOVE 'N' TO WS-ENTRY-FOUND-SW
+
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-ENTRY-COUNT
+                      OR ENTRY-FOUND
+               IF WS-HIST-CUST-ID(WS-HIST-IDX) = ISS-CUST-ID
+                  AND WS-HIST-ITEM-CODE(WS-HIST-IDX) = ISS-ITEM-CODE
+                   ADD ISS-QUANTITY TO WS-HIST-QUANTITY(WS-HIST-IDX)
+                   ADD 1 TO WS-HIST-ORDER-COUNT(WS-HIST-IDX)
+                   MOVE 'Y' TO WS-ENTRY-FOUND-SW
+               END-IF
+           END-PERFORM
+
+           IF NOT ENTRY-FOUND
+               ADD 1 TO WS-ENTRY-COUNT
+               SET WS-HIST-IDX TO WS-ENTRY-COUNT
+               MOVE ISS-CUST-ID       TO WS-HIST-CUST-ID(WS-HIST-IDX)
+               MOVE ISS-ITEM-CODE     TO WS-HIST-ITEM-CODE(WS-HIST-IDX)
+               MOVE ISS-QUANTITY      TO WS-HIST-QUANTITY(WS-HIST-IDX)
+               MOVE 1                 TO WS-HIST-ORDER-COUNT(WS-HIST-IDX)
+           END-IF
+
+           READ ISSUE-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       3000-PRINT-HISTORY-REPORT.
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-ENTRY-COUNT
+               MOVE WS-HIST-CUST-ID(WS-HIST-IDX)   TO WS-DL-CUST-ID
+               MOVE WS-HIST-ITEM-CODE(WS-HIST-IDX) TO WS-DL-ITEM-CODE
+               MOVE WS-HIST-QUANTITY(WS-HIST-IDX)  TO WS-DL-QUANTITY
+               MOVE WS-HIST-ORDER-COUNT(WS-HIST-IDX)
+                                                    TO WS-DL-ORDER-COUNT
+
+               MOVE WS-HIST-CUST-ID(WS-HIST-IDX)   TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE 'CUSTOMER NOT FOUND' TO WS-DL-CUST-NAME
+                   NOT INVALID KEY
+                       MOVE CUST-NAME TO WS-DL-CUST-NAME
+               END-READ
+
+               MOVE WS-HIST-ITEM-CODE(WS-HIST-IDX) TO INV-ITEM-CODE
+               READ INVENTORY-FILE
+                   INVALID KEY
+                       MOVE 'ITEM NOT FOUND' TO WS-DL-ITEM-DESC
+                   NOT INVALID KEY
+                       MOVE INV-DESCRIPTION TO WS-DL-ITEM-DESC
+               END-READ
+
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           END-PERFORM
+           .
+
+       4000-TERMINATION.
+           MOVE WS-ISSUE-READ-COUNT TO WS-SL-READ-COUNT
+           MOVE WS-ENTRY-COUNT      TO WS-SL-ENTRY-COUNT
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE CUSTOMER-FILE
+                 INVENTORY-FILE
+                 ISSUE-FILE
+                 REPORT-FILE
+           .
