@@ -29,61 +29,207 @@
            SELECT REPORT-FILE ASSIGN TO RPTFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REPORT-CSV-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO CUSTARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT STATS-FILE ASSIGN TO CUSTSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 100 CHARACTERS.
-       01  CUSTOMER-RECORD.
            COPY CUSTCOPY.
        
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS.
-       01  TRANSACTION-RECORD.
-           05  TRAN-CODE              PIC X(01).
-               88  TRAN-ADD           VALUE 'A'.
-               88  TRAN-UPDATE        VALUE 'U'.
-               88  TRAN-DELETE        VALUE 'D'.
-               88  TRAN-INQUIRY       VALUE 'I'.
-           05  TRAN-CUST-ID           PIC X(06).
-           05  TRAN-CUST-NAME         PIC X(30).
-           05  TRAN-CUST-ADDR         PIC X(30).
-           05  TRAN-CUST-PHONE        PIC X(13).
-           
+           RECORD CONTAINS 85 CHARACTERS.
+           COPY CUSTTRAN.
+
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  REPORT-RECORD              PIC X(132).
-       
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT TRAIL. ONE RECORD IS WRITTEN EVERY                  *
+      * WS-CHECKPOINT-INTERVAL TRANSACTIONS GIVING THE ORDINAL         *
+      * POSITION AND CUST-ID OF THE LAST TRANSACTION APPLIED, SO A     *
+      * RESTART RUN KNOWS HOW FAR INTO TRANFILE IT CAN SKIP WITHOUT    *
+      * RE-APPLYING ANYTHING ALREADY POSTED.                           *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CP-TRAN-COUNT          PIC 9(07).
+           05  CP-LAST-CUST-ID        PIC X(08).
+           05  CP-CHECKPOINT-DATE.
+               10  CP-CP-YEAR         PIC 9(04).
+               10  CP-CP-MONTH        PIC 9(02).
+               10  CP-CP-DAY          PIC 9(02).
+           05  FILLER                 PIC X(17).
+
+      *----------------------------------------------------------------*
+      * DELIMITED-OUTPUT ALTERNATE TO REPORT-FILE. WRITTEN ONLY WHEN   *
+      * LS-OUTPUT-FORMAT-PARM REQUESTS IT, CARRYING THE SAME DETAIL    *
+      * FIELDS AS WS-DETAIL-LINE AS COMMA-SEPARATED VALUES SO THE RUN  *
+      * CAN BE LOADED INTO A SPREADSHEET WITHOUT PARSING FIXED COLUMNS.*
+      *----------------------------------------------------------------*
+       FD  REPORT-CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-CSV-RECORD           PIC X(132).
+
+      *----------------------------------------------------------------*
+      * CLOSED-ACCOUNT ARCHIVE. A DELETE TRANSACTION NO LONGER REMOVES *
+      * THE CUSTOMER RECORD -- IT IS REWRITTEN WITH CUST-STATUS SET TO *
+      * CLOSED AND A COPY IS APPENDED HERE SO A CLOSED ACCOUNT'S LAST  *
+      * KNOWN DETAILS AND BALANCE REMAIN RECOVERABLE AFTER THE FACT.   *
+      *----------------------------------------------------------------*
+       FD  ARCHIVE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 102 CHARACTERS.
+       01  ARCHIVE-RECORD.
+           05  ARCH-CUST-ID            PIC X(06).
+           05  ARCH-CUST-NAME          PIC X(30).
+           05  ARCH-CUST-ADDR          PIC X(30).
+           05  ARCH-CUST-PHONE         PIC X(13).
+           05  ARCH-CUST-BALANCE       PIC S9(07)V99 COMP-3.
+           05  ARCH-CUST-CREDIT-LIMIT  PIC S9(07)V99 COMP-3.
+           05  ARCH-CLOSED-DATE.
+               10  ARCH-CLOSED-YEAR    PIC 9(04).
+               10  ARCH-CLOSED-MONTH   PIC 9(02).
+               10  ARCH-CLOSED-DAY     PIC 9(02).
+           05  FILLER                  PIC X(05).
+
+      *----------------------------------------------------------------*
+      * ONE-RECORD RUN-STATISTICS EXTRACT, WRITTEN AT THE END OF EVERY *
+      * RUN SO THE END-OF-DAY OPERATIONS SUMMARY PROGRAM (EODSUM) CAN  *
+      * PICK UP THIS JOB'S TOTALS WITHOUT PARSING THE PRINT REPORT.    *
+      *----------------------------------------------------------------*
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  STATS-RECORD.
+           05  STAT-JOB-ID             PIC X(08).
+           05  STAT-TRAN-COUNT         PIC 9(07).
+           05  STAT-ERROR-COUNT        PIC 9(05).
+           05  STAT-NET-CHANGE         PIC S9(09)V99.
+           05  STAT-EXTRA-COUNT        PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS             PIC X(02) VALUE SPACES.
            88  FILE-SUCCESS           VALUE '00'.
            88  FILE-EOF               VALUE '10'.
            88  FILE-NOT-FOUND         VALUE '23'.
            88  FILE-ALREADY-EXISTS    VALUE '22'.
-       
+
        01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
            88  TRAN-SUCCESS           VALUE '00'.
            88  TRAN-EOF               VALUE '10'.
-       
+
        01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
            88  REPORT-SUCCESS         VALUE '00'.
-       
+
+       01  WS-CHECKPOINT-STATUS       PIC X(02) VALUE SPACES.
+           88  CHECKPOINT-SUCCESS     VALUE '00'.
+           88  CHECKPOINT-EOF         VALUE '10'.
+
+       01  WS-CSV-STATUS              PIC X(02) VALUE SPACES.
+           88  CSV-SUCCESS            VALUE '00'.
+
+       01  WS-ARCHIVE-STATUS          PIC X(02) VALUE SPACES.
+           88  ARCHIVE-SUCCESS        VALUE '00'.
+
+       01  WS-STATS-STATUS            PIC X(02) VALUE SPACES.
+           88  STATS-SUCCESS          VALUE '00'.
+
        01  WS-SWITCHES.
            05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
                88  END-OF-FILE        VALUE 'Y'.
            05  WS-VALID-DATA-SW       PIC X(01) VALUE 'Y'.
                88  VALID-DATA         VALUE 'Y'.
+           05  WS-OUTPUT-FORMAT-SW    PIC X(01) VALUE 'F'.
+               88  CSV-OUTPUT-REQUESTED VALUE 'C' 'c'.
+
+       01  WS-CSV-DETAIL-LINE.
+           05  WS-CSV-TRAN-CODE       PIC X(06).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-CUST-ID         PIC X(08).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-CUST-NAME       PIC X(32).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-CUST-ADDR       PIC X(32).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-CUST-PHONE      PIC X(15).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-STATUS-FLAG     PIC X(15).
+           05  FILLER                 PIC X(20) VALUE SPACES.
        
        01  WS-COUNTERS.
            05  WS-ADD-COUNT           PIC 9(05) VALUE ZEROS.
            05  WS-UPDATE-COUNT        PIC 9(05) VALUE ZEROS.
            05  WS-DELETE-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-DELETE-REJECT-COUNT PIC 9(05) VALUE ZEROS.
            05  WS-INQUIRY-COUNT       PIC 9(05) VALUE ZEROS.
            05  WS-ERROR-COUNT         PIC 9(05) VALUE ZEROS.
-       
+           05  WS-STATUS-FLAG-COUNT   PIC 9(05) VALUE ZEROS.
+
+       01  WS-BALANCE-WORK.
+           05  WS-NEW-BALANCE         PIC S9(07)V99 COMP-3.
+           05  WS-NET-BALANCE-CHANGE  PIC S9(09)V99 COMP-3 VALUE ZEROS.
+           05  WS-DEFAULT-CREDIT-LIMIT PIC S9(07)V99 COMP-3
+                                       VALUE 1000.00.
+
+      *----------------------------------------------------------------*
+      * BATCH-LEVEL DUPLICATE-ADD PRE-PASS. BUILT BY A READ-ONLY PASS  *
+      * OVER TRANFILE IN 1100-PREPASS-DUPLICATE-CHECK BEFORE THE MAIN  *
+      * RUN OPENS ANY FILE FOR UPDATE, SO A CUST-ID ADDED TWICE IN THE *
+      * SAME BATCH CAN BE REJECTED AS A BATCH DUPLICATE RATHER THAN    *
+      * LETTING THE FIRST ONE POST AND ONLY CATCHING THE SECOND.       *
+      *----------------------------------------------------------------*
+       01  WS-DUP-CHECK-TABLE.
+           05  WS-DC-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY WS-DC-IDX.
+               10  WS-DC-CUST-ID       PIC X(06).
+               10  WS-DC-ADD-COUNT     PIC 9(03) COMP-3.
+
+       01  WS-DUP-CHECK-CONTROL.
+           05  WS-DC-ENTRY-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-DC-FOUND-SW          PIC X(01) VALUE 'N'.
+               88  DC-ENTRY-FOUND      VALUE 'Y'.
+           05  WS-PREPASS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  PREPASS-EOF         VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT/RESTART CONTROLS. WS-RESTART-SW IS SET FROM THE     *
+      * JCL PARM PASSED IN ON LS-RESTART-PARM; WHEN A RESTART IS IN    *
+      * PROGRESS, TRANSACTIONS ALREADY COVERED BY THE PRIOR RUN'S      *
+      * CHECKPOINT ARE READ BUT NOT REAPPLIED.                         *
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 00100.
+           05  WS-TRAN-SEQ-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-CP-QUOTIENT         PIC 9(05) VALUE ZEROS.
+           05  WS-CP-REMAINDER        PIC 9(05) VALUE ZEROS.
+           05  WS-RESTART-SKIP-COUNT  PIC 9(07) VALUE ZEROS.
+           05  WS-RESTART-CUST-ID     PIC X(08) VALUE SPACES.
+           05  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+               88  RESTART-IN-PROGRESS VALUE 'Y'.
+
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR        PIC 9(04).
            05  WS-CURRENT-MONTH       PIC 9(02).
@@ -109,15 +255,17 @@
            05  FILLER                 PIC X(32) VALUE 'CUSTOMER NAME                    '.
            05  FILLER                 PIC X(32) VALUE 'ADDRESS                          '.
            05  FILLER                 PIC X(15) VALUE 'PHONE          '.
-           05  FILLER                 PIC X(39) VALUE SPACES.
-       
+           05  FILLER                 PIC X(15) VALUE 'ACCT STATUS    '.
+           05  FILLER                 PIC X(24) VALUE SPACES.
+
        01  WS-DETAIL-LINE.
            05  WS-DL-TRAN-CODE        PIC X(06).
            05  WS-DL-CUST-ID          PIC X(08).
            05  WS-DL-CUST-NAME        PIC X(32).
            05  WS-DL-CUST-ADDR        PIC X(32).
            05  WS-DL-CUST-PHONE       PIC X(15).
-           05  FILLER                 PIC X(39) VALUE SPACES.
+           05  WS-DL-STATUS-FLAG      PIC X(15) VALUE SPACES.
+           05  FILLER                 PIC X(24) VALUE SPACES.
        
        01  WS-SUMMARY-LINE.
            05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
@@ -125,15 +273,23 @@
            05  WS-SL-ADD-COUNT        PIC ZZ,ZZ9.
            05  FILLER                 PIC X(10) VALUE ' UPDATES: '.
            05  WS-SL-UPDATE-COUNT     PIC ZZ,ZZ9.
-           05  FILLER                 PIC X(10) VALUE ' DELETES: '.
+           05  FILLER                 PIC X(10) VALUE ' CLOSED:  '.
            05  WS-SL-DELETE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' REJECTED: '.
+           05  WS-SL-DELETE-REJ-COUNT PIC ZZ,ZZ9.
            05  FILLER                 PIC X(11) VALUE ' INQUIRIES:'.
            05  WS-SL-INQUIRY-COUNT    PIC ZZ,ZZ9.
            05  FILLER                 PIC X(10) VALUE ' ERRORS:  '.
            05  WS-SL-ERROR-COUNT      PIC ZZ,ZZ9.
-           05  FILLER                 PIC X(37) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE ' FLAGGED: '.
+           05  WS-SL-STATUS-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(21) VALUE SPACES.
        
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-RESTART-PARM            PIC X(01).
+       01  LS-OUTPUT-FORMAT-PARM      PIC X(01).
+
+       PROCEDURE DIVISION USING LS-RESTART-PARM LS-OUTPUT-FORMAT-PARM.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-TRANSACTIONS
@@ -141,91 +297,274 @@
            PERFORM 3000-TERMINATION
            GOBACK
            .
-       
+
        1000-INITIALIZATION.
+           IF LS-RESTART-PARM = 'R' OR LS-RESTART-PARM = 'r'
+               MOVE 'Y' TO WS-RESTART-SW
+           END-IF
+
+           IF LS-OUTPUT-FORMAT-PARM = 'C' OR LS-OUTPUT-FORMAT-PARM = 'c'
+               MOVE 'C' TO WS-OUTPUT-FORMAT-SW
+           END-IF
+
+           IF RESTART-IN-PROGRESS
+               PERFORM 1050-READ-RESTART-CHECKPOINT
+           END-IF
+
+           PERFORM 1100-PREPASS-DUPLICATE-CHECK
+
            OPEN INPUT TRANSACTION-FILE
                 I-O   CUSTOMER-FILE
                 OUTPUT REPORT-FILE
-                
+                OUTPUT ARCHIVE-FILE
+                OUTPUT STATS-FILE
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
            IF NOT FILE-SUCCESS
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
            IF NOT TRAN-SUCCESS
                DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
            IF NOT REPORT-SUCCESS
                DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
+           IF NOT CHECKPOINT-SUCCESS
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' WS-CHECKPOINT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT ARCHIVE-SUCCESS
+               DISPLAY 'ERROR OPENING ARCHIVE FILE: ' WS-ARCHIVE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT STATS-SUCCESS
+               DISPLAY 'ERROR OPENING STATS FILE: ' WS-STATS-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF CSV-OUTPUT-REQUESTED
+               OPEN OUTPUT REPORT-CSV-FILE
+               IF NOT CSV-SUCCESS
+                   DISPLAY 'ERROR OPENING REPORT CSV FILE: ' WS-CSV-STATUS
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               END-IF
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
            MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
            MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
-           
+
            WRITE REPORT-RECORD FROM WS-REPORT-HEADER
            WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
-           
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE
+                 'TRAN-CODE,CUST-ID,CUST-NAME,CUST-ADDR,CUST-PHONE,STATUS-FLAG'
+                 TO REPORT-CSV-RECORD
+               WRITE REPORT-CSV-RECORD
+           END-IF
+
            READ TRANSACTION-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
            END-READ
            .
-           
+
+      *----------------------------------------------------------------*
+      * READS THE PRIOR RUN'S CHECKPOINT FILE TO ITS LAST RECORD SO    *
+      * 2000-PROCESS-TRANSACTIONS KNOWS HOW MANY LEADING TRANSACTIONS  *
+      * ON TRANFILE HAVE ALREADY BEEN APPLIED. RELIES ON TRANFILE      *
+      * BEING THE SAME FILE, IN THE SAME ORDER, AS THE ABENDED RUN.    *
+      *----------------------------------------------------------------*
+       1050-READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF NOT CHECKPOINT-SUCCESS
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE FOR RESTART: '
+                       WS-CHECKPOINT-STATUS
+           ELSE
+               PERFORM UNTIL CHECKPOINT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CP-TRAN-COUNT TO WS-RESTART-SKIP-COUNT
+                           MOVE CP-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * READ-ONLY PASS OVER TRANFILE THAT TALLIES HOW MANY TRAN-ADD    *
+      * RECORDS EXIST FOR EACH TRAN-CUST-ID IN THIS BATCH. RUNS BEFORE *
+      * THE MAIN OPEN STATEMENT SO IT NEVER INTERFERES WITH THE        *
+      * NORMAL SEQUENTIAL READ POSITION USED BY 2000-PROCESS-          *
+      * TRANSACTIONS.                                                  *
+      *----------------------------------------------------------------*
+       1100-PREPASS-DUPLICATE-CHECK.
+           MOVE 'N' TO WS-PREPASS-EOF-SW
+           OPEN INPUT TRANSACTION-FILE
+
+           IF NOT TRAN-SUCCESS
+               DISPLAY 'ERROR OPENING TRANSACTION FILE FOR DUPLICATE '
+                       'PRE-PASS: ' WS-TRAN-STATUS
+           ELSE
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO WS-PREPASS-EOF-SW
+               END-READ
+
+               PERFORM UNTIL PREPASS-EOF
+                   PERFORM 1110-ACCUMULATE-DUP-CHECK
+
+                   READ TRANSACTION-FILE
+                       AT END MOVE 'Y' TO WS-PREPASS-EOF-SW
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF
+           .
+
+       1110-ACCUMULATE-DUP-CHECK.
+           IF TRAN-ADD
+               MOVE 'N' TO WS-DC-FOUND-SW
+
+               PERFORM VARYING WS-DC-IDX FROM 1 BY 1
+                       UNTIL WS-DC-IDX > WS-DC-ENTRY-COUNT
+                   IF WS-DC-CUST-ID(WS-DC-IDX) = TRAN-CUST-ID
+                       ADD 1 TO WS-DC-ADD-COUNT(WS-DC-IDX)
+                       MOVE 'Y' TO WS-DC-FOUND-SW
+                       SET WS-DC-IDX TO WS-DC-ENTRY-COUNT
+                   END-IF
+               END-PERFORM
+
+               IF NOT DC-ENTRY-FOUND
+                   ADD 1 TO WS-DC-ENTRY-COUNT
+                   SET WS-DC-IDX TO WS-DC-ENTRY-COUNT
+                   MOVE TRAN-CUST-ID TO WS-DC-CUST-ID(WS-DC-IDX)
+                   MOVE 1 TO WS-DC-ADD-COUNT(WS-DC-IDX)
+               END-IF
+           END-IF
+           .
+
        2000-PROCESS-TRANSACTIONS.
-           EVALUATE TRUE
-               WHEN TRAN-ADD
-                   PERFORM 2100-ADD-CUSTOMER
-               WHEN TRAN-UPDATE
-                   PERFORM 2200-UPDATE-CUSTOMER
-               WHEN TRAN-DELETE
-                   PERFORM 2300-DELETE-CUSTOMER
-               WHEN TRAN-INQUIRY
-                   PERFORM 2400-INQUIRY-CUSTOMER
-               WHEN OTHER
-                   MOVE 'INVALID' TO WS-DL-TRAN-CODE
-                   MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
-                   MOVE SPACES TO WS-DL-CUST-NAME
-                   MOVE SPACES TO WS-DL-CUST-ADDR
-                   MOVE SPACES TO WS-DL-CUST-PHONE
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
-                   ADD 1 TO WS-ERROR-COUNT
-           END-EVALUATE
-           
+           ADD 1 TO WS-TRAN-SEQ-COUNT
+
+           IF NOT RESTART-IN-PROGRESS
+                   OR WS-TRAN-SEQ-COUNT > WS-RESTART-SKIP-COUNT
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2100-ADD-CUSTOMER
+                   WHEN TRAN-UPDATE
+                       PERFORM 2200-UPDATE-CUSTOMER
+                   WHEN TRAN-DELETE
+                       PERFORM 2300-DELETE-CUSTOMER
+                   WHEN TRAN-INQUIRY
+                       PERFORM 2400-INQUIRY-CUSTOMER
+                   WHEN OTHER
+                       MOVE 'INVALID' TO WS-DL-TRAN-CODE
+                       MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
+                       MOVE SPACES TO WS-DL-CUST-NAME
+                       MOVE SPACES TO WS-DL-CUST-ADDR
+                       MOVE SPACES TO WS-DL-CUST-PHONE
+                       MOVE SPACES TO WS-DL-STATUS-FLAG
+                       PERFORM 2850-WRITE-REPORT-LINE
+                       ADD 1 TO WS-ERROR-COUNT
+               END-EVALUATE
+
+               DIVIDE WS-TRAN-SEQ-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CP-QUOTIENT
+                   REMAINDER WS-CP-REMAINDER
+
+               IF WS-CP-REMAINDER = 0
+                   PERFORM 2900-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
            READ TRANSACTION-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
            END-READ
            .
-           
+
        2100-ADD-CUSTOMER.
            MOVE 'ADD' TO WS-DL-TRAN-CODE
            MOVE TRAN-CUST-ID TO CUST-ID
            MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
-           
-           READ CUSTOMER-FILE
-               INVALID KEY
-                   PERFORM 2110-PERFORM-ADD
-               NOT INVALID KEY
-                   MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
-                   MOVE 'ALREADY EXISTS' TO WS-DL-CUST-NAME
-                   MOVE SPACES TO WS-DL-CUST-ADDR
-                   MOVE SPACES TO WS-DL-CUST-PHONE
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
-                   ADD 1 TO WS-ERROR-COUNT
-           END-READ
+
+           PERFORM 2105-CHECK-BATCH-DUPLICATE
+
+           IF DC-ENTRY-FOUND AND WS-DC-ADD-COUNT(WS-DC-IDX) > 1
+               MOVE 'BATCH DUPLICATE' TO WS-DL-CUST-NAME
+               MOVE SPACES TO WS-DL-CUST-ADDR
+               MOVE SPACES TO WS-DL-CUST-PHONE
+               MOVE SPACES TO WS-DL-STATUS-FLAG
+               PERFORM 2850-WRITE-REPORT-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       PERFORM 2110-PERFORM-ADD
+                   NOT INVALID KEY
+                       MOVE TRAN-CUST-ID TO WS-DL-CUST-ID
+                       MOVE 'ALREADY EXISTS' TO WS-DL-CUST-NAME
+                       MOVE SPACES TO WS-DL-CUST-ADDR
+                       MOVE SPACES TO WS-DL-CUST-PHONE
+                       MOVE SPACES TO WS-DL-STATUS-FLAG
+                       PERFORM 2850-WRITE-REPORT-LINE
+                       ADD 1 TO WS-ERROR-COUNT
+               END-READ
+           END-IF
            .
-           
+
+      *----------------------------------------------------------------*
+      * LOOKS TRAN-CUST-ID UP IN THE PRE-PASS DUPLICATE-CHECK TABLE SO  *
+      * 2100-ADD-CUSTOMER CAN TELL A BATCH-LEVEL DUPLICATE (SAME       *
+      * CUST-ID ADDED MORE THAN ONCE IN THIS RUN) FROM AN ORDINARY     *
+      * ALREADY-ON-FILE REJECTION.                                     *
+      *----------------------------------------------------------------*
+       2105-CHECK-BATCH-DUPLICATE.
+           MOVE 'N' TO WS-DC-FOUND-SW
+
+           PERFORM VARYING WS-DC-IDX FROM 1 BY 1
+                   UNTIL WS-DC-IDX > WS-DC-ENTRY-COUNT OR DC-ENTRY-FOUND
+               IF WS-DC-CUST-ID(WS-DC-IDX) = TRAN-CUST-ID
+                   MOVE 'Y' TO WS-DC-FOUND-SW
+               END-IF
+           END-PERFORM
+
+           IF DC-ENTRY-FOUND
+               SET WS-DC-IDX DOWN BY 1
+           END-IF
+           .
+
        2110-PERFORM-ADD.
            MOVE TRAN-CUST-ID TO CUST-ID
            MOVE TRAN-CUST-NAME TO CUST-NAME
            MOVE TRAN-CUST-ADDR TO CUST-ADDR
            MOVE TRAN-CUST-PHONE TO CUST-PHONE
+           MOVE ZEROS TO CUST-BALANCE
+           MOVE WS-DEFAULT-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+           MOVE 'A' TO CUST-STATUS
            MOVE FUNCTION CURRENT-DATE TO CUST-LAST-UPDATED
-           
-           WRITE CUSTOMER-RECORD
+           MOVE SPACES TO WS-DL-STATUS-FLAG
+
+           WRITE CUSTOMER-DETAILS
                INVALID KEY
                    MOVE 'WRITE ERROR' TO WS-DL-CUST-NAME
                    MOVE WS-FILE-STATUS TO WS-DL-CUST-ADDR
@@ -237,8 +576,8 @@
                    MOVE TRAN-CUST-PHONE TO WS-DL-CUST-PHONE
                    ADD 1 TO WS-ADD-COUNT
            END-WRITE
-           
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           PERFORM 2850-WRITE-REPORT-LINE
            .
            
        2200-UPDATE-CUSTOMER.
@@ -251,33 +590,55 @@
                    MOVE 'NOT FOUND' TO WS-DL-CUST-NAME
                    MOVE SPACES TO WS-DL-CUST-ADDR
                    MOVE SPACES TO WS-DL-CUST-PHONE
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   MOVE SPACES TO WS-DL-STATUS-FLAG
+                   PERFORM 2850-WRITE-REPORT-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
                    PERFORM 2210-PERFORM-UPDATE
            END-READ
            .
-           
+
        2210-PERFORM-UPDATE.
-           MOVE TRAN-CUST-NAME TO CUST-NAME
-           MOVE TRAN-CUST-ADDR TO CUST-ADDR
-           MOVE TRAN-CUST-PHONE TO CUST-PHONE
-           MOVE FUNCTION CURRENT-DATE TO CUST-LAST-UPDATED
-           
-           REWRITE CUSTOMER-RECORD
-               INVALID KEY
-                   MOVE 'REWRITE ERROR' TO WS-DL-CUST-NAME
-                   MOVE WS-FILE-STATUS TO WS-DL-CUST-ADDR
+           IF NOT CUST-ACTIVE
+               MOVE 'ACCT NOT ACTIVE' TO WS-DL-CUST-NAME
+               MOVE SPACES TO WS-DL-CUST-ADDR
+               MOVE SPACES TO WS-DL-CUST-PHONE
+               MOVE 'BLOCKED-STATUS' TO WS-DL-STATUS-FLAG
+               ADD 1 TO WS-STATUS-FLAG-COUNT
+           ELSE
+               COMPUTE WS-NEW-BALANCE = CUST-BALANCE + TRAN-AMOUNT
+
+               IF WS-NEW-BALANCE > CUST-CREDIT-LIMIT
+                   MOVE 'OVER CREDIT LIMIT' TO WS-DL-CUST-NAME
+                   MOVE SPACES TO WS-DL-CUST-ADDR
                    MOVE SPACES TO WS-DL-CUST-PHONE
+                   MOVE SPACES TO WS-DL-STATUS-FLAG
                    ADD 1 TO WS-ERROR-COUNT
-               NOT INVALID KEY
-                   MOVE TRAN-CUST-NAME TO WS-DL-CUST-NAME
-                   MOVE TRAN-CUST-ADDR TO WS-DL-CUST-ADDR
-                   MOVE TRAN-CUST-PHONE TO WS-DL-CUST-PHONE
-                   ADD 1 TO WS-UPDATE-COUNT
-           END-REWRITE
-           
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               ELSE
+                   MOVE TRAN-CUST-NAME TO CUST-NAME
+                   MOVE TRAN-CUST-ADDR TO CUST-ADDR
+                   MOVE TRAN-CUST-PHONE TO CUST-PHONE
+                   MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                   ADD TRAN-AMOUNT TO WS-NET-BALANCE-CHANGE
+                   MOVE FUNCTION CURRENT-DATE TO CUST-LAST-UPDATED
+                   MOVE SPACES TO WS-DL-STATUS-FLAG
+
+                   REWRITE CUSTOMER-DETAILS
+                       INVALID KEY
+                           MOVE 'REWRITE ERROR' TO WS-DL-CUST-NAME
+                           MOVE WS-FILE-STATUS TO WS-DL-CUST-ADDR
+                           MOVE SPACES TO WS-DL-CUST-PHONE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           MOVE TRAN-CUST-NAME TO WS-DL-CUST-NAME
+                           MOVE TRAN-CUST-ADDR TO WS-DL-CUST-ADDR
+                           MOVE TRAN-CUST-PHONE TO WS-DL-CUST-PHONE
+                           ADD 1 TO WS-UPDATE-COUNT
+                   END-REWRITE
+               END-IF
+           END-IF
+
+           PERFORM 2850-WRITE-REPORT-LINE
            .
            
        2300-DELETE-CUSTOMER.
@@ -290,25 +651,70 @@
                    MOVE 'NOT FOUND' TO WS-DL-CUST-NAME
                    MOVE SPACES TO WS-DL-CUST-ADDR
                    MOVE SPACES TO WS-DL-CUST-PHONE
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   MOVE SPACES TO WS-DL-STATUS-FLAG
+                   PERFORM 2850-WRITE-REPORT-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
                    MOVE CUST-NAME TO WS-DL-CUST-NAME
                    MOVE CUST-ADDR TO WS-DL-CUST-ADDR
                    MOVE CUST-PHONE TO WS-DL-CUST-PHONE
-                   
-                   DELETE CUSTOMER-FILE
+                   PERFORM 2310-CLOSE-CUSTOMER
+                   PERFORM 2850-WRITE-REPORT-LINE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * A DELETE TRANSACTION NO LONGER REMOVES THE CUSTOMER RECORD. IT *
+      * IS REWRITTEN WITH CUST-STATUS SET TO CLOSED AND A COPY IS      *
+      * APPENDED TO ARCHIVE-FILE FOR RETENTION. AN ACCOUNT WITH A      *
+      * NON-ZERO BALANCE IS REFUSED RATHER THAN CLOSED -- THE BALANCE  *
+      * HAS TO BE SETTLED TO ZERO (BY A PRIOR UPDATE TRANSACTION)      *
+      * BEFORE THE ACCOUNT CAN BE CLOSED OUT.                          *
+      *----------------------------------------------------------------*
+       2310-CLOSE-CUSTOMER.
+           IF CUST-CLOSED
+               MOVE 'ALREADY CLOSED' TO WS-DL-STATUS-FLAG
+               ADD 1 TO WS-STATUS-FLAG-COUNT
+           ELSE
+               IF CUST-BALANCE NOT = ZERO
+                   MOVE 'BALANCE NOT ZERO' TO WS-DL-STATUS-FLAG
+                   ADD 1 TO WS-DELETE-REJECT-COUNT
+               ELSE
+                   IF CUST-ACTIVE
+                       MOVE SPACES TO WS-DL-STATUS-FLAG
+                   ELSE
+                       MOVE 'WAS NOT ACTIVE' TO WS-DL-STATUS-FLAG
+                       ADD 1 TO WS-STATUS-FLAG-COUNT
+                   END-IF
+
+                   PERFORM 2320-WRITE-ARCHIVE-RECORD
+
+                   MOVE 'C' TO CUST-STATUS
+                   MOVE FUNCTION CURRENT-DATE TO CUST-LAST-UPDATED
+
+                   REWRITE CUSTOMER-DETAILS
                        INVALID KEY
-                           MOVE 'DELETE ERROR' TO WS-DL-CUST-NAME
+                           MOVE 'REWRITE ERROR' TO WS-DL-CUST-NAME
                            MOVE WS-FILE-STATUS TO WS-DL-CUST-ADDR
                            MOVE SPACES TO WS-DL-CUST-PHONE
                            ADD 1 TO WS-ERROR-COUNT
                        NOT INVALID KEY
                            ADD 1 TO WS-DELETE-COUNT
-                   END-DELETE
-                   
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
-           END-READ
+                   END-REWRITE
+               END-IF
+           END-IF
+           .
+
+       2320-WRITE-ARCHIVE-RECORD.
+           MOVE CUST-ID TO ARCH-CUST-ID
+           MOVE CUST-NAME TO ARCH-CUST-NAME
+           MOVE CUST-ADDR TO ARCH-CUST-ADDR
+           MOVE CUST-PHONE TO ARCH-CUST-PHONE
+           MOVE CUST-BALANCE TO ARCH-CUST-BALANCE
+           MOVE CUST-CREDIT-LIMIT TO ARCH-CUST-CREDIT-LIMIT
+           MOVE FUNCTION CURRENT-DATE TO ARCH-CLOSED-DATE
+
+           WRITE ARCHIVE-RECORD
            .
            
        2400-INQUIRY-CUSTOMER.
@@ -321,28 +727,81 @@
                    MOVE 'NOT FOUND' TO WS-DL-CUST-NAME
                    MOVE SPACES TO WS-DL-CUST-ADDR
                    MOVE SPACES TO WS-DL-CUST-PHONE
+                   MOVE SPACES TO WS-DL-STATUS-FLAG
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
                    MOVE CUST-NAME TO WS-DL-CUST-NAME
                    MOVE CUST-ADDR TO WS-DL-CUST-ADDR
                    MOVE CUST-PHONE TO WS-DL-CUST-PHONE
+                   IF CUST-ACTIVE
+                       MOVE SPACES TO WS-DL-STATUS-FLAG
+                   ELSE
+                       MOVE 'NOT ACTIVE' TO WS-DL-STATUS-FLAG
+                       ADD 1 TO WS-STATUS-FLAG-COUNT
+                   END-IF
                    ADD 1 TO WS-INQUIRY-COUNT
            END-READ
            
+           PERFORM 2850-WRITE-REPORT-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * WRITES THE JUST-BUILT WS-DETAIL-LINE TO REPORT-FILE, AND ALSO  *
+      * TO REPORT-CSV-FILE AS COMMA-SEPARATED VALUES WHEN CSV OUTPUT   *
+      * WAS REQUESTED, SO EVERY CALLER GETS BOTH FORMS FROM ONE PLACE  *
+      * INSTEAD OF DUPLICATING THE CSV LOGIC AT EACH WRITE SITE.       *
+      *----------------------------------------------------------------*
+       2850-WRITE-REPORT-LINE.
            WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE WS-DL-TRAN-CODE   TO WS-CSV-TRAN-CODE
+               MOVE WS-DL-CUST-ID     TO WS-CSV-CUST-ID
+               MOVE WS-DL-CUST-NAME   TO WS-CSV-CUST-NAME
+               MOVE WS-DL-CUST-ADDR   TO WS-CSV-CUST-ADDR
+               MOVE WS-DL-CUST-PHONE  TO WS-CSV-CUST-PHONE
+               MOVE WS-DL-STATUS-FLAG TO WS-CSV-STATUS-FLAG
+               WRITE REPORT-CSV-RECORD FROM WS-CSV-DETAIL-LINE
+           END-IF
            .
-           
+
+       2900-WRITE-CHECKPOINT.
+           MOVE WS-TRAN-SEQ-COUNT TO CP-TRAN-COUNT
+           MOVE TRAN-CUST-ID TO CP-LAST-CUST-ID
+           MOVE WS-CURRENT-DATE TO CP-CHECKPOINT-DATE
+
+           WRITE CHECKPOINT-RECORD
+           .
+
        3000-TERMINATION.
            MOVE WS-ADD-COUNT TO WS-SL-ADD-COUNT
            MOVE WS-UPDATE-COUNT TO WS-SL-UPDATE-COUNT
            MOVE WS-DELETE-COUNT TO WS-SL-DELETE-COUNT
+           MOVE WS-DELETE-REJECT-COUNT TO WS-SL-DELETE-REJ-COUNT
            MOVE WS-INQUIRY-COUNT TO WS-SL-INQUIRY-COUNT
            MOVE WS-ERROR-COUNT TO WS-SL-ERROR-COUNT
-           
+           MOVE WS-STATUS-FLAG-COUNT TO WS-SL-STATUS-COUNT
+
            WRITE REPORT-RECORD FROM SPACES
            WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
-           
+
+           MOVE 'CUSTMNT' TO STAT-JOB-ID
+           COMPUTE STAT-TRAN-COUNT =
+               WS-ADD-COUNT + WS-UPDATE-COUNT + WS-DELETE-COUNT +
+               WS-INQUIRY-COUNT
+           COMPUTE STAT-ERROR-COUNT = WS-ERROR-COUNT + WS-DELETE-REJECT-COUNT
+           MOVE WS-NET-BALANCE-CHANGE TO STAT-NET-CHANGE
+           MOVE ZEROS TO STAT-EXTRA-COUNT
+           WRITE STATS-RECORD
+
            CLOSE CUSTOMER-FILE
                  TRANSACTION-FILE
                  REPORT-FILE
+                 CHECKPOINT-FILE
+                 ARCHIVE-FILE
+                 STATS-FILE
+
+           IF CSV-OUTPUT-REQUESTED
+               CLOSE REPORT-CSV-FILE
+           END-IF
            .
