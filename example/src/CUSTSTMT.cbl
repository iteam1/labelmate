@@ -0,0 +1,267 @@
+      *----------------------------------------------------------------*
+      * CUSTSTMT - CUSTOMER STATEMENT / AGING REPORT PROGRAM          *
+      *                                                                *
+      * THIS PROGRAM READS THE ENTIRE CUSTOMER MASTER FILE AND         *
+      * PRODUCES A STATEMENT/AGING REPORT OF EVERY ACTIVE CUSTOMER'S   *
+      * BALANCE AGAINST THEIR CREDIT LIMIT AND DAYS SINCE LAST         *
+      * ACTIVITY, SEQUENCED WORST-BALANCE-FIRST FOR COLLECTIONS.       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO STMTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY CUSTCOPY.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  FILE-SUCCESS           VALUE '00'.
+           88  FILE-EOF               VALUE '10'.
+
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+           88  REPORT-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CUST-READ-COUNT     PIC 9(05) VALUE ZEROS.
+           05  WS-CUST-ACTIVE-COUNT   PIC 9(05) VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+       01  WS-CURRENT-DATE-NUM        REDEFINES WS-CURRENT-DATE
+                                       PIC 9(08).
+       01  WS-LAST-UPDATE-NUM         PIC 9(08).
+
+       01  WS-STATEMENT-TABLE.
+           05  WS-ST-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY WS-ST-IDX, WS-ST-CMP-IDX.
+               10  WS-ST-CUST-ID      PIC X(06).
+               10  WS-ST-CUST-NAME    PIC X(30).
+               10  WS-ST-BALANCE      PIC S9(07)V99 COMP-3.
+               10  WS-ST-CREDIT-LIMIT PIC S9(07)V99 COMP-3.
+               10  WS-ST-DAYS-SINCE   PIC 9(05) COMP-3.
+
+       01  WS-SORT-WORK.
+           05  WS-SWAPPED-SW          PIC X(01).
+               88  ENTRIES-SWAPPED    VALUE 'Y'.
+           05  WS-ST-SAVE-CUST-ID      PIC X(06).
+           05  WS-ST-SAVE-CUST-NAME    PIC X(30).
+           05  WS-ST-SAVE-BALANCE      PIC S9(07)V99 COMP-3.
+           05  WS-ST-SAVE-CREDIT-LIMIT PIC S9(07)V99 COMP-3.
+           05  WS-ST-SAVE-DAYS-SINCE   PIC 9(05) COMP-3.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(21) VALUE 'CUSTOMER STATEMENT / '.
+           05  FILLER                 PIC X(13) VALUE 'AGING REPORT'.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(72) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(08) VALUE 'CUST ID '.
+           05  FILLER                 PIC X(32) VALUE 'CUSTOMER NAME                   '.
+           05  FILLER                 PIC X(16) VALUE 'BALANCE         '.
+           05  FILLER                 PIC X(16) VALUE 'CREDIT LIMIT    '.
+           05  FILLER                 PIC X(14) VALUE 'DAYS SINCE UPD'.
+           05  FILLER                 PIC X(46) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID          PIC X(08).
+           05  WS-DL-CUST-NAME        PIC X(32).
+           05  WS-DL-BALANCE          PIC $$$,$$9.99-.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-DL-CREDIT-LIMIT     PIC $$$,$$9.99-.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-DL-DAYS-SINCE       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(44) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(12) VALUE 'READ:       '.
+           05  WS-SL-READ-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(10) VALUE ' ACTIVE:  '.
+           05  WS-SL-ACTIVE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(70) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-CUSTOMER-TABLE
+               UNTIL END-OF-FILE
+           PERFORM 3000-SORT-CUSTOMER-TABLE
+           PERFORM 4000-PRINT-STATEMENT-REPORT
+           PERFORM 5000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  CUSTOMER-FILE
+                OUTPUT REPORT-FILE
+
+           IF NOT FILE-SUCCESS
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT REPORT-SUCCESS
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+
+           SET WS-ST-IDX TO 1
+
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2000-LOAD-CUSTOMER-TABLE.
+           ADD 1 TO WS-CUST-READ-COUNT
+
+           IF CUST-ACTIVE
+               MOVE CUST-LAST-UPDATED TO WS-LAST-UPDATE-NUM
+
+               ADD 1 TO WS-CUST-ACTIVE-COUNT
+               MOVE CUST-ID          TO WS-ST-CUST-ID(WS-ST-IDX)
+               MOVE CUST-NAME        TO WS-ST-CUST-NAME(WS-ST-IDX)
+               MOVE CUST-BALANCE     TO WS-ST-BALANCE(WS-ST-IDX)
+               MOVE CUST-CREDIT-LIMIT
+                                     TO WS-ST-CREDIT-LIMIT(WS-ST-IDX)
+               COMPUTE WS-ST-DAYS-SINCE(WS-ST-IDX) =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) -
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-UPDATE-NUM)
+
+               SET WS-ST-IDX UP BY 1
+           END-IF
+
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * BUBBLE SORT THE IN-MEMORY TABLE WORST-BALANCE (HIGHEST) FIRST. *
+      *----------------------------------------------------------------*
+       3000-SORT-CUSTOMER-TABLE.
+           MOVE 'Y' TO WS-SWAPPED-SW
+
+           PERFORM UNTIL NOT ENTRIES-SWAPPED
+               MOVE 'N' TO WS-SWAPPED-SW
+
+               PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                       UNTIL WS-ST-IDX >= WS-CUST-ACTIVE-COUNT
+                   SET WS-ST-CMP-IDX TO WS-ST-IDX
+                   SET WS-ST-CMP-IDX UP BY 1
+
+                   IF WS-ST-BALANCE(WS-ST-CMP-IDX) >
+                      WS-ST-BALANCE(WS-ST-IDX)
+                       MOVE WS-ST-CUST-ID(WS-ST-IDX)
+                         TO WS-ST-SAVE-CUST-ID
+                       MOVE WS-ST-CUST-NAME(WS-ST-IDX)
+                         TO WS-ST-SAVE-CUST-NAME
+                       MOVE WS-ST-BALANCE(WS-ST-IDX)
+                         TO WS-ST-SAVE-BALANCE
+                       MOVE WS-ST-CREDIT-LIMIT(WS-ST-IDX)
+                         TO WS-ST-SAVE-CREDIT-LIMIT
+                       MOVE WS-ST-DAYS-SINCE(WS-ST-IDX)
+                         TO WS-ST-SAVE-DAYS-SINCE
+
+                       MOVE WS-ST-CUST-ID(WS-ST-CMP-IDX)
+                         TO WS-ST-CUST-ID(WS-ST-IDX)
+                       MOVE WS-ST-CUST-NAME(WS-ST-CMP-IDX)
+                         TO WS-ST-CUST-NAME(WS-ST-IDX)
+                       MOVE WS-ST-BALANCE(WS-ST-CMP-IDX)
+                         TO WS-ST-BALANCE(WS-ST-IDX)
+                       MOVE WS-ST-CREDIT-LIMIT(WS-ST-CMP-IDX)
+                         TO WS-ST-CREDIT-LIMIT(WS-ST-IDX)
+                       MOVE WS-ST-DAYS-SINCE(WS-ST-CMP-IDX)
+                         TO WS-ST-DAYS-SINCE(WS-ST-IDX)
+
+                       MOVE WS-ST-SAVE-CUST-ID
+                         TO WS-ST-CUST-ID(WS-ST-CMP-IDX)
+                       MOVE WS-ST-SAVE-CUST-NAME
+                         TO WS-ST-CUST-NAME(WS-ST-CMP-IDX)
+                       MOVE WS-ST-SAVE-BALANCE
+                         TO WS-ST-BALANCE(WS-ST-CMP-IDX)
+                       MOVE WS-ST-SAVE-CREDIT-LIMIT
+                         TO WS-ST-CREDIT-LIMIT(WS-ST-CMP-IDX)
+                       MOVE WS-ST-SAVE-DAYS-SINCE
+                         TO WS-ST-DAYS-SINCE(WS-ST-CMP-IDX)
+
+                       MOVE 'Y' TO WS-SWAPPED-SW
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       4000-PRINT-STATEMENT-REPORT.
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > WS-CUST-ACTIVE-COUNT
+               MOVE WS-ST-CUST-ID(WS-ST-IDX)     TO WS-DL-CUST-ID
+               MOVE WS-ST-CUST-NAME(WS-ST-IDX)   TO WS-DL-CUST-NAME
+               MOVE WS-ST-BALANCE(WS-ST-IDX)     TO WS-DL-BALANCE
+               MOVE WS-ST-CREDIT-LIMIT(WS-ST-IDX)
+                                                 TO WS-DL-CREDIT-LIMIT
+               MOVE WS-ST-DAYS-SINCE(WS-ST-IDX)  TO WS-DL-DAYS-SINCE
+
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           END-PERFORM
+           .
+
+       5000-TERMINATION.
+           MOVE WS-CUST-READ-COUNT   TO WS-SL-READ-COUNT
+           MOVE WS-CUST-ACTIVE-COUNT TO WS-SL-ACTIVE-COUNT
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE CUSTOMER-FILE
+                 REPORT-FILE
+           .
