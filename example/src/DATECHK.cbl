@@ -0,0 +1,341 @@
+      *----------------------------------------------------------------*
+      * DATECHK - BATCH FEED DATE-SEQUENCE/GAP CHECK                  *
+      *                                                                *
+      * RUN AHEAD OF CUSTMNT, INVNTRY, OR RPTGEN AS ITS OWN JCL STEP,  *
+      * THIS PROGRAM CONFIRMS THE INCOMING FEED (TRANFILE OR SALESIN)  *
+      * PICKS UP WHERE THE LAST SUCCESSFUL RUN FOR THAT JOB LEFT OFF,  *
+      * WITH NO DAY SKIPPED, BEFORE THE MAIN RUN IS ALLOWED TO START.  *
+      * LS-JOB-ID NAMES THE CALLING JOB ('CUSTMNT ', 'INVNTRY ',       *
+      * 'RPTGEN  ') AND IS USED BOTH IN THE HALT MESSAGES AND AS THE   *
+      * KEY INTO DATE-CONTROL-FILE, THE SMALL SEQUENTIAL FILE OF ONE   *
+      * LAST-PROCESSED-DATE PER JOB THAT THIS PROGRAM MAINTAINS.       *
+      *                                                                *
+      * LS-DATE-OFFSET GIVES THE 1-BASED BYTE POSITION OF AN 8-BYTE    *
+      * YYYYMMDD DATE WITHIN EACH RECORD OF THE FEED (15 FOR INVNTRY'S *
+      * TRANFILE, WHERE TRAN-DATE FOLLOWS TRAN-CODE (1 BYTE), TRAN-    *
+      * ITEM-CODE (10 BYTES), AND TRAN-QUANTITY (A 3-BYTE COMP-3       *
+      * FIELD); 1 FOR RPTGEN'S SALESIN, WHERE SALES-DATE IS THE FIRST  *
+      * FIELD). CUSTMNT'S TRANFILE CARRIES NO TRANSACTION-LEVEL        *
+      * DATE AT ALL, SO A BLANK/ZERO LS-DATE-OFFSET TELLS THIS PROGRAM *
+      * TO FALL BACK TO CHECKING TODAY'S RUN DATE AGAINST THE LAST     *
+      * RECORDED RUN DATE FOR THE JOB INSTEAD OF READING THE FEED.     *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECHK.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-FEED-FILE ASSIGN TO CHKFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT DATE-CONTROL-FILE ASSIGN TO DATECTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * GENERIC WORK-AREA BUFFER. THE JCL DD FOR CHKFEED POINTS AT     *
+      * WHICHEVER JOB'S FEED IS BEING CHECKED (TRANFILE OR SALESIN),   *
+      * SO THE RECORD LENGTH HERE IS A WORKING MAXIMUM, NOT A CLAIM    *
+      * ABOUT ANY ONE FEED'S OWN RECORD LAYOUT.                        *
+      *----------------------------------------------------------------*
+       FD  CHECK-FEED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CHECK-FEED-RECORD          PIC X(100).
+
+      *----------------------------------------------------------------*
+      * ONE RECORD PER JOB, CARRYING THE LAST DATE THAT JOB SUCCEEDED  *
+      * ITS DATE-SEQUENCE CHECK. READ IN FULL AT STARTUP, UPDATED IN   *
+      * MEMORY, AND REWRITTEN IN FULL AT THE END OF THE RUN, THE SAME  *
+      * REFRESH-THE-WHOLE-FILE SHAPE RPTGEN USES FOR PRIOR-PERIOD-FILE.*
+      *----------------------------------------------------------------*
+       FD  DATE-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 23 CHARACTERS.
+       01  DATE-CONTROL-RECORD.
+           05  DCTL-JOB-ID             PIC X(08).
+           05  DCTL-LAST-DATE.
+               10  DCTL-LAST-YEAR      PIC 9(04).
+               10  DCTL-LAST-MONTH     PIC 9(02).
+               10  DCTL-LAST-DAY       PIC 9(02).
+           05  FILLER                  PIC X(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FEED-STATUS              PIC X(02) VALUE SPACES.
+           88  FEED-SUCCESS            VALUE '00'.
+           88  FEED-EOF                VALUE '10'.
+
+       01  WS-CTL-STATUS                PIC X(02) VALUE SPACES.
+           88  CTL-SUCCESS              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FEED-EOF-SW           PIC X(01) VALUE 'N'.
+               88  FEED-EOF-REACHED     VALUE 'Y'.
+           05  WS-CHECKFEED-EOF-SW      PIC X(01) VALUE 'N'.
+               88  CHECKFEED-EOF-REACHED VALUE 'Y'.
+           05  WS-JOB-FOUND-SW          PIC X(01) VALUE 'N'.
+               88  JOB-FOUND             VALUE 'Y'.
+           05  WS-HALT-SW               PIC X(01) VALUE 'N'.
+               88  HALT-THE-JOB          VALUE 'Y'.
+           05  WS-FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+               88  FIRST-RECORD          VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * LAST-PROCESSED-DATE TABLE, LOADED FROM DATE-CONTROL-FILE. A    *
+      * JOB WITH NO ENTRY YET (FIRST TIME DATECHK HAS EVER RUN FOR IT) *
+      * IS NOT TREATED AS AN ERROR -- THERE IS SIMPLY NOTHING TO GAP-  *
+      * CHECK AGAINST, AND TODAY'S/THE FEED'S DATE IS ACCEPTED AS THE  *
+      * STARTING POINT.                                                *
+      *----------------------------------------------------------------*
+       01  WS-JOB-TABLE.
+           05  WS-JOB-ENTRY OCCURS 20 TIMES INDEXED BY WS-JOB-IDX.
+               10  WS-JOB-ID            PIC X(08).
+               10  WS-JOB-LAST-DATE     PIC 9(08).
+
+       01  WS-JOB-ENTRY-COUNT           PIC 9(03) VALUE ZEROS.
+       01  WS-JOB-MATCH-IDX             PIC 9(03) VALUE ZEROS.
+
+       01  WS-LAST-RUN-DATE-NUM         PIC 9(08) VALUE ZEROS.
+
+       01  WS-FEED-FIRST-DATE.
+           05  WS-FEED-FIRST-YEAR       PIC 9(04).
+           05  WS-FEED-FIRST-MONTH      PIC 9(02).
+           05  WS-FEED-FIRST-DAY        PIC 9(02).
+       01  WS-FEED-FIRST-DATE-NUM REDEFINES WS-FEED-FIRST-DATE PIC 9(08).
+
+       01  WS-FEED-CURRENT-DATE.
+           05  WS-FEED-CURR-YEAR        PIC 9(04).
+           05  WS-FEED-CURR-MONTH       PIC 9(02).
+           05  WS-FEED-CURR-DAY         PIC 9(02).
+       01  WS-FEED-CURRENT-DATE-NUM REDEFINES WS-FEED-CURRENT-DATE PIC 9(08).
+
+       01  WS-FEED-PREV-DATE-NUM        PIC 9(08) VALUE ZEROS.
+       01  WS-FEED-LAST-DATE-NUM        PIC 9(08) VALUE ZEROS.
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR            PIC 9(04).
+           05  WS-TODAY-MONTH           PIC 9(02).
+           05  WS-TODAY-DAY             PIC 9(02).
+       01  WS-TODAY-DATE-NUM REDEFINES WS-TODAY-DATE PIC 9(08).
+
+       01  WS-LILIAN-LAST                PIC S9(09) COMP-3.
+       01  WS-LILIAN-FEED                PIC S9(09) COMP-3.
+       01  WS-LILIAN-GAP                 PIC S9(09) COMP-3.
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                     PIC X(08).
+       01  LS-DATE-OFFSET                PIC 9(03).
+
+       PROCEDURE DIVISION USING LS-JOB-ID LS-DATE-OFFSET.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+
+           IF LS-DATE-OFFSET > ZERO
+               PERFORM 2000-CHECK-EMBEDDED-DATES
+           ELSE
+               PERFORM 2500-CHECK-RUN-DATE
+           END-IF
+
+           PERFORM 3000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           OPEN INPUT DATE-CONTROL-FILE
+
+           IF CTL-SUCCESS
+               PERFORM 1100-READ-CONTROL-RECORD
+                   UNTIL FEED-EOF-REACHED
+               CLOSE DATE-CONTROL-FILE
+           END-IF
+
+           PERFORM 1200-FIND-JOB-ENTRY
+           .
+
+       1100-READ-CONTROL-RECORD.
+           READ DATE-CONTROL-FILE
+               AT END
+                   MOVE 'Y' TO WS-FEED-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-JOB-ENTRY-COUNT
+                   MOVE DCTL-JOB-ID TO WS-JOB-ID(WS-JOB-ENTRY-COUNT)
+                   MOVE DCTL-LAST-DATE TO WS-JOB-LAST-DATE(WS-JOB-ENTRY-COUNT)
+           END-READ
+           .
+
+       1200-FIND-JOB-ENTRY.
+           MOVE 'N' TO WS-JOB-FOUND-SW
+           MOVE ZERO TO WS-JOB-MATCH-IDX
+
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT OR
+                         JOB-FOUND
+               IF WS-JOB-ID(WS-JOB-IDX) = LS-JOB-ID
+                   MOVE 'Y' TO WS-JOB-FOUND-SW
+                   MOVE WS-JOB-IDX TO WS-JOB-MATCH-IDX
+                   MOVE WS-JOB-LAST-DATE(WS-JOB-IDX) TO WS-LAST-RUN-DATE-NUM
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * READS THE FEED NAMED BY THE CALLER'S CHKFEED DD, PULLING THE   *
+      * 8-BYTE YYYYMMDD DATE OUT OF EACH RECORD AT LS-DATE-OFFSET, AND *
+      * CONFIRMS (1) THE DATES NEVER GO BACKWARDS RECORD TO RECORD AND *
+      * (2) THE FEED'S EARLIEST DATE IS EXACTLY ONE DAY AFTER THE LAST *
+      * DATE THIS JOB SUCCESSFULLY PROCESSED -- NO GAP, NO OVERLAP.    *
+      *----------------------------------------------------------------*
+       2000-CHECK-EMBEDDED-DATES.
+           OPEN INPUT CHECK-FEED-FILE
+
+           IF NOT FEED-SUCCESS
+               DISPLAY 'DATECHK: ERROR OPENING FEED FILE: ' WS-FEED-STATUS
+               MOVE 'Y' TO WS-HALT-SW
+           ELSE
+               PERFORM 2050-READ-FEED-RECORD
+               PERFORM 2100-VALIDATE-FEED-RECORD
+                   UNTIL CHECKFEED-EOF-REACHED OR HALT-THE-JOB
+               CLOSE CHECK-FEED-FILE
+
+               IF NOT HALT-THE-JOB
+                   PERFORM 2200-CHECK-FEED-START-DATE
+               END-IF
+           END-IF
+
+           IF HALT-THE-JOB
+               DISPLAY 'DATECHK: ' LS-JOB-ID
+                       ' HALTED -- FEED DATE SEQUENCE CHECK FAILED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE WS-FEED-LAST-DATE-NUM TO WS-LAST-RUN-DATE-NUM
+               PERFORM 3600-SAVE-CONTROL-FILE
+               DISPLAY 'DATECHK: ' LS-JOB-ID
+                       ' FEED DATE SEQUENCE OK THROUGH '
+                       WS-FEED-LAST-DATE-NUM
+           END-IF
+           .
+
+       2050-READ-FEED-RECORD.
+           READ CHECK-FEED-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHECKFEED-EOF-SW
+           END-READ
+           .
+
+       2100-VALIDATE-FEED-RECORD.
+           MOVE CHECK-FEED-RECORD(LS-DATE-OFFSET:8) TO WS-FEED-CURRENT-DATE
+
+           IF FIRST-RECORD
+               MOVE WS-FEED-CURRENT-DATE TO WS-FEED-FIRST-DATE
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           ELSE
+               IF WS-FEED-CURRENT-DATE-NUM < WS-FEED-PREV-DATE-NUM
+                   DISPLAY 'DATECHK: FEED OUT OF DATE SEQUENCE AT '
+                           WS-FEED-CURRENT-DATE-NUM
+                   MOVE 'Y' TO WS-HALT-SW
+               END-IF
+           END-IF
+
+           MOVE WS-FEED-CURRENT-DATE-NUM TO WS-FEED-PREV-DATE-NUM
+           MOVE WS-FEED-CURRENT-DATE-NUM TO WS-FEED-LAST-DATE-NUM
+
+           PERFORM 2050-READ-FEED-RECORD
+           .
+
+       2200-CHECK-FEED-START-DATE.
+           IF JOB-FOUND
+               COMPUTE WS-LILIAN-LAST =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-RUN-DATE-NUM)
+               COMPUTE WS-LILIAN-FEED =
+                   FUNCTION INTEGER-OF-DATE(WS-FEED-FIRST-DATE-NUM)
+               COMPUTE WS-LILIAN-GAP = WS-LILIAN-FEED - WS-LILIAN-LAST
+
+               IF WS-LILIAN-GAP NOT = 1
+                   DISPLAY 'DATECHK: DATE GAP -- LAST PROCESSED '
+                           WS-LAST-RUN-DATE-NUM ' FEED STARTS '
+                           WS-FEED-FIRST-DATE-NUM
+                   MOVE 'Y' TO WS-HALT-SW
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * FALLBACK FOR A FEED WITH NO EMBEDDED TRANSACTION DATE (E.G.    *
+      * CUSTMNT'S TRANFILE). CHECKS TODAY'S RUN DATE ITSELF PICKS UP   *
+      * ONE CALENDAR DAY AFTER THE JOB'S LAST RECORDED RUN, THE SAME   *
+      * GAP RULE APPLIED TO THE SYSTEM DATE INSTEAD OF A FEED DATE.    *
+      *----------------------------------------------------------------*
+       2500-CHECK-RUN-DATE.
+           IF JOB-FOUND
+               COMPUTE WS-LILIAN-LAST =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-RUN-DATE-NUM)
+               COMPUTE WS-LILIAN-FEED =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+               COMPUTE WS-LILIAN-GAP = WS-LILIAN-FEED - WS-LILIAN-LAST
+
+               IF WS-LILIAN-GAP NOT = 1
+                   DISPLAY 'DATECHK: RUN-DATE GAP -- LAST RUN '
+                           WS-LAST-RUN-DATE-NUM ' TODAY IS '
+                           WS-TODAY-DATE-NUM
+                   MOVE 'Y' TO WS-HALT-SW
+               END-IF
+           END-IF
+
+           IF HALT-THE-JOB
+               DISPLAY 'DATECHK: ' LS-JOB-ID
+                       ' HALTED -- RUN DATE SEQUENCE CHECK FAILED'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE WS-TODAY-DATE-NUM TO WS-LAST-RUN-DATE-NUM
+               PERFORM 3600-SAVE-CONTROL-FILE
+               DISPLAY 'DATECHK: ' LS-JOB-ID
+                       ' RUN DATE SEQUENCE OK FOR ' WS-TODAY-DATE-NUM
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * REWRITES DATE-CONTROL-FILE WITH THE UPDATED LAST-PROCESSED     *
+      * DATE FOR LS-JOB-ID (ADDING A NEW ENTRY THE FIRST TIME A JOB    *
+      * CHECKS IN), THE SAME REFRESH-THE-WHOLE-FILE SHAPE RPTGEN USES  *
+      * TO SAVE ITS PRIOR-PERIOD TOTALS.                                *
+      *----------------------------------------------------------------*
+       3600-SAVE-CONTROL-FILE.
+           IF JOB-FOUND
+               MOVE WS-LAST-RUN-DATE-NUM TO WS-JOB-LAST-DATE(WS-JOB-MATCH-IDX)
+           ELSE
+               ADD 1 TO WS-JOB-ENTRY-COUNT
+               MOVE LS-JOB-ID TO WS-JOB-ID(WS-JOB-ENTRY-COUNT)
+               MOVE WS-LAST-RUN-DATE-NUM TO WS-JOB-LAST-DATE(WS-JOB-ENTRY-COUNT)
+           END-IF
+
+           OPEN OUTPUT DATE-CONTROL-FILE
+
+           IF CTL-SUCCESS
+               PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                       UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+                   MOVE WS-JOB-ID(WS-JOB-IDX) TO DCTL-JOB-ID
+                   MOVE WS-JOB-LAST-DATE(WS-JOB-IDX) TO DCTL-LAST-DATE
+                   WRITE DATE-CONTROL-RECORD
+               END-PERFORM
+               CLOSE DATE-CONTROL-FILE
+           ELSE
+               DISPLAY 'DATECHK: ERROR OPENING DATE CONTROL FILE FOR OUTPUT: '
+                       WS-CTL-STATUS
+           END-IF
+           .
+
+       3000-TERMINATION.
+           CONTINUE
+           .
