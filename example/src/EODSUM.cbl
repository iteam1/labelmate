@@ -0,0 +1,313 @@
+      *----------------------------------------------------------------*
+      * EODSUM - CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY            *
+      *                                                                *
+      * RUN AS THE LAST STEP OF THE NIGHTLY CYCLE, AFTER CUSTMNT,      *
+      * INVNTRY, AND RPTGEN HAVE EACH COMPLETED AND WRITTEN THEIR ONE- *
+      * RECORD RUN-STATISTICS EXTRACT (CUSTSTAT, INVSTAT, RPTSTAT).    *
+      * THIS PROGRAM READS ALL THREE EXTRACTS AND PRODUCES A SINGLE    *
+      * ONE-PAGE DIGEST OF THE NIGHT'S PROCESSING -- TOTAL TRANSACTIONS*
+      * AND ERRORS ACROSS ALL THREE JOBS, TOTAL ITEMS FLAGGED FOR      *
+      * REORDER REVIEW, NET INVENTORY VALUE CHANGE, AND NET CUSTOMER   *
+      * BALANCE CHANGE -- WITHOUT ANY OPERATOR HAVING TO READ THROUGH  *
+      * THREE SEPARATE PRINT REPORTS. A JOB THAT DID NOT RUN (ITS      *
+      * STATS FILE IS EMPTY) IS REPORTED AS NOT RUN RATHER THAN BEING  *
+      * SILENTLY TREATED AS ZERO ACTIVITY.                             *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODSUM.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMNT-STATS-FILE ASSIGN TO CUSTSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMNT-STATUS.
+
+           SELECT INVNTRY-STATS-FILE ASSIGN TO INVSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INVNTRY-STATUS.
+
+           SELECT RPTGEN-STATS-FILE ASSIGN TO RPTSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTGEN-STATUS.
+
+           SELECT DIGEST-REPORT ASSIGN TO EODRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIGEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * ALL THREE STATS FILES SHARE THE SAME ONE-RECORD LAYOUT THAT    *
+      * CUSTMNT, INVNTRY, AND RPTGEN EACH WRITE AT THEIR OWN            *
+      * TERMINATION -- REPEATED HERE FIELD FOR FIELD UNDER A NAME OF    *
+      * ITS OWN PER FD, THE SAME WAY INVREORD.CBL REPEATS INVNTRY'S     *
+      * TRANSACTION-RECORD LAYOUT RATHER THAN SHARING A COPYBOOK.       *
+      *----------------------------------------------------------------*
+       FD  CUSTMNT-STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  CUSTMNT-STATS-RECORD.
+           05  CM-STAT-JOB-ID          PIC X(08).
+           05  CM-STAT-TRAN-COUNT      PIC 9(07).
+           05  CM-STAT-ERROR-COUNT     PIC 9(05).
+           05  CM-STAT-NET-CHANGE      PIC S9(09)V99.
+           05  CM-STAT-EXTRA-COUNT     PIC 9(05).
+
+       FD  INVNTRY-STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  INVNTRY-STATS-RECORD.
+           05  IN-STAT-JOB-ID          PIC X(08).
+           05  IN-STAT-TRAN-COUNT      PIC 9(07).
+           05  IN-STAT-ERROR-COUNT     PIC 9(05).
+           05  IN-STAT-NET-CHANGE      PIC S9(09)V99.
+           05  IN-STAT-EXTRA-COUNT     PIC 9(05).
+
+       FD  RPTGEN-STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  RPTGEN-STATS-RECORD.
+           05  RG-STAT-JOB-ID          PIC X(08).
+           05  RG-STAT-TRAN-COUNT      PIC 9(07).
+           05  RG-STAT-ERROR-COUNT     PIC 9(05).
+           05  RG-STAT-NET-CHANGE      PIC S9(09)V99.
+           05  RG-STAT-EXTRA-COUNT     PIC 9(05).
+
+       FD  DIGEST-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DIGEST-REPORT-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMNT-STATUS          PIC X(02) VALUE SPACES.
+           88  CUSTMNT-STATS-SUCCESS  VALUE '00'.
+           88  CUSTMNT-STATS-EOF      VALUE '10'.
+
+       01  WS-INVNTRY-STATUS          PIC X(02) VALUE SPACES.
+           88  INVNTRY-STATS-SUCCESS  VALUE '00'.
+           88  INVNTRY-STATS-EOF      VALUE '10'.
+
+       01  WS-RPTGEN-STATUS           PIC X(02) VALUE SPACES.
+           88  RPTGEN-STATS-SUCCESS   VALUE '00'.
+           88  RPTGEN-STATS-EOF       VALUE '10'.
+
+       01  WS-DIGEST-STATUS           PIC X(02) VALUE SPACES.
+           88  DIGEST-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMNT-RAN-SW      PIC X(01) VALUE 'N'.
+               88  CUSTMNT-RAN        VALUE 'Y'.
+           05  WS-INVNTRY-RAN-SW      PIC X(01) VALUE 'N'.
+               88  INVNTRY-RAN        VALUE 'Y'.
+           05  WS-RPTGEN-RAN-SW       PIC X(01) VALUE 'N'.
+               88  RPTGEN-RAN         VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+      *----------------------------------------------------------------*
+      * NIGHT-WIDE TOTALS ROLLED UP FROM THE THREE STATS RECORDS.      *
+      * TOTAL REORDERS AND NET INVENTORY CHANGE COME FROM INVNTRY'S    *
+      * RECORD ONLY; NET CUSTOMER CHANGE COMES FROM CUSTMNT'S RECORD   *
+      * ONLY -- THE OTHER TWO JOBS LEAVE THOSE FIELDS AT ZERO.         *
+      *----------------------------------------------------------------*
+       01  WS-DIGEST-TOTALS.
+           05  WS-TOTAL-TRAN-COUNT    PIC 9(08) COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-ERROR-COUNT   PIC 9(06) COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-REORDER-COUNT PIC 9(05) COMP-3 VALUE ZEROS.
+           05  WS-NET-INVENTORY-CHG   PIC S9(09)V99 COMP-3 VALUE ZEROS.
+           05  WS-NET-CUSTOMER-CHG    PIC S9(09)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'END-OF-DAY OPERATION'.
+           05  FILLER                 PIC X(13) VALUE 'S SUMMARY    '.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(84) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(12) VALUE 'JOB         '.
+           05  FILLER                 PIC X(08) VALUE 'STATUS  '.
+           05  FILLER                 PIC X(16) VALUE 'TRANSACTIONS    '.
+           05  FILLER                 PIC X(10) VALUE 'ERRORS    '.
+           05  FILLER                 PIC X(15) VALUE 'NET CHANGE     '.
+           05  FILLER                 PIC X(71) VALUE SPACES.
+
+       01  WS-JOB-LINE.
+           05  WS-JL-JOB-ID           PIC X(12).
+           05  WS-JL-STATUS           PIC X(08).
+           05  WS-JL-TRAN-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(09) VALUE SPACES.
+           05  WS-JL-ERROR-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  WS-JL-NET-CHANGE       PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(70) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                 PIC X(24) VALUE 'TOTAL TRANSACTIONS:    '.
+           05  WS-SL-TOTAL-TRAN       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(17) VALUE '   TOTAL ERRORS: '.
+           05  WS-SL-TOTAL-ERROR      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(78) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                 PIC X(24) VALUE 'TOTAL ITEMS FOR REORDER:'.
+           05  WS-SL-TOTAL-REORDER    PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(102) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-3.
+           05  FILLER                 PIC X(24) VALUE 'NET INVENTORY CHANGE:   '.
+           05  WS-SL-NET-INVENTORY    PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(14) VALUE '  NET CUSTOMER'.
+           05  FILLER                 PIC X(09) VALUE ' CHANGE: '.
+           05  WS-SL-NET-CUSTOMER     PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-READ-CUSTMNT-STATS
+           PERFORM 2100-READ-INVNTRY-STATS
+           PERFORM 2200-READ-RPTGEN-STATS
+           PERFORM 3000-WRITE-DIGEST
+           PERFORM 4000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  CUSTMNT-STATS-FILE
+                INPUT  INVNTRY-STATS-FILE
+                INPUT  RPTGEN-STATS-FILE
+                OUTPUT DIGEST-REPORT
+
+           IF NOT CUSTMNT-STATS-SUCCESS AND NOT CUSTMNT-STATS-EOF
+               DISPLAY 'ERROR OPENING CUSTMNT STATS FILE: '
+                       WS-CUSTMNT-STATUS
+           END-IF
+
+           IF NOT INVNTRY-STATS-SUCCESS AND NOT INVNTRY-STATS-EOF
+               DISPLAY 'ERROR OPENING INVNTRY STATS FILE: '
+                       WS-INVNTRY-STATUS
+           END-IF
+
+           IF NOT RPTGEN-STATS-SUCCESS AND NOT RPTGEN-STATS-EOF
+               DISPLAY 'ERROR OPENING RPTGEN STATS FILE: '
+                       WS-RPTGEN-STATUS
+           END-IF
+
+           IF NOT DIGEST-SUCCESS
+               DISPLAY 'ERROR OPENING DIGEST REPORT: ' WS-DIGEST-STATUS
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE DIGEST-REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE DIGEST-REPORT-RECORD FROM WS-COLUMN-HEADER
+           .
+
+       2000-READ-CUSTMNT-STATS.
+           READ CUSTMNT-STATS-FILE
+               AT END
+                   MOVE 'CUSTMNT' TO WS-JL-JOB-ID
+                   MOVE 'NOT RUN' TO WS-JL-STATUS
+                   MOVE ZEROS TO WS-JL-TRAN-COUNT
+                   MOVE ZEROS TO WS-JL-ERROR-COUNT
+                   MOVE ZEROS TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+               NOT AT END
+                   MOVE 'Y' TO WS-CUSTMNT-RAN-SW
+                   ADD CM-STAT-TRAN-COUNT TO WS-TOTAL-TRAN-COUNT
+                   ADD CM-STAT-ERROR-COUNT TO WS-TOTAL-ERROR-COUNT
+                   ADD CM-STAT-NET-CHANGE TO WS-NET-CUSTOMER-CHG
+                   MOVE CM-STAT-JOB-ID TO WS-JL-JOB-ID
+                   MOVE 'OK' TO WS-JL-STATUS
+                   MOVE CM-STAT-TRAN-COUNT TO WS-JL-TRAN-COUNT
+                   MOVE CM-STAT-ERROR-COUNT TO WS-JL-ERROR-COUNT
+                   MOVE CM-STAT-NET-CHANGE TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+           END-READ
+           .
+
+       2100-READ-INVNTRY-STATS.
+           READ INVNTRY-STATS-FILE
+               AT END
+                   MOVE 'INVNTRY' TO WS-JL-JOB-ID
+                   MOVE 'NOT RUN' TO WS-JL-STATUS
+                   MOVE ZEROS TO WS-JL-TRAN-COUNT
+                   MOVE ZEROS TO WS-JL-ERROR-COUNT
+                   MOVE ZEROS TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+               NOT AT END
+                   MOVE 'Y' TO WS-INVNTRY-RAN-SW
+                   ADD IN-STAT-TRAN-COUNT TO WS-TOTAL-TRAN-COUNT
+                   ADD IN-STAT-ERROR-COUNT TO WS-TOTAL-ERROR-COUNT
+                   ADD IN-STAT-EXTRA-COUNT TO WS-TOTAL-REORDER-COUNT
+                   ADD IN-STAT-NET-CHANGE TO WS-NET-INVENTORY-CHG
+                   MOVE IN-STAT-JOB-ID TO WS-JL-JOB-ID
+                   MOVE 'OK' TO WS-JL-STATUS
+                   MOVE IN-STAT-TRAN-COUNT TO WS-JL-TRAN-COUNT
+                   MOVE IN-STAT-ERROR-COUNT TO WS-JL-ERROR-COUNT
+                   MOVE IN-STAT-NET-CHANGE TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+           END-READ
+           .
+
+       2200-READ-RPTGEN-STATS.
+           READ RPTGEN-STATS-FILE
+               AT END
+                   MOVE 'RPTGEN' TO WS-JL-JOB-ID
+                   MOVE 'NOT RUN' TO WS-JL-STATUS
+                   MOVE ZEROS TO WS-JL-TRAN-COUNT
+                   MOVE ZEROS TO WS-JL-ERROR-COUNT
+                   MOVE ZEROS TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+               NOT AT END
+                   MOVE 'Y' TO WS-RPTGEN-RAN-SW
+                   ADD RG-STAT-TRAN-COUNT TO WS-TOTAL-TRAN-COUNT
+                   ADD RG-STAT-ERROR-COUNT TO WS-TOTAL-ERROR-COUNT
+                   MOVE RG-STAT-JOB-ID TO WS-JL-JOB-ID
+                   MOVE 'OK' TO WS-JL-STATUS
+                   MOVE RG-STAT-TRAN-COUNT TO WS-JL-TRAN-COUNT
+                   MOVE RG-STAT-ERROR-COUNT TO WS-JL-ERROR-COUNT
+                   MOVE RG-STAT-NET-CHANGE TO WS-JL-NET-CHANGE
+                   WRITE DIGEST-REPORT-RECORD FROM WS-JOB-LINE
+           END-READ
+           .
+
+       3000-WRITE-DIGEST.
+           MOVE WS-TOTAL-TRAN-COUNT TO WS-SL-TOTAL-TRAN
+           MOVE WS-TOTAL-ERROR-COUNT TO WS-SL-TOTAL-ERROR
+           MOVE WS-TOTAL-REORDER-COUNT TO WS-SL-TOTAL-REORDER
+           MOVE WS-NET-INVENTORY-CHG TO WS-SL-NET-INVENTORY
+           MOVE WS-NET-CUSTOMER-CHG TO WS-SL-NET-CUSTOMER
+
+           WRITE DIGEST-REPORT-RECORD FROM SPACES
+           WRITE DIGEST-REPORT-RECORD FROM WS-SUMMARY-LINE-1
+           WRITE DIGEST-REPORT-RECORD FROM WS-SUMMARY-LINE-2
+           WRITE DIGEST-REPORT-RECORD FROM WS-SUMMARY-LINE-3
+           .
+
+       4000-TERMINATION.
+           CLOSE CUSTMNT-STATS-FILE
+                 INVNTRY-STATS-FILE
+                 RPTGEN-STATS-FILE
+                 DIGEST-REPORT
+           .
