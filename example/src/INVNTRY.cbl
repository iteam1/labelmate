@@ -21,7 +21,13 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS INV-ITEM-CODE
                FILE STATUS IS WS-INV-STATUS.
-           
+
+           SELECT LOCATION-FILE ASSIGN TO LOCFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOC-KEY
+               FILE STATUS IS WS-LOC-STATUS.
+
            SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-TRAN-STATUS.
@@ -33,15 +39,41 @@
            SELECT REORDER-FILE ASSIGN TO REORDER
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REORDER-STATUS.
-       
+
+           SELECT VARIANCE-FILE ASSIGN TO VARFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VARIANCE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT REPORT-CSV-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT SUPPLIER-FILE ASSIGN TO SUPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUP-ID
+               FILE STATUS IS WS-SUPPLIER-STATUS.
+
+           SELECT STATS-FILE ASSIGN TO INVSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 150 CHARACTERS.
-       01  INVENTORY-RECORD.
            COPY INVCOPY.
-       
+
+       FD  LOCATION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+           COPY LOCCOPY.
+
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS.
@@ -50,6 +82,8 @@
                88  TRAN-RECEIPT       VALUE 'R'.
                88  TRAN-ISSUE         VALUE 'I'.
                88  TRAN-ADJUST        VALUE 'A'.
+               88  TRAN-COUNT         VALUE 'C'.
+               88  TRAN-REVERSAL      VALUE 'V'.
            05  TRAN-ITEM-CODE         PIC X(10).
            05  TRAN-QUANTITY          PIC S9(05) COMP-3.
            05  TRAN-DATE.
@@ -68,15 +102,60 @@
        
        FD  REORDER-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS.
-       01  REORDER-RECORD             PIC X(80).
-       
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REORDER-RECORD             PIC X(100).
+
+       FD  VARIANCE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  VARIANCE-RECORD            PIC X(132).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPTION-RECORD           PIC X(132).
+
+      *----------------------------------------------------------------*
+      * DELIMITED-OUTPUT ALTERNATE TO REPORT-FILE. WRITTEN ONLY WHEN   *
+      * LS-OUTPUT-FORMAT-PARM REQUESTS IT, CARRYING THE SAME DETAIL    *
+      * FIELDS AS WS-DETAIL-LINE AS COMMA-SEPARATED VALUES SO THE RUN  *
+      * CAN BE LOADED INTO A SPREADSHEET WITHOUT PARSING FIXED COLUMNS.*
+      *----------------------------------------------------------------*
+       FD  REPORT-CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-CSV-RECORD          PIC X(132).
+
+       FD  SUPPLIER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 99 CHARACTERS.
+           COPY SUPCOPY.
+
+      *----------------------------------------------------------------*
+      * ONE-RECORD RUN-STATISTICS EXTRACT, WRITTEN AT THE END OF EVERY *
+      * RUN SO THE END-OF-DAY OPERATIONS SUMMARY PROGRAM (EODSUM) CAN  *
+      * PICK UP THIS JOB'S TOTALS WITHOUT PARSING THE PRINT REPORT.    *
+      *----------------------------------------------------------------*
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  STATS-RECORD.
+           05  STAT-JOB-ID             PIC X(08).
+           05  STAT-TRAN-COUNT         PIC 9(07).
+           05  STAT-ERROR-COUNT        PIC 9(05).
+           05  STAT-NET-CHANGE         PIC S9(09)V99.
+           05  STAT-EXTRA-COUNT        PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  WS-INV-STATUS              PIC X(02) VALUE SPACES.
            88  INV-SUCCESS            VALUE '00'.
            88  INV-EOF                VALUE '10'.
            88  INV-NOT-FOUND          VALUE '23'.
-       
+
+       01  WS-LOC-STATUS              PIC X(02) VALUE SPACES.
+           88  LOC-SUCCESS            VALUE '00'.
+           88  LOC-NOT-FOUND          VALUE '23'.
+
        01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
            88  TRAN-SUCCESS           VALUE '00'.
            88  TRAN-EOF               VALUE '10'.
@@ -86,18 +165,101 @@
        
        01  WS-REORDER-STATUS          PIC X(02) VALUE SPACES.
            88  REORDER-SUCCESS        VALUE '00'.
-       
+
+       01  WS-VARIANCE-STATUS         PIC X(02) VALUE SPACES.
+           88  VARIANCE-SUCCESS       VALUE '00'.
+
+       01  WS-EXCEPTION-STATUS        PIC X(02) VALUE SPACES.
+           88  EXCEPTION-SUCCESS      VALUE '00'.
+
+       01  WS-CSV-STATUS              PIC X(02) VALUE SPACES.
+           88  CSV-SUCCESS            VALUE '00'.
+
+       01  WS-SUPPLIER-STATUS         PIC X(02) VALUE SPACES.
+           88  SUPPLIER-SUCCESS       VALUE '00'.
+           88  SUPPLIER-NOT-FOUND     VALUE '23'.
+
+       01  WS-STATS-STATUS            PIC X(02) VALUE SPACES.
+           88  STATS-SUCCESS          VALUE '00'.
+
        01  WS-SWITCHES.
            05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
                88  END-OF-FILE        VALUE 'Y'.
-       
+           05  WS-LOCATION-EXISTS-SW  PIC X(01) VALUE 'N'.
+               88  LOCATION-EXISTS    VALUE 'Y'.
+           05  WS-OUTPUT-FORMAT-SW    PIC X(01) VALUE 'F'.
+               88  CSV-OUTPUT-REQUESTED VALUE 'C' 'c'.
+           05  WS-SUPPLIER-VALID-SW   PIC X(01) VALUE 'N'.
+               88  SUPPLIER-VALID     VALUE 'Y'.
+
        01  WS-COUNTERS.
            05  WS-RECEIPT-COUNT       PIC 9(05) VALUE ZEROS.
            05  WS-ISSUE-COUNT         PIC 9(05) VALUE ZEROS.
            05  WS-ADJUST-COUNT        PIC 9(05) VALUE ZEROS.
            05  WS-ERROR-COUNT         PIC 9(05) VALUE ZEROS.
            05  WS-REORDER-COUNT       PIC 9(05) VALUE ZEROS.
-       
+           05  WS-COUNT-COUNT         PIC 9(05) VALUE ZEROS.
+           05  WS-EXCEPTION-COUNT     PIC 9(05) VALUE ZEROS.
+           05  WS-REVERSAL-COUNT      PIC 9(05) VALUE ZEROS.
+
+       01  WS-VARIANCE-WORK.
+           05  WS-VARIANCE-QTY        PIC S9(05) COMP-3.
+
+       01  WS-VALUE-CHANGE-WORK.
+           05  WS-BEFORE-ON-HAND      PIC S9(05) COMP-3.
+           05  WS-ON-HAND-DELTA       PIC S9(05) COMP-3.
+           05  WS-NET-VALUE-CHANGE    PIC S9(09)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-EXCEPTION-WORK.
+           05  WS-EXCEPTION-ON-HAND   PIC S9(05) COMP-3.
+           05  WS-ADJ-RESULT-QTY      PIC S9(05) COMP-3.
+
+      *----------------------------------------------------------------*
+      * ONE ENTRY PER SUCCESSFULLY-POSTED RECEIPT/ISSUE/ADJUSTMENT     *
+      * THIS RUN, KEYED BY TRAN-REFERENCE, SO A LATER REVERSAL         *
+      * TRANSACTION CAN LOOK UP THE ORIGINAL'S NET INV-ON-HAND         *
+      * MOVEMENT AND POST THE EXACT OFFSET INSTEAD OF A FREE-STANDING  *
+      * ADJUSTMENT WITH NO LINK BACK TO WHAT IT IS CORRECTING.         *
+      *----------------------------------------------------------------*
+       01  WS-TRAN-HISTORY.
+           05  WS-TH-ENTRY OCCURS 2000 TIMES INDEXED BY WS-TH-IDX.
+               10  WS-TH-REFERENCE    PIC X(15).
+               10  WS-TH-ITEM-CODE    PIC X(10).
+               10  WS-TH-LOCATION     PIC X(05).
+               10  WS-TH-NET-QTY      PIC S9(05) COMP-3.
+               10  WS-TH-REVERSED-SW  PIC X(01) VALUE 'N'.
+                   88  TH-REVERSED    VALUE 'Y'.
+
+       01  WS-HISTORY-COUNTERS.
+           05  WS-TH-COUNT            PIC 9(05) VALUE ZEROS.
+
+       01  WS-REVERSAL-WORK.
+           05  WS-RV-OFFSET-QTY       PIC S9(05) COMP-3.
+           05  WS-RV-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  RV-ENTRY-FOUND     VALUE 'Y'.
+           05  WS-TH-PENDING-NET-QTY  PIC S9(05) COMP-3.
+
+       01  WS-REORDER-TABLE.
+           05  WS-RT-ENTRY OCCURS 1000 TIMES
+                           INDEXED BY WS-RT-IDX, WS-RT-CMP-IDX.
+               10  WS-RT-ITEM-CODE    PIC X(10).
+               10  WS-RT-DESCRIPTION  PIC X(30).
+               10  WS-RT-SUPPLIER-ID  PIC X(06).
+               10  WS-RT-QUANTITY     PIC S9(05) COMP-3.
+               10  WS-RT-UNIT-COST    PIC S9(05)V99 COMP-3.
+               10  WS-RT-EXTENDED-COST PIC S9(07)V99 COMP-3.
+
+       01  WS-REORDER-SORT-WORK.
+           05  WS-RT-SWAPPED-SW       PIC X(01).
+               88  RT-ENTRIES-SWAPPED VALUE 'Y'.
+           05  WS-RT-SAVE-ITEM-CODE   PIC X(10).
+           05  WS-RT-SAVE-DESCRIPTION PIC X(30).
+           05  WS-RT-SAVE-SUPPLIER-ID PIC X(06).
+           05  WS-RT-SAVE-QUANTITY    PIC S9(05) COMP-3.
+           05  WS-RT-SAVE-UNIT-COST   PIC S9(05)V99 COMP-3.
+           05  WS-RT-SAVE-EXTENDED-COST PIC S9(07)V99 COMP-3.
+           05  WS-LAST-SUPPLIER-ID    PIC X(06) VALUE SPACES.
+
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR        PIC 9(04).
            05  WS-CURRENT-MONTH       PIC 9(02).
@@ -136,7 +298,23 @@
            05  WS-DL-UNIT-COST        PIC $Z,ZZ9.99.
            05  WS-DL-REFERENCE        PIC X(15).
            05  FILLER                 PIC X(39) VALUE SPACES.
-       
+
+       01  WS-CSV-DETAIL-LINE.
+           05  WS-CSV-TRAN-CODE       PIC X(05).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-ITEM-CODE       PIC X(12).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-DESCRIPTION     PIC X(31).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-QUANTITY        PIC Z(04)9-.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-ON-HAND         PIC Z(04)9.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-UNIT-COST       PIC $Z,ZZ9.99.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-REFERENCE       PIC X(15).
+           05  FILLER                 PIC X(22) VALUE SPACES.
+
        01  WS-SUMMARY-LINE.
            05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
            05  FILLER                 PIC X(10) VALUE 'RECEIPTS: '.
@@ -149,37 +327,139 @@
            05  WS-SL-ERROR-COUNT      PIC ZZ,ZZ9.
            05  FILLER                 PIC X(10) VALUE ' REORDERS:'.
            05  WS-SL-REORDER-COUNT    PIC ZZ,ZZ9.
-           05  FILLER                 PIC X(27) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE ' COUNTS:  '.
+           05  WS-SL-COUNT-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' EXCEPTNS:'.
+           05  WS-SL-EXCEPTION-COUNT  PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' REVERSALS:'.
+           05  WS-SL-REVERSAL-COUNT   PIC ZZ,ZZ9.
        
+       01  WS-REORDER-SUPPLIER-BREAK.
+           05  FILLER                 PIC X(10) VALUE 'SUPPLIER: '.
+           05  WS-RB-SUPPLIER-ID      PIC X(06).
+           05  FILLER                 PIC X(84) VALUE SPACES.
+
        01  WS-REORDER-LINE.
-           05  FILLER                 PIC X(10) VALUE 'REORDER: '.
+           05  FILLER                 PIC X(02) VALUE SPACES.
            05  WS-RL-ITEM-CODE        PIC X(10).
            05  FILLER                 PIC X(02) VALUE SPACES.
            05  WS-RL-DESCRIPTION      PIC X(30).
            05  FILLER                 PIC X(02) VALUE SPACES.
            05  WS-RL-QUANTITY         PIC Z(04)9.
-           05  FILLER                 PIC X(21) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-RL-UNIT-COST        PIC Z(04)9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-RL-EXTENDED-COST    PIC Z(06)9.99.
+           05  FILLER                 PIC X(27) VALUE SPACES.
+
+       01  WS-VARIANCE-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'PHYSICAL COUNT / VAR'.
+           05  FILLER                 PIC X(13) VALUE 'IANCE REPORT'.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-VH-HEADER-DATE.
+               10  WS-VH-HEADER-MONTH PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-VH-HEADER-DAY   PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-VH-HEADER-YEAR  PIC 9(04).
+           05  FILLER                 PIC X(73) VALUE SPACES.
+
+       01  WS-VARIANCE-COLUMN-HEADER.
+           05  FILLER                 PIC X(12) VALUE 'ITEM CODE   '.
+           05  FILLER                 PIC X(31) VALUE 'DESCRIPTION                    '.
+           05  FILLER                 PIC X(10) VALUE 'ON HAND   '.
+           05  FILLER                 PIC X(10) VALUE 'COUNTED   '.
+           05  FILLER                 PIC X(10) VALUE 'VARIANCE  '.
+           05  FILLER                 PIC X(08) VALUE 'REASON  '.
+           05  FILLER                 PIC X(51) VALUE SPACES.
+
+       01  WS-VARIANCE-DETAIL-LINE.
+           05  WS-VL-ITEM-CODE        PIC X(12).
+           05  WS-VL-DESCRIPTION      PIC X(31).
+           05  WS-VL-ON-HAND          PIC Z(04)9-.
+           05  WS-VL-COUNTED          PIC Z(04)9-.
+           05  WS-VL-VARIANCE         PIC Z(04)9-.
+           05  WS-VL-REASON           PIC X(08).
+           05  FILLER                 PIC X(51) VALUE SPACES.
+
+       01  WS-EXCEPTION-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'INVENTORY EXCEPTION '.
+           05  FILLER                 PIC X(13) VALUE 'AUDIT REPORT'.
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-XH-HEADER-DATE.
+               10  WS-XH-HEADER-MONTH PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-XH-HEADER-DAY   PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-XH-HEADER-YEAR  PIC 9(04).
+           05  FILLER                 PIC X(73) VALUE SPACES.
+
+       01  WS-EXCEPTION-COLUMN-HEADER.
+           05  FILLER                 PIC X(10) VALUE 'EXCEPTION '.
+           05  FILLER                 PIC X(12) VALUE 'ITEM CODE   '.
+           05  FILLER                 PIC X(10) VALUE 'REQUESTED '.
+           05  FILLER                 PIC X(10) VALUE 'ON HAND   '.
+           05  FILLER                 PIC X(15) VALUE 'REFERENCE      '.
+           05  FILLER                 PIC X(75) VALUE SPACES.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  WS-XL-EXCEPTION-TYPE   PIC X(10).
+           05  WS-XL-ITEM-CODE        PIC X(12).
+           05  WS-XL-REQUESTED        PIC Z(04)9-.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-XL-ON-HAND          PIC Z(04)9-.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  WS-XL-REFERENCE        PIC X(15).
+           05  FILLER                 PIC X(75) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-OUTPUT-FORMAT-PARM      PIC X(01).
+
+       PROCEDURE DIVISION USING LS-OUTPUT-FORMAT-PARM.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-TRANSACTIONS
                UNTIL END-OF-FILE
+           PERFORM 2500-SORT-REORDER-TABLE
+           PERFORM 2600-WRITE-REORDER-FILE
            PERFORM 3000-TERMINATION
            GOBACK
            .
        
        1000-INITIALIZATION.
+           IF LS-OUTPUT-FORMAT-PARM = 'C' OR LS-OUTPUT-FORMAT-PARM = 'c'
+               MOVE 'C' TO WS-OUTPUT-FORMAT-SW
+           END-IF
+
            OPEN INPUT TRANSACTION-FILE
                 I-O   INVENTORY-FILE
+                I-O   LOCATION-FILE
+                INPUT SUPPLIER-FILE
                 OUTPUT REPORT-FILE
                 OUTPUT REORDER-FILE
-                
+                OUTPUT VARIANCE-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT STATS-FILE
+
            IF NOT INV-SUCCESS
                DISPLAY 'ERROR OPENING INVENTORY FILE: ' WS-INV-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
+           IF NOT LOC-SUCCESS
+               DISPLAY 'ERROR OPENING LOCATION FILE: ' WS-LOC-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT SUPPLIER-SUCCESS
+               DISPLAY 'ERROR OPENING SUPPLIER FILE: ' WS-SUPPLIER-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
            IF NOT TRAN-SUCCESS
                DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
@@ -194,15 +474,61 @@
                DISPLAY 'ERROR OPENING REORDER FILE: ' WS-REORDER-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
+           IF NOT VARIANCE-SUCCESS
+               DISPLAY 'ERROR OPENING VARIANCE FILE: ' WS-VARIANCE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT EXCEPTION-SUCCESS
+               DISPLAY 'ERROR OPENING EXCEPTION FILE: ' WS-EXCEPTION-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT STATS-SUCCESS
+               DISPLAY 'ERROR OPENING STATS FILE: ' WS-STATS-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF CSV-OUTPUT-REQUESTED
+               OPEN OUTPUT REPORT-CSV-FILE
+               IF NOT CSV-SUCCESS
+                   DISPLAY 'ERROR OPENING REPORT CSV FILE: ' WS-CSV-STATUS
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               END-IF
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
            MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
            MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
-           
+
            WRITE REPORT-RECORD FROM WS-REPORT-HEADER
            WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
-           
+
+           MOVE WS-HEADER-MONTH TO WS-VH-HEADER-MONTH
+           MOVE WS-HEADER-DAY TO WS-VH-HEADER-DAY
+           MOVE WS-HEADER-YEAR TO WS-VH-HEADER-YEAR
+
+           WRITE VARIANCE-RECORD FROM WS-VARIANCE-HEADER
+           WRITE VARIANCE-RECORD FROM WS-VARIANCE-COLUMN-HEADER
+
+           MOVE WS-HEADER-MONTH TO WS-XH-HEADER-MONTH
+           MOVE WS-HEADER-DAY TO WS-XH-HEADER-DAY
+           MOVE WS-HEADER-YEAR TO WS-XH-HEADER-YEAR
+
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-HEADER
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-COLUMN-HEADER
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE
+                 'TRAN-CODE,ITEM-CODE,DESCRIPTION,QUANTITY,ON-HAND,UNIT-COST,REFERENCE'
+                 TO REPORT-CSV-RECORD
+               WRITE REPORT-CSV-RECORD
+           END-IF
+
+           SET WS-RT-IDX TO 1
+
            READ TRANSACTION-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
            END-READ
@@ -220,16 +546,26 @@
                    MOVE ZEROS TO WS-DL-ON-HAND
                    MOVE ZEROS TO WS-DL-UNIT-COST
                    MOVE SPACES TO WS-DL-REFERENCE
-                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   PERFORM 2850-WRITE-REPORT-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
+                   MOVE INV-ON-HAND TO WS-BEFORE-ON-HAND
                    EVALUATE TRUE
                        WHEN TRAN-RECEIPT
+                           PERFORM 2050-LOAD-LOCATION-BALANCE
                            PERFORM 2100-PROCESS-RECEIPT
                        WHEN TRAN-ISSUE
+                           PERFORM 2050-LOAD-LOCATION-BALANCE
                            PERFORM 2200-PROCESS-ISSUE
                        WHEN TRAN-ADJUST
+                           PERFORM 2050-LOAD-LOCATION-BALANCE
                            PERFORM 2300-PROCESS-ADJUSTMENT
+                       WHEN TRAN-COUNT
+                           PERFORM 2050-LOAD-LOCATION-BALANCE
+                           PERFORM 2350-PROCESS-COUNT
+                       WHEN TRAN-REVERSAL
+                           PERFORM 2050-LOAD-LOCATION-BALANCE
+                           PERFORM 2450-PROCESS-REVERSAL
                        WHEN OTHER
                            MOVE 'ERROR' TO WS-DL-TRAN-CODE
                            MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
@@ -238,9 +574,14 @@
                            MOVE INV-ON-HAND TO WS-DL-ON-HAND
                            MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
                            MOVE 'INVALID TRAN' TO WS-DL-REFERENCE
-                           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                           PERFORM 2850-WRITE-REPORT-LINE
                            ADD 1 TO WS-ERROR-COUNT
                    END-EVALUATE
+                   SUBTRACT WS-BEFORE-ON-HAND FROM INV-ON-HAND
+                       GIVING WS-ON-HAND-DELTA
+                   COMPUTE WS-NET-VALUE-CHANGE =
+                       WS-NET-VALUE-CHANGE +
+                       (WS-ON-HAND-DELTA * INV-UNIT-COST)
            END-READ
            
            READ TRANSACTION-FILE
@@ -248,121 +589,540 @@
            END-READ
            .
            
+      *----------------------------------------------------------------*
+      * LOAD (OR INITIALIZE) THE PER-LOCATION BALANCE RECORD FOR THE   *
+      * ITEM/LOCATION ON THIS TRANSACTION SO A RECEIPT AT ONE WAREHOUSE*
+      * CANNOT BE NETTED AGAINST A DIFFERENT WAREHOUSE'S BIN. WHEN THE *
+      * TRANSACTION DOESN'T CARRY A LOCATION, THE ITEM'S MASTER        *
+      * INV-LOCATION IS USED AS THE DEFAULT.                           *
+      *----------------------------------------------------------------*
+       2050-LOAD-LOCATION-BALANCE.
+           MOVE TRAN-ITEM-CODE TO LOC-ITEM-CODE
+
+           IF TRAN-LOCATION = SPACES
+               MOVE INV-LOCATION TO LOC-LOCATION
+           ELSE
+               MOVE TRAN-LOCATION TO LOC-LOCATION
+           END-IF
+
+           READ LOCATION-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-LOCATION-EXISTS-SW
+                   MOVE INV-BIN-NUMBER TO LOC-BIN-NUMBER
+                   MOVE ZEROS TO LOC-ON-HAND
+                   MOVE ZEROS TO LOC-ALLOCATED
+                   MOVE ZEROS TO LOC-AVAILABLE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOCATION-EXISTS-SW
+           END-READ
+           .
+
+       2090-SAVE-LOCATION-BALANCE.
+           COMPUTE LOC-AVAILABLE = LOC-ON-HAND - LOC-ALLOCATED
+           MOVE WS-CURRENT-DATE TO LOC-LAST-UPDATED
+
+           IF LOCATION-EXISTS
+               REWRITE LOCATION-BALANCE-DETAILS
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+               END-REWRITE
+           ELSE
+               WRITE LOCATION-BALANCE-DETAILS
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+               END-WRITE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * RECORDS A SUCCESSFULLY-POSTED TRANSACTION'S NET INV-ON-HAND    *
+      * MOVEMENT (WS-TH-PENDING-NET-QTY, SET BY THE CALLING PARAGRAPH) *
+      * SO A LATER REVERSAL CAN FIND AND OFFSET IT.                    *
+      *----------------------------------------------------------------*
+       2095-RECORD-TRAN-HISTORY.
+           ADD 1 TO WS-TH-COUNT
+           SET WS-TH-IDX TO WS-TH-COUNT
+           MOVE TRAN-REFERENCE TO WS-TH-REFERENCE(WS-TH-IDX)
+           MOVE TRAN-ITEM-CODE TO WS-TH-ITEM-CODE(WS-TH-IDX)
+           MOVE LOC-LOCATION TO WS-TH-LOCATION(WS-TH-IDX)
+           MOVE WS-TH-PENDING-NET-QTY TO WS-TH-NET-QTY(WS-TH-IDX)
+           MOVE 'N' TO WS-TH-REVERSED-SW(WS-TH-IDX)
+           .
+
        2100-PROCESS-RECEIPT.
            MOVE 'RCPT' TO WS-DL-TRAN-CODE
            MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
            MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
            MOVE TRAN-QUANTITY TO WS-DL-QUANTITY
-           
-           ADD TRAN-QUANTITY TO INV-ON-HAND
-           
-           MOVE INV-ON-HAND TO WS-DL-ON-HAND
-           MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
-           MOVE TRAN-REFERENCE TO WS-DL-REFERENCE
-           
-           REWRITE INVENTORY-RECORD
-               INVALID KEY
+
+           PERFORM 2070-VALIDATE-SUPPLIER
+
+           IF INV-DISCONTINUED
+               MOVE 'ERROR' TO WS-DL-TRAN-CODE
+               MOVE 'ITEM DISCONTIN' TO WS-DL-REFERENCE
+               MOVE INV-ON-HAND TO WS-DL-ON-HAND
+               MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF NOT SUPPLIER-VALID
                    MOVE 'ERROR' TO WS-DL-TRAN-CODE
-                   MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
+                   MOVE 'BAD SUPPLIER' TO WS-DL-REFERENCE
+                   MOVE INV-ON-HAND TO WS-DL-ON-HAND
+                   MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
                    ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   ADD TRAN-QUANTITY TO INV-ON-HAND
+                   ADD TRAN-QUANTITY TO LOC-ON-HAND
+                   PERFORM 2090-SAVE-LOCATION-BALANCE
+
+                   MOVE INV-ON-HAND TO WS-DL-ON-HAND
+                   MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+                   MOVE TRAN-REFERENCE TO WS-DL-REFERENCE
+
+                   REWRITE INVENTORY-DETAILS
+                       INVALID KEY
+                           MOVE 'ERROR' TO WS-DL-TRAN-CODE
+                           MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-RECEIPT-COUNT
+                           MOVE TRAN-QUANTITY TO WS-TH-PENDING-NET-QTY
+                           PERFORM 2095-RECORD-TRAN-HISTORY
+                   END-REWRITE
+               END-IF
+           END-IF
+
+           PERFORM 2850-WRITE-REPORT-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * CONFIRMS THE RECEIVED ITEM'S INV-SUPPLIER-ID RESOLVES TO AN    *
+      * ACTIVE SUPPLIER RECORD BEFORE THE RECEIPT IS POSTED, SO STOCK  *
+      * IS NEVER BOOKED AGAINST A SUPPLIER CODE THAT DOESN'T EXIST OR  *
+      * HAS BEEN DEACTIVATED.                                          *
+      *----------------------------------------------------------------*
+       2070-VALIDATE-SUPPLIER.
+           MOVE 'N' TO WS-SUPPLIER-VALID-SW
+           MOVE INV-SUPPLIER-ID TO SUP-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   CONTINUE
                NOT INVALID KEY
-                   ADD 1 TO WS-RECEIPT-COUNT
-           END-REWRITE
-           
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   IF SUP-ACTIVE
+                       MOVE 'Y' TO WS-SUPPLIER-VALID-SW
+                   END-IF
+           END-READ
            .
-           
+
        2200-PROCESS-ISSUE.
            MOVE 'ISSUE' TO WS-DL-TRAN-CODE
            MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
            MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
            MOVE TRAN-QUANTITY TO WS-DL-QUANTITY
            
-           IF TRAN-QUANTITY > INV-ON-HAND
+           IF INV-PENDING
+               MOVE 'ERROR' TO WS-DL-TRAN-CODE
+               MOVE 'ITEM PENDING' TO WS-DL-REFERENCE
+               MOVE INV-ON-HAND TO WS-DL-ON-HAND
+               MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF TRAN-QUANTITY > LOC-ON-HAND
+                   MOVE 'ERROR' TO WS-DL-TRAN-CODE
+                   MOVE 'INSUFFICIENT QTY' TO WS-DL-REFERENCE
+                   MOVE LOC-ON-HAND TO WS-DL-ON-HAND
+                   MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'OVER-ISSUE' TO WS-XL-EXCEPTION-TYPE
+                   MOVE TRAN-QUANTITY TO WS-XL-REQUESTED
+                   MOVE LOC-ON-HAND TO WS-EXCEPTION-ON-HAND
+                   PERFORM 2290-WRITE-EXCEPTION
+               ELSE
+                   SUBTRACT TRAN-QUANTITY FROM INV-ON-HAND
+                   SUBTRACT TRAN-QUANTITY FROM LOC-ON-HAND
+                   PERFORM 2090-SAVE-LOCATION-BALANCE
+
+                   MOVE INV-ON-HAND TO WS-DL-ON-HAND
+                   MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+                   MOVE TRAN-REFERENCE TO WS-DL-REFERENCE
+
+                   REWRITE INVENTORY-DETAILS
+                       INVALID KEY
+                           MOVE 'ERROR' TO WS-DL-TRAN-CODE
+                           MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ISSUE-COUNT
+                           COMPUTE WS-TH-PENDING-NET-QTY = 0 - TRAN-QUANTITY
+                           PERFORM 2095-RECORD-TRAN-HISTORY
+
+                           IF INV-ON-HAND <= INV-REORDER-POINT
+                               PERFORM 2400-GENERATE-REORDER
+                           END-IF
+                   END-REWRITE
+               END-IF
+           END-IF
+
+           PERFORM 2850-WRITE-REPORT-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * WRITES ONE LINE TO THE EXCEPTION AUDIT FILE FOR A REJECTED     *
+      * OVER-ISSUE OR AN ADJUSTMENT THAT WOULD HAVE DRIVEN INV-ON-HAND *
+      * NEGATIVE, SO THE OFFENDING ACCOUNT CAN BE TRACKED DOWN WITHOUT *
+      * DIGGING THROUGH OLD PRINT REPORTS.                             *
+      *----------------------------------------------------------------*
+       2290-WRITE-EXCEPTION.
+           MOVE TRAN-ITEM-CODE TO WS-XL-ITEM-CODE
+           MOVE WS-EXCEPTION-ON-HAND TO WS-XL-ON-HAND
+           MOVE TRAN-REFERENCE TO WS-XL-REFERENCE
+
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-DETAIL-LINE
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+
+       2300-PROCESS-ADJUSTMENT.
+           MOVE 'ADJST' TO WS-DL-TRAN-CODE
+           MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
+           MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
+           MOVE TRAN-QUANTITY TO WS-DL-QUANTITY
+
+           COMPUTE WS-ADJ-RESULT-QTY = LOC-ON-HAND + TRAN-QUANTITY
+
+           IF WS-ADJ-RESULT-QTY < 0
                MOVE 'ERROR' TO WS-DL-TRAN-CODE
-               MOVE 'INSUFFICIENT QTY' TO WS-DL-REFERENCE
+               MOVE 'WOULD GO NEGATIVE' TO WS-DL-REFERENCE
                MOVE INV-ON-HAND TO WS-DL-ON-HAND
                MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
                ADD 1 TO WS-ERROR-COUNT
+               MOVE 'NEG-ADJST' TO WS-XL-EXCEPTION-TYPE
+               MOVE TRAN-QUANTITY TO WS-XL-REQUESTED
+               MOVE LOC-ON-HAND TO WS-EXCEPTION-ON-HAND
+               PERFORM 2290-WRITE-EXCEPTION
            ELSE
-               SUBTRACT TRAN-QUANTITY FROM INV-ON-HAND
-               
+               ADD TRAN-QUANTITY TO INV-ON-HAND
+               ADD TRAN-QUANTITY TO LOC-ON-HAND
+               PERFORM 2090-SAVE-LOCATION-BALANCE
+
                MOVE INV-ON-HAND TO WS-DL-ON-HAND
                MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
                MOVE TRAN-REFERENCE TO WS-DL-REFERENCE
-               
-               REWRITE INVENTORY-RECORD
+
+               REWRITE INVENTORY-DETAILS
                    INVALID KEY
                        MOVE 'ERROR' TO WS-DL-TRAN-CODE
                        MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
                        ADD 1 TO WS-ERROR-COUNT
                    NOT INVALID KEY
-                       ADD 1 TO WS-ISSUE-COUNT
-                       
+                       ADD 1 TO WS-ADJUST-COUNT
+                       MOVE TRAN-QUANTITY TO WS-TH-PENDING-NET-QTY
+                       PERFORM 2095-RECORD-TRAN-HISTORY
+
                        IF INV-ON-HAND <= INV-REORDER-POINT
                            PERFORM 2400-GENERATE-REORDER
                        END-IF
                END-REWRITE
            END-IF
-           
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           PERFORM 2850-WRITE-REPORT-LINE
            .
-           
-       2300-PROCESS-ADJUSTMENT.
-           MOVE 'ADJST' TO WS-DL-TRAN-CODE
+
+      *----------------------------------------------------------------*
+      * PHYSICAL COUNT: TRAN-QUANTITY CARRIES THE COUNTED QUANTITY.    *
+      * INV-ON-HAND IS RESET TO THE COUNT AND THE VARIANCE AGAINST THE *
+      * BOOK QUANTITY IS WRITTEN TO THE VARIANCE REPORT ALONG WITH     *
+      * TRAN-REASON-CODE.  INV-LAST-COUNT-DATE IS STAMPED FROM THE     *
+      * TRANSACTION DATE.                                              *
+      *----------------------------------------------------------------*
+       2350-PROCESS-COUNT.
+           MOVE 'COUNT' TO WS-DL-TRAN-CODE
            MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
            MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
            MOVE TRAN-QUANTITY TO WS-DL-QUANTITY
-           
-           ADD TRAN-QUANTITY TO INV-ON-HAND
-           
+
+           COMPUTE WS-VARIANCE-QTY = TRAN-QUANTITY - LOC-ON-HAND
+
+           MOVE INV-ITEM-CODE TO WS-VL-ITEM-CODE
+           MOVE INV-DESCRIPTION TO WS-VL-DESCRIPTION
+           MOVE LOC-ON-HAND TO WS-VL-ON-HAND
+           MOVE TRAN-QUANTITY TO WS-VL-COUNTED
+           MOVE WS-VARIANCE-QTY TO WS-VL-VARIANCE
+           MOVE TRAN-REASON-CODE TO WS-VL-REASON
+
+           WRITE VARIANCE-RECORD FROM WS-VARIANCE-DETAIL-LINE
+
+           COMPUTE INV-ON-HAND = INV-ON-HAND + (TRAN-QUANTITY - LOC-ON-HAND)
+           MOVE TRAN-QUANTITY TO LOC-ON-HAND
+           PERFORM 2090-SAVE-LOCATION-BALANCE
+           MOVE TRAN-DATE TO INV-LAST-COUNT-DATE
+
            MOVE INV-ON-HAND TO WS-DL-ON-HAND
            MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
            MOVE TRAN-REFERENCE TO WS-DL-REFERENCE
-           
-           REWRITE INVENTORY-RECORD
+
+           REWRITE INVENTORY-DETAILS
                INVALID KEY
                    MOVE 'ERROR' TO WS-DL-TRAN-CODE
                    MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
-                   ADD 1 TO WS-ADJUST-COUNT
-                   
+                   ADD 1 TO WS-COUNT-COUNT
+
                    IF INV-ON-HAND <= INV-REORDER-POINT
                        PERFORM 2400-GENERATE-REORDER
                    END-IF
            END-REWRITE
-           
-           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           PERFORM 2850-WRITE-REPORT-LINE
            .
-           
+
        2400-GENERATE-REORDER.
-           MOVE INV-ITEM-CODE TO WS-RL-ITEM-CODE
-           MOVE INV-DESCRIPTION TO WS-RL-DESCRIPTION
-           
-           COMPUTE WS-RL-QUANTITY = INV-REORDER-QUANTITY - INV-ON-HAND
-           
-           IF WS-RL-QUANTITY <= 0
-               MOVE INV-REORDER-QUANTITY TO WS-RL-QUANTITY
+           MOVE INV-ITEM-CODE TO WS-RT-ITEM-CODE(WS-RT-IDX)
+           MOVE INV-DESCRIPTION TO WS-RT-DESCRIPTION(WS-RT-IDX)
+           MOVE INV-SUPPLIER-ID TO WS-RT-SUPPLIER-ID(WS-RT-IDX)
+           MOVE INV-UNIT-COST TO WS-RT-UNIT-COST(WS-RT-IDX)
+
+           COMPUTE WS-RT-QUANTITY(WS-RT-IDX) =
+               INV-REORDER-QUANTITY - INV-ON-HAND
+
+           IF WS-RT-QUANTITY(WS-RT-IDX) <= 0
+               MOVE INV-REORDER-QUANTITY TO WS-RT-QUANTITY(WS-RT-IDX)
            END-IF
-           
-           WRITE REORDER-RECORD FROM WS-REORDER-LINE
-           
+
+           COMPUTE WS-RT-EXTENDED-COST(WS-RT-IDX) =
+               WS-RT-QUANTITY(WS-RT-IDX) * INV-UNIT-COST
+
+           SET WS-RT-IDX UP BY 1
+
            ADD 1 TO WS-REORDER-COUNT
            .
-           
+
+      *----------------------------------------------------------------*
+      * REVERSAL: TRAN-REFERENCE CARRIES THE ORIGINAL, MISTAKEN        *
+      * TRANSACTION'S REFERENCE NUMBER. THE ORIGINAL'S NET INV-ON-HAND *
+      * MOVEMENT IS LOOKED UP IN WS-TRAN-HISTORY AND POSTED BACK OUT,  *
+      * AND THE ORIGINAL ENTRY IS MARKED REVERSED SO IT CANNOT BE      *
+      * REVERSED TWICE.                                                *
+      *----------------------------------------------------------------*
+       2450-PROCESS-REVERSAL.
+           MOVE 'REVRS' TO WS-DL-TRAN-CODE
+           MOVE TRAN-ITEM-CODE TO WS-DL-ITEM-CODE
+           MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
+           MOVE ZEROS TO WS-DL-QUANTITY
+           MOVE 'N' TO WS-RV-FOUND-SW
+
+           PERFORM VARYING WS-TH-IDX FROM 1 BY 1
+                   UNTIL WS-TH-IDX > WS-TH-COUNT OR RV-ENTRY-FOUND
+               IF WS-TH-REFERENCE(WS-TH-IDX) = TRAN-REFERENCE
+                  AND WS-TH-ITEM-CODE(WS-TH-IDX) = TRAN-ITEM-CODE
+                  AND NOT TH-REVERSED(WS-TH-IDX)
+                   MOVE 'Y' TO WS-RV-FOUND-SW
+               END-IF
+           END-PERFORM
+
+           IF RV-ENTRY-FOUND
+               SET WS-TH-IDX DOWN BY 1
+               PERFORM 2455-LOAD-ORIGINAL-LOCATION
+               COMPUTE WS-RV-OFFSET-QTY = 0 - WS-TH-NET-QTY(WS-TH-IDX)
+               ADD WS-RV-OFFSET-QTY TO INV-ON-HAND
+               ADD WS-RV-OFFSET-QTY TO LOC-ON-HAND
+               PERFORM 2090-SAVE-LOCATION-BALANCE
+               MOVE 'Y' TO WS-TH-REVERSED-SW(WS-TH-IDX)
+
+               MOVE WS-RV-OFFSET-QTY TO WS-DL-QUANTITY
+               MOVE INV-ON-HAND TO WS-DL-ON-HAND
+               MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+               STRING 'REV OF ' TRAN-REFERENCE DELIMITED BY SIZE
+                   INTO WS-DL-REFERENCE
+
+               REWRITE INVENTORY-DETAILS
+                   INVALID KEY
+                       MOVE 'ERROR' TO WS-DL-TRAN-CODE
+                       MOVE 'REWRITE ERROR' TO WS-DL-REFERENCE
+                       ADD 1 TO WS-ERROR-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-REVERSAL-COUNT
+
+                       IF INV-ON-HAND <= INV-REORDER-POINT
+                           PERFORM 2400-GENERATE-REORDER
+                       END-IF
+               END-REWRITE
+           ELSE
+               MOVE 'ERROR' TO WS-DL-TRAN-CODE
+               MOVE 'ORIGINAL NOT FOUND' TO WS-DL-REFERENCE
+               MOVE INV-ON-HAND TO WS-DL-ON-HAND
+               MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+
+           PERFORM 2850-WRITE-REPORT-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * THE REVERSAL TRANSACTION'S OWN TRAN-LOCATION ALREADY LOADED BY *
+      * 2050-LOAD-LOCATION-BALANCE MAY NOT BE THE LOCATION THE         *
+      * ORIGINAL TRANSACTION POSTED TO, SO RE-KEY LOCATION-FILE AGAINST*
+      * THE LOCATION RECORDED ALONGSIDE THE ORIGINAL'S HISTORY ENTRY   *
+      * BEFORE THE OFFSET IS APPLIED.                                  *
+      *----------------------------------------------------------------*
+       2455-LOAD-ORIGINAL-LOCATION.
+           MOVE WS-TH-ITEM-CODE(WS-TH-IDX) TO LOC-ITEM-CODE
+           MOVE WS-TH-LOCATION(WS-TH-IDX) TO LOC-LOCATION
+
+           READ LOCATION-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-LOCATION-EXISTS-SW
+                   MOVE INV-BIN-NUMBER TO LOC-BIN-NUMBER
+                   MOVE ZEROS TO LOC-ON-HAND
+                   MOVE ZEROS TO LOC-ALLOCATED
+                   MOVE ZEROS TO LOC-AVAILABLE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOCATION-EXISTS-SW
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * BUBBLE SORT THE IN-MEMORY REORDER TABLE BY SUPPLIER SO THE     *
+      * FEED FILE COMES OUT GROUPED SUPPLIER-BY-SUPPLIER FOR PURCHASING*
+      *----------------------------------------------------------------*
+       2500-SORT-REORDER-TABLE.
+           MOVE 'Y' TO WS-RT-SWAPPED-SW
+
+           PERFORM UNTIL NOT RT-ENTRIES-SWAPPED
+               MOVE 'N' TO WS-RT-SWAPPED-SW
+
+               PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                       UNTIL WS-RT-IDX >= WS-REORDER-COUNT
+                   SET WS-RT-CMP-IDX TO WS-RT-IDX
+                   SET WS-RT-CMP-IDX UP BY 1
+
+                   IF WS-RT-SUPPLIER-ID(WS-RT-CMP-IDX) <
+                      WS-RT-SUPPLIER-ID(WS-RT-IDX)
+                       MOVE WS-RT-ITEM-CODE(WS-RT-IDX)
+                         TO WS-RT-SAVE-ITEM-CODE
+                       MOVE WS-RT-DESCRIPTION(WS-RT-IDX)
+                         TO WS-RT-SAVE-DESCRIPTION
+                       MOVE WS-RT-SUPPLIER-ID(WS-RT-IDX)
+                         TO WS-RT-SAVE-SUPPLIER-ID
+                       MOVE WS-RT-QUANTITY(WS-RT-IDX)
+                         TO WS-RT-SAVE-QUANTITY
+                       MOVE WS-RT-UNIT-COST(WS-RT-IDX)
+                         TO WS-RT-SAVE-UNIT-COST
+                       MOVE WS-RT-EXTENDED-COST(WS-RT-IDX)
+                         TO WS-RT-SAVE-EXTENDED-COST
+
+                       MOVE WS-RT-ITEM-CODE(WS-RT-CMP-IDX)
+                         TO WS-RT-ITEM-CODE(WS-RT-IDX)
+                       MOVE WS-RT-DESCRIPTION(WS-RT-CMP-IDX)
+                         TO WS-RT-DESCRIPTION(WS-RT-IDX)
+                       MOVE WS-RT-SUPPLIER-ID(WS-RT-CMP-IDX)
+                         TO WS-RT-SUPPLIER-ID(WS-RT-IDX)
+                       MOVE WS-RT-QUANTITY(WS-RT-CMP-IDX)
+                         TO WS-RT-QUANTITY(WS-RT-IDX)
+                       MOVE WS-RT-UNIT-COST(WS-RT-CMP-IDX)
+                         TO WS-RT-UNIT-COST(WS-RT-IDX)
+                       MOVE WS-RT-EXTENDED-COST(WS-RT-CMP-IDX)
+                         TO WS-RT-EXTENDED-COST(WS-RT-IDX)
+
+                       MOVE WS-RT-SAVE-ITEM-CODE
+                         TO WS-RT-ITEM-CODE(WS-RT-CMP-IDX)
+                       MOVE WS-RT-SAVE-DESCRIPTION
+                         TO WS-RT-DESCRIPTION(WS-RT-CMP-IDX)
+                       MOVE WS-RT-SAVE-SUPPLIER-ID
+                         TO WS-RT-SUPPLIER-ID(WS-RT-CMP-IDX)
+                       MOVE WS-RT-SAVE-QUANTITY
+                         TO WS-RT-QUANTITY(WS-RT-CMP-IDX)
+                       MOVE WS-RT-SAVE-UNIT-COST
+                         TO WS-RT-UNIT-COST(WS-RT-CMP-IDX)
+                       MOVE WS-RT-SAVE-EXTENDED-COST
+                         TO WS-RT-EXTENDED-COST(WS-RT-CMP-IDX)
+
+                       MOVE 'Y' TO WS-RT-SWAPPED-SW
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE THE SORTED REORDER TABLE, BREAKING ON SUPPLIER SO EACH   *
+      * SUPPLIER'S ITEMS ARE TOGETHER FOR THE PO RUN.                  *
+      *----------------------------------------------------------------*
+       2600-WRITE-REORDER-FILE.
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > WS-REORDER-COUNT
+               IF WS-RT-SUPPLIER-ID(WS-RT-IDX) NOT = WS-LAST-SUPPLIER-ID
+                   MOVE WS-RT-SUPPLIER-ID(WS-RT-IDX) TO WS-RB-SUPPLIER-ID
+                   WRITE REORDER-RECORD FROM WS-REORDER-SUPPLIER-BREAK
+                   MOVE WS-RT-SUPPLIER-ID(WS-RT-IDX)
+                     TO WS-LAST-SUPPLIER-ID
+               END-IF
+
+               MOVE WS-RT-ITEM-CODE(WS-RT-IDX) TO WS-RL-ITEM-CODE
+               MOVE WS-RT-DESCRIPTION(WS-RT-IDX) TO WS-RL-DESCRIPTION
+               MOVE WS-RT-QUANTITY(WS-RT-IDX) TO WS-RL-QUANTITY
+               MOVE WS-RT-UNIT-COST(WS-RT-IDX) TO WS-RL-UNIT-COST
+               MOVE WS-RT-EXTENDED-COST(WS-RT-IDX) TO WS-RL-EXTENDED-COST
+
+               WRITE REORDER-RECORD FROM WS-REORDER-LINE
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * WRITES THE JUST-BUILT WS-DETAIL-LINE TO REPORT-FILE, AND ALSO  *
+      * TO REPORT-CSV-FILE AS COMMA-SEPARATED VALUES WHEN CSV OUTPUT   *
+      * WAS REQUESTED, SO EVERY CALLER GETS BOTH FORMS FROM ONE PLACE  *
+      * INSTEAD OF DUPLICATING THE CSV LOGIC AT EACH WRITE SITE.       *
+      *----------------------------------------------------------------*
+       2850-WRITE-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE WS-DL-TRAN-CODE   TO WS-CSV-TRAN-CODE
+               MOVE WS-DL-ITEM-CODE   TO WS-CSV-ITEM-CODE
+               MOVE WS-DL-DESCRIPTION TO WS-CSV-DESCRIPTION
+               MOVE WS-DL-QUANTITY    TO WS-CSV-QUANTITY
+               MOVE WS-DL-ON-HAND     TO WS-CSV-ON-HAND
+               MOVE WS-DL-UNIT-COST   TO WS-CSV-UNIT-COST
+               MOVE WS-DL-REFERENCE   TO WS-CSV-REFERENCE
+               WRITE REPORT-CSV-RECORD FROM WS-CSV-DETAIL-LINE
+           END-IF
+           .
+
        3000-TERMINATION.
            MOVE WS-RECEIPT-COUNT TO WS-SL-RECEIPT-COUNT
            MOVE WS-ISSUE-COUNT TO WS-SL-ISSUE-COUNT
            MOVE WS-ADJUST-COUNT TO WS-SL-ADJUST-COUNT
            MOVE WS-ERROR-COUNT TO WS-SL-ERROR-COUNT
            MOVE WS-REORDER-COUNT TO WS-SL-REORDER-COUNT
-           
+           MOVE WS-COUNT-COUNT TO WS-SL-COUNT-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-SL-EXCEPTION-COUNT
+           MOVE WS-REVERSAL-COUNT TO WS-SL-REVERSAL-COUNT
+
            WRITE REPORT-RECORD FROM SPACES
            WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
-           
+
+           MOVE 'INVNTRY' TO STAT-JOB-ID
+           COMPUTE STAT-TRAN-COUNT =
+               WS-RECEIPT-COUNT + WS-ISSUE-COUNT + WS-ADJUST-COUNT +
+               WS-COUNT-COUNT + WS-REVERSAL-COUNT
+           COMPUTE STAT-ERROR-COUNT = WS-ERROR-COUNT + WS-EXCEPTION-COUNT
+           MOVE WS-NET-VALUE-CHANGE TO STAT-NET-CHANGE
+           MOVE WS-REORDER-COUNT TO STAT-EXTRA-COUNT
+           WRITE STATS-RECORD
+
            CLOSE INVENTORY-FILE
+                 LOCATION-FILE
                  TRANSACTION-FILE
                  REPORT-FILE
                  REORDER-FILE
+                 VARIANCE-FILE
+                 EXCEPTION-FILE
+                 SUPPLIER-FILE
+                 STATS-FILE
+
+           IF CSV-OUTPUT-REQUESTED
+               CLOSE REPORT-CSV-FILE
+           END-IF
            .
