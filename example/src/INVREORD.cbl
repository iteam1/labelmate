@@ -0,0 +1,347 @@
+      *----------------------------------------------------------------*
+      * INVREORD - MONTHLY REORDER-POINT RECALCULATION                *
+      *                                                                *
+      * RUN ONCE A MONTH, AS ITS OWN JCL STEP, AFTER A MONTH'S WORTH   *
+      * OF DAILY INVNTRY RUNS HAVE POSTED TO TRANFILE. THIS PROGRAM    *
+      * TOTALS EACH ITEM'S ISSUE ACTIVITY FOR THE PERIOD AND COMPARES  *
+      * IT AGAINST THE ITEM'S CURRENT INV-REORDER-POINT. WHERE USAGE   *
+      * HAS DRIFTED FAR ENOUGH FROM THE CURRENT REORDER POINT TO CALL  *
+      * IT INTO QUESTION, A PROPOSED NEW INV-REORDER-POINT AND         *
+      * INV-REORDER-QUANTITY ARE WRITTEN TO THE REORDER PROPOSAL FILE  *
+      * FOR A BUYER TO REVIEW -- THE INVENTORY MASTER ITSELF IS NEVER  *
+      * UPDATED BY THIS PROGRAM.                                       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVREORD.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-ITEM-CODE
+               FILE STATUS IS WS-INV-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT PROPOSAL-FILE ASSIGN TO REORPROP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PROPOSAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS.
+           COPY INVCOPY.
+
+      *----------------------------------------------------------------*
+      * SAME TRANSACTION-RECORD LAYOUT INVNTRY.CBL USES FOR TRANFILE.  *
+      * IT IS NOT CARRIED IN A COPYBOOK THERE, SO IT IS REPEATED HERE  *
+      * FIELD FOR FIELD RATHER THAN INTRODUCING A NEW SHARED COPYBOOK  *
+      * FOR A LAYOUT THIS PROGRAM ONLY READS.                          *
+      *----------------------------------------------------------------*
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TRAN-CODE              PIC X(01).
+               88  TRAN-RECEIPT       VALUE 'R'.
+               88  TRAN-ISSUE         VALUE 'I'.
+               88  TRAN-ADJUST        VALUE 'A'.
+               88  TRAN-COUNT         VALUE 'C'.
+               88  TRAN-REVERSAL      VALUE 'V'.
+           05  TRAN-ITEM-CODE         PIC X(10).
+           05  TRAN-QUANTITY          PIC S9(05) COMP-3.
+           05  TRAN-DATE.
+               10  TRAN-YEAR          PIC 9(04).
+               10  TRAN-MONTH         PIC 9(02).
+               10  TRAN-DAY           PIC 9(02).
+           05  TRAN-REFERENCE         PIC X(15).
+           05  TRAN-REASON-CODE       PIC X(03).
+           05  TRAN-LOCATION          PIC X(05).
+           05  FILLER                 PIC X(33).
+
+       FD  PROPOSAL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PROPOSAL-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INV-STATUS              PIC X(02) VALUE SPACES.
+           88  INV-SUCCESS            VALUE '00'.
+           88  INV-EOF                VALUE '10'.
+
+       01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
+           88  TRAN-SUCCESS           VALUE '00'.
+           88  TRAN-EOF               VALUE '10'.
+
+       01  WS-PROPOSAL-STATUS         PIC X(02) VALUE SPACES.
+           88  PROPOSAL-SUCCESS       VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-INV-EOF-SW          PIC X(01) VALUE 'N'.
+               88  INVENTORY-EOF      VALUE 'Y'.
+           05  WS-TRAN-EOF-SW         PIC X(01) VALUE 'N'.
+               88  TRAN-LOAD-EOF      VALUE 'Y'.
+           05  WS-ITEM-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  ITEM-USAGE-FOUND   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ITEM-READ-COUNT     PIC 9(05) VALUE ZEROS.
+           05  WS-PROPOSAL-COUNT      PIC 9(05) VALUE ZEROS.
+           05  WS-TRAN-READ-COUNT     PIC 9(05) VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+      *----------------------------------------------------------------*
+      * ONE ENTRY PER ITEM WITH AT LEAST ONE ISSUE TRANSACTION THIS    *
+      * PERIOD, BUILT BY A FULL PASS OVER TRANFILE BEFORE THE          *
+      * INVENTORY MASTER IS SCANNED -- THE SAME LOAD-A-TABLE-FIRST     *
+      * SHAPE CUSTMNT'S BATCH DUPLICATE PRE-PASS AND RPTGEN'S          *
+      * PRIOR-PERIOD LOOKUP BOTH USE.                                  *
+      *----------------------------------------------------------------*
+       01  WS-ITEM-USAGE-TABLE.
+           05  WS-IU-ENTRY OCCURS 2000 TIMES INDEXED BY WS-IU-IDX.
+               10  WS-IU-ITEM-CODE    PIC X(10).
+               10  WS-IU-ISSUED-QTY   PIC S9(07) COMP-3.
+               10  WS-IU-ISSUE-COUNT  PIC 9(05) COMP-3.
+
+       01  WS-ITEM-USAGE-CONTROL.
+           05  WS-IU-ENTRY-COUNT      PIC 9(05) VALUE ZEROS.
+
+       01  WS-USAGE-LOOKUP.
+           05  WS-UL-ISSUED-QTY       PIC S9(07) COMP-3.
+           05  WS-UL-ISSUE-COUNT      PIC 9(05) COMP-3.
+
+      *----------------------------------------------------------------*
+      * DRIFT TEST -- AN ITEM IS FLAGGED WHEN ITS ACTUAL ISSUES THIS   *
+      * PERIOD RUN MORE THAN 50% ABOVE OR BELOW ITS CURRENT REORDER    *
+      * POINT (OR WHEN IT HAS ANY ISSUE ACTIVITY AT ALL AGAINST A      *
+      * REORDER POINT OF ZERO). THE PROPOSED REORDER POINT BECOMES     *
+      * THE PERIOD'S ACTUAL USAGE, AND THE PROPOSED REORDER QUANTITY   *
+      * PRESERVES THE ITEM'S EXISTING QUANTITY-TO-POINT RATIO (OR A    *
+      * DEFAULT OF 2-TO-1 WHEN THE CURRENT REORDER POINT IS ZERO).     *
+      *----------------------------------------------------------------*
+       01  WS-DRIFT-WORK.
+           05  WS-DW-HIGH-THRESHOLD   PIC S9(07)V99 COMP-3.
+           05  WS-DW-LOW-THRESHOLD    PIC S9(07)V99 COMP-3.
+           05  WS-DW-RATIO            PIC S9(05)V99 COMP-3.
+           05  WS-DW-PROPOSED-POINT   PIC S9(05) COMP-3.
+           05  WS-DW-PROPOSED-QTY     PIC S9(05) COMP-3.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'REORDER POINT REVIEW'.
+           05  FILLER                 PIC X(20) VALUE ' -- PROPOSED, NOT  '.
+           05  FILLER                 PIC X(20) VALUE 'YET APPLIED         '.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(57) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(12) VALUE 'ITEM CODE   '.
+           05  FILLER                 PIC X(14) VALUE 'ISSUED QTY    '.
+           05  FILLER                 PIC X(14) VALUE 'CURRENT POINT '.
+           05  FILLER                 PIC X(14) VALUE 'CURRENT QTY   '.
+           05  FILLER                 PIC X(14) VALUE 'PROPOSED POINT'.
+           05  FILLER                 PIC X(14) VALUE 'PROPOSED QTY  '.
+           05  FILLER                 PIC X(50) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ITEM-CODE        PIC X(12).
+           05  WS-DL-ISSUED-QTY       PIC ZZ,ZZ9-  .
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-DL-CURRENT-POINT    PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  WS-DL-CURRENT-QTY      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  WS-DL-PROPOSED-POINT   PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  WS-DL-PROPOSED-QTY     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(71) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(12) VALUE 'ITEMS READ: '.
+           05  WS-SL-READ-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(13) VALUE ' PROPOSALS: '.
+           05  WS-SL-PROPOSAL-COUNT   PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(75) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 1100-LOAD-ISSUE-ACTIVITY
+               UNTIL TRAN-LOAD-EOF
+           PERFORM 2000-PROCESS-INVENTORY
+               UNTIL INVENTORY-EOF
+           PERFORM 3000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  INVENTORY-FILE
+                INPUT  TRANSACTION-FILE
+                OUTPUT PROPOSAL-FILE
+
+           IF NOT INV-SUCCESS
+               DISPLAY 'ERROR OPENING INVENTORY FILE: ' WS-INV-STATUS
+               MOVE 'Y' TO WS-INV-EOF-SW
+           END-IF
+
+           IF NOT TRAN-SUCCESS
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               MOVE 'Y' TO WS-TRAN-EOF-SW
+           END-IF
+
+           IF NOT PROPOSAL-SUCCESS
+               DISPLAY 'ERROR OPENING PROPOSAL FILE: ' WS-PROPOSAL-STATUS
+               MOVE 'Y' TO WS-INV-EOF-SW
+               MOVE 'Y' TO WS-TRAN-EOF-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE PROPOSAL-RECORD FROM WS-REPORT-HEADER
+           WRITE PROPOSAL-RECORD FROM WS-COLUMN-HEADER
+
+           READ INVENTORY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-INV-EOF-SW
+           END-READ
+           .
+
+       1100-LOAD-ISSUE-ACTIVITY.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TRAN-READ-COUNT
+                   IF TRAN-ISSUE
+                       PERFORM 1150-ACCUMULATE-ISSUE-ACTIVITY
+                   END-IF
+           END-READ
+           .
+
+       1150-ACCUMULATE-ISSUE-ACTIVITY.
+           MOVE 'N' TO WS-ITEM-FOUND-SW
+
+           PERFORM VARYING WS-IU-IDX FROM 1 BY 1
+                   UNTIL WS-IU-IDX > WS-IU-ENTRY-COUNT OR
+                         ITEM-USAGE-FOUND
+               IF WS-IU-ITEM-CODE(WS-IU-IDX) = TRAN-ITEM-CODE
+                   MOVE 'Y' TO WS-ITEM-FOUND-SW
+                   ADD TRAN-QUANTITY TO WS-IU-ISSUED-QTY(WS-IU-IDX)
+                   ADD 1 TO WS-IU-ISSUE-COUNT(WS-IU-IDX)
+               END-IF
+           END-PERFORM
+
+           IF NOT ITEM-USAGE-FOUND
+               ADD 1 TO WS-IU-ENTRY-COUNT
+               MOVE TRAN-ITEM-CODE TO WS-IU-ITEM-CODE(WS-IU-ENTRY-COUNT)
+               MOVE TRAN-QUANTITY TO WS-IU-ISSUED-QTY(WS-IU-ENTRY-COUNT)
+               MOVE 1 TO WS-IU-ISSUE-COUNT(WS-IU-ENTRY-COUNT)
+           END-IF
+           .
+
+       2000-PROCESS-INVENTORY.
+           ADD 1 TO WS-ITEM-READ-COUNT
+           PERFORM 2050-LOOKUP-ITEM-USAGE
+
+           IF ITEM-USAGE-FOUND
+               PERFORM 2100-EVALUATE-DRIFT
+           END-IF
+
+           READ INVENTORY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-INV-EOF-SW
+           END-READ
+           .
+
+       2050-LOOKUP-ITEM-USAGE.
+           MOVE 'N' TO WS-ITEM-FOUND-SW
+           MOVE ZEROS TO WS-UL-ISSUED-QTY
+           MOVE ZEROS TO WS-UL-ISSUE-COUNT
+
+           PERFORM VARYING WS-IU-IDX FROM 1 BY 1
+                   UNTIL WS-IU-IDX > WS-IU-ENTRY-COUNT OR
+                         ITEM-USAGE-FOUND
+               IF WS-IU-ITEM-CODE(WS-IU-IDX) = INV-ITEM-CODE
+                   MOVE 'Y' TO WS-ITEM-FOUND-SW
+                   MOVE WS-IU-ISSUED-QTY(WS-IU-IDX) TO WS-UL-ISSUED-QTY
+                   MOVE WS-IU-ISSUE-COUNT(WS-IU-IDX) TO WS-UL-ISSUE-COUNT
+               END-IF
+           END-PERFORM
+           .
+
+       2100-EVALUATE-DRIFT.
+           IF INV-REORDER-POINT = ZERO
+               IF WS-UL-ISSUED-QTY > ZERO
+                   PERFORM 2150-PROPOSE-NEW-LEVELS
+               END-IF
+           ELSE
+               COMPUTE WS-DW-HIGH-THRESHOLD = INV-REORDER-POINT * 1.5
+               COMPUTE WS-DW-LOW-THRESHOLD = INV-REORDER-POINT * 0.5
+
+               IF WS-UL-ISSUED-QTY > WS-DW-HIGH-THRESHOLD OR
+                  WS-UL-ISSUED-QTY < WS-DW-LOW-THRESHOLD
+                   PERFORM 2150-PROPOSE-NEW-LEVELS
+               END-IF
+           END-IF
+           .
+
+       2150-PROPOSE-NEW-LEVELS.
+           MOVE WS-UL-ISSUED-QTY TO WS-DW-PROPOSED-POINT
+
+           IF INV-REORDER-POINT > ZERO
+               COMPUTE WS-DW-RATIO =
+                   INV-REORDER-QUANTITY / INV-REORDER-POINT
+           ELSE
+               MOVE 2 TO WS-DW-RATIO
+           END-IF
+
+           COMPUTE WS-DW-PROPOSED-QTY =
+               WS-DW-PROPOSED-POINT * WS-DW-RATIO
+
+           MOVE INV-ITEM-CODE TO WS-DL-ITEM-CODE
+           MOVE WS-UL-ISSUED-QTY TO WS-DL-ISSUED-QTY
+           MOVE INV-REORDER-POINT TO WS-DL-CURRENT-POINT
+           MOVE INV-REORDER-QUANTITY TO WS-DL-CURRENT-QTY
+           MOVE WS-DW-PROPOSED-POINT TO WS-DL-PROPOSED-POINT
+           MOVE WS-DW-PROPOSED-QTY TO WS-DL-PROPOSED-QTY
+
+           WRITE PROPOSAL-RECORD FROM WS-DETAIL-LINE
+
+           ADD 1 TO WS-PROPOSAL-COUNT
+           .
+
+       3000-TERMINATION.
+           MOVE WS-ITEM-READ-COUNT TO WS-SL-READ-COUNT
+           MOVE WS-PROPOSAL-COUNT TO WS-SL-PROPOSAL-COUNT
+
+           WRITE PROPOSAL-RECORD FROM SPACES
+           WRITE PROPOSAL-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE INVENTORY-FILE
+                 TRANSACTION-FILE
+                 PROPOSAL-FILE
+           .
