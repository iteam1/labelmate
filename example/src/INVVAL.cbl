@@ -0,0 +1,270 @@
+      *----------------------------------------------------------------*
+      * INVVAL - INVENTORY VALUATION REPORT PROGRAM                   *
+      *                                                                *
+      * THIS PROGRAM READS THE ENTIRE INVENTORY MASTER FILE AND        *
+      * COMPUTES THE EXTENDED VALUE (INV-ON-HAND * INV-UNIT-COST) OF   *
+      * EVERY ITEM, PRINTS AN ITEM-LEVEL DETAIL LINE, ROLLS THE        *
+      * EXTENDED VALUE UP BY CATEGORY/SUBCATEGORY, AND PRINTS A GRAND  *
+      * TOTAL, SO "WHAT IS OUR INVENTORY WORTH RIGHT NOW" CAN BE       *
+      * ANSWERED WITHOUT PULLING THE FILE INTO A SPREADSHEET.          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVVAL.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-ITEM-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO VALRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS.
+           COPY INVCOPY.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  FILE-SUCCESS           VALUE '00'.
+           88  FILE-EOF               VALUE '10'.
+
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+           88  REPORT-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ITEM-READ-COUNT     PIC 9(05) VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+       01  WS-ITEM-WORK.
+           05  WS-ITEM-EXTENDED-VALUE PIC S9(09)V99 COMP-3.
+
+       01  WS-GRAND-TOTAL-VALUE       PIC S9(11)V99 COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * CATEGORY/SUBCATEGORY ROLLUP TABLE -- LINEAR-SCAN ACCUMULATOR,  *
+      * SAME PATTERN RPTGEN USES FOR ITS REGION/PRODUCT/SALESPERSON/   *
+      * CUSTOMER TOTALS TABLES.                                        *
+      *----------------------------------------------------------------*
+       01  WS-CATEGORY-TOTALS.
+           05  WS-CAT-TABLE OCCURS 200 TIMES
+                            INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CATEGORY    PIC X(10).
+               10  WS-CAT-SUBCATEGORY PIC X(10).
+               10  WS-CAT-VALUE       PIC S9(09)V99 COMP-3.
+               10  WS-CAT-ITEM-COUNT  PIC 9(05) COMP-3.
+
+       01  WS-CATEGORY-COUNTERS.
+           05  WS-CAT-ENTRY-COUNT     PIC 9(03) VALUE ZEROS.
+           05  WS-CAT-FOUND-SW        PIC X(01).
+               88  CATEGORY-FOUND     VALUE 'Y'.
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'INVENTORY VALUATION '.
+           05  FILLER                 PIC X(06) VALUE 'REPORT'.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(73) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(12) VALUE 'ITEM CODE   '.
+           05  FILLER                 PIC X(31) VALUE 'DESCRIPTION                    '.
+           05  FILLER                 PIC X(10) VALUE 'CATEGORY  '.
+           05  FILLER                 PIC X(10) VALUE 'ON HAND   '.
+           05  FILLER                 PIC X(10) VALUE 'UNIT COST '.
+           05  FILLER                 PIC X(16) VALUE 'EXTENDED VALUE  '.
+           05  FILLER                 PIC X(43) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ITEM-CODE        PIC X(12).
+           05  WS-DL-DESCRIPTION      PIC X(31).
+           05  WS-DL-CATEGORY         PIC X(10).
+           05  WS-DL-ON-HAND          PIC Z(04)9-.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DL-UNIT-COST        PIC $ZZ,ZZ9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DL-EXTENDED-VALUE   PIC $ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+
+       01  WS-CATEGORY-HEADER.
+           05  FILLER                 PIC X(20) VALUE 'VALUE BY CATEGORY / '.
+           05  FILLER                 PIC X(12) VALUE 'SUBCATEGORY '.
+           05  FILLER                 PIC X(100) VALUE SPACES.
+
+       01  WS-CATEGORY-COLUMN-HEADER.
+           05  FILLER                 PIC X(10) VALUE 'CATEGORY  '.
+           05  FILLER                 PIC X(10) VALUE 'SUBCAT    '.
+           05  FILLER                 PIC X(10) VALUE 'ITEMS     '.
+           05  FILLER                 PIC X(16) VALUE 'EXTENDED VALUE  '.
+           05  FILLER                 PIC X(86) VALUE SPACES.
+
+       01  WS-CATEGORY-LINE.
+           05  WS-CL-CATEGORY         PIC X(10).
+           05  WS-CL-SUBCATEGORY      PIC X(10).
+           05  WS-CL-ITEM-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  WS-CL-VALUE            PIC $ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(80) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(20) VALUE 'GRAND TOTAL ON-HAND '.
+           05  FILLER                 PIC X(06) VALUE 'VALUE:'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-GL-GRAND-TOTAL      PIC $ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(81) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(12) VALUE 'ITEMS READ: '.
+           05  WS-SL-READ-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-INVENTORY
+               UNTIL END-OF-FILE
+           PERFORM 3000-PRINT-CATEGORY-REPORT
+           PERFORM 4000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT  INVENTORY-FILE
+                OUTPUT REPORT-FILE
+
+           IF NOT FILE-SUCCESS
+               DISPLAY 'ERROR OPENING INVENTORY FILE: ' WS-FILE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT REPORT-SUCCESS
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+
+           READ INVENTORY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2000-PROCESS-INVENTORY.
+           ADD 1 TO WS-ITEM-READ-COUNT
+
+           COMPUTE WS-ITEM-EXTENDED-VALUE = INV-ON-HAND * INV-UNIT-COST
+
+           MOVE INV-ITEM-CODE TO WS-DL-ITEM-CODE
+           MOVE INV-DESCRIPTION TO WS-DL-DESCRIPTION
+           MOVE INV-CATEGORY TO WS-DL-CATEGORY
+           MOVE INV-ON-HAND TO WS-DL-ON-HAND
+           MOVE INV-UNIT-COST TO WS-DL-UNIT-COST
+           MOVE WS-ITEM-EXTENDED-VALUE TO WS-DL-EXTENDED-VALUE
+
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+
+           ADD WS-ITEM-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE
+
+           PERFORM 2100-ACCUMULATE-CATEGORY-DATA
+
+           READ INVENTORY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2100-ACCUMULATE-CATEGORY-DATA.
+           MOVE 'N' TO WS-CAT-FOUND-SW
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-ENTRY-COUNT OR
+                         CATEGORY-FOUND
+               IF WS-CAT-CATEGORY(WS-CAT-IDX) = INV-CATEGORY AND
+                  WS-CAT-SUBCATEGORY(WS-CAT-IDX) = INV-SUBCATEGORY
+                   MOVE 'Y' TO WS-CAT-FOUND-SW
+                   ADD WS-ITEM-EXTENDED-VALUE
+                     TO WS-CAT-VALUE(WS-CAT-IDX)
+                   ADD 1 TO WS-CAT-ITEM-COUNT(WS-CAT-IDX)
+               END-IF
+           END-PERFORM
+
+           IF NOT CATEGORY-FOUND
+               ADD 1 TO WS-CAT-ENTRY-COUNT
+               MOVE INV-CATEGORY TO WS-CAT-CATEGORY(WS-CAT-ENTRY-COUNT)
+               MOVE INV-SUBCATEGORY
+                 TO WS-CAT-SUBCATEGORY(WS-CAT-ENTRY-COUNT)
+               MOVE WS-ITEM-EXTENDED-VALUE
+                 TO WS-CAT-VALUE(WS-CAT-ENTRY-COUNT)
+               MOVE 1 TO WS-CAT-ITEM-COUNT(WS-CAT-ENTRY-COUNT)
+           END-IF
+           .
+
+       3000-PRINT-CATEGORY-REPORT.
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-CATEGORY-HEADER
+           WRITE REPORT-RECORD FROM WS-CATEGORY-COLUMN-HEADER
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-ENTRY-COUNT
+               MOVE WS-CAT-CATEGORY(WS-CAT-IDX) TO WS-CL-CATEGORY
+               MOVE WS-CAT-SUBCATEGORY(WS-CAT-IDX) TO WS-CL-SUBCATEGORY
+               MOVE WS-CAT-ITEM-COUNT(WS-CAT-IDX) TO WS-CL-ITEM-COUNT
+               MOVE WS-CAT-VALUE(WS-CAT-IDX) TO WS-CL-VALUE
+
+               WRITE REPORT-RECORD FROM WS-CATEGORY-LINE
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL-VALUE TO WS-GL-GRAND-TOTAL
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+           .
+
+       4000-TERMINATION.
+           MOVE WS-ITEM-READ-COUNT TO WS-SL-READ-COUNT
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE INVENTORY-FILE
+                 REPORT-FILE
+           .
