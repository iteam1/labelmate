@@ -31,7 +31,31 @@
            SELECT SALESPERSON-REPORT ASSIGN TO SALESRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-SALESPERSON-STATUS.
-       
+
+           SELECT CUSTOMER-REPORT ASSIGN TO CUSTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT DETAIL-CSV-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT PRIOR-PERIOD-FILE ASSIGN TO PRIORTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT RECONCILE-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+           SELECT STATS-FILE ASSIGN TO RPTSTAT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE
@@ -71,7 +95,71 @@
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 132 CHARACTERS.
        01  SALESPERSON-REPORT-RECORD  PIC X(132).
-       
+
+       FD  CUSTOMER-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CUSTOMER-REPORT-RECORD     PIC X(132).
+
+       FD  CONTROL-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CONTROL-REPORT-RECORD      PIC X(132).
+
+      *----------------------------------------------------------------*
+      * DELIMITED-OUTPUT ALTERNATE TO THE REGION/PRODUCT/SALESPERSON/  *
+      * CUSTOMER DETAIL LINES. WRITTEN ONLY WHEN LS-OUTPUT-FORMAT-PARM *
+      * REQUESTS IT, ONE ROW PER DETAIL LINE FROM ALL FOUR BREAKDOWNS  *
+      * TAGGED BY WS-CSV-REPORT-TYPE, SO THE MONTH'S FIGURES CAN BE    *
+      * LOADED INTO A SPREADSHEET WITHOUT PARSING FIXED COLUMNS.       *
+      *----------------------------------------------------------------*
+       FD  DETAIL-CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DETAIL-CSV-RECORD          PIC X(132).
+
+      *----------------------------------------------------------------*
+      * PRIOR-PERIOD TOTALS FILE. READ AT STARTUP TO PICK UP LAST      *
+      * RUN'S REGION/PRODUCT/SALESPERSON/CUSTOMER TOTALS (PLUS THE     *
+      * GRAND TOTAL) FOR THE VARIANCE/PERCENT-CHANGE COLUMNS, THEN     *
+      * REWRITTEN AT THE END OF THIS RUN WITH THIS PERIOD'S TOTALS SO  *
+      * THE NEXT RUN HAS SOMETHING TO COMPARE AGAINST.                 *
+      *----------------------------------------------------------------*
+       FD  PRIOR-PERIOD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 33 CHARACTERS.
+       01  PRIOR-PERIOD-RECORD.
+           05  PP-TYPE                PIC X(12).
+           05  PP-ID                  PIC X(10).
+           05  PP-SALES               PIC S9(09)V99 COMP-3.
+           05  FILLER                 PIC X(05).
+
+      *----------------------------------------------------------------*
+      * TAX/DISCOUNT RECONCILIATION EXCEPTION REPORT. EVERY SALES-     *
+      * RECORD WHERE NET-AMOUNT PLUS TAX-AMOUNT DOES NOT EQUAL TOTAL-  *
+      * AMOUNT, OR WHERE NET-AMOUNT DOES NOT REFLECT QUANTITY TIMES    *
+      * UNIT-PRICE NET OF DISCOUNT-PCT, GETS A LINE ON THIS REPORT.    *
+      *----------------------------------------------------------------*
+       FD  RECONCILE-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECONCILE-REPORT-RECORD    PIC X(132).
+
+      *----------------------------------------------------------------*
+      * ONE-RECORD RUN-STATISTICS EXTRACT, WRITTEN AT THE END OF EVERY *
+      * RUN SO THE END-OF-DAY OPERATIONS SUMMARY PROGRAM (EODSUM) CAN  *
+      * PICK UP THIS JOB'S TOTALS WITHOUT PARSING THE PRINT REPORT.    *
+      *----------------------------------------------------------------*
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS.
+       01  STATS-RECORD.
+           05  STAT-JOB-ID             PIC X(08).
+           05  STAT-TRAN-COUNT         PIC 9(07).
+           05  STAT-ERROR-COUNT        PIC 9(05).
+           05  STAT-NET-CHANGE         PIC S9(09)V99.
+           05  STAT-EXTRA-COUNT        PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  WS-SALES-STATUS            PIC X(02) VALUE SPACES.
            88  SALES-SUCCESS          VALUE '00'.
@@ -85,11 +173,37 @@
        
        01  WS-SALESPERSON-STATUS      PIC X(02) VALUE SPACES.
            88  SALESPERSON-SUCCESS    VALUE '00'.
-       
+
+       01  WS-CUSTOMER-STATUS         PIC X(02) VALUE SPACES.
+           88  CUSTOMER-SUCCESS       VALUE '00'.
+
+       01  WS-CONTROL-STATUS          PIC X(02) VALUE SPACES.
+           88  CONTROL-SUCCESS        VALUE '00'.
+
+       01  WS-CSV-STATUS              PIC X(02) VALUE SPACES.
+           88  CSV-SUCCESS            VALUE '00'.
+
+       01  WS-PRIOR-STATUS            PIC X(02) VALUE SPACES.
+           88  PRIOR-SUCCESS          VALUE '00'.
+
+       01  WS-RECON-RPT-STATUS        PIC X(02) VALUE SPACES.
+           88  RECON-RPT-SUCCESS      VALUE '00'.
+
+       01  WS-STATS-STATUS            PIC X(02) VALUE SPACES.
+           88  STATS-SUCCESS          VALUE '00'.
+
        01  WS-SWITCHES.
            05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
                88  END-OF-FILE        VALUE 'Y'.
-       
+           05  WS-VALID-SALES-SW      PIC X(01) VALUE 'Y'.
+               88  VALID-SALES-RECORD VALUE 'Y'.
+           05  WS-OUTPUT-FORMAT-SW    PIC X(01) VALUE 'F'.
+               88  CSV-OUTPUT-REQUESTED VALUE 'C' 'c'.
+           05  WS-PRIOR-EOF-SW        PIC X(01) VALUE 'N'.
+               88  PRIOR-EOF-REACHED  VALUE 'Y'.
+           05  WS-PRIOR-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  PRIOR-FOUND        VALUE 'Y'.
+
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR        PIC 9(04).
            05  WS-CURRENT-MONTH       PIC 9(02).
@@ -98,7 +212,25 @@
        01  WS-REPORT-MONTH.
            05  WS-REPORT-MONTH-NUM    PIC 9(02).
            05  WS-REPORT-MONTH-NAME   PIC X(10).
-       
+           05  WS-REPORT-YEAR         PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * REPORTING-PERIOD PARAMETER. WHEN LS-REPORT-PERIOD-PARM IS      *
+      * PASSED AS A NON-BLANK 'YYYYMM' (JCL PARM ON THE EXEC STATEMENT *
+      * FOR THIS STEP), ONLY SALES-RECORDs FOR THAT YEAR/MONTH ARE     *
+      * SUMMARIZED AND THE REPORT HEADERS CARRY THAT PERIOD; ANY OTHER *
+      * RECORD IS TREATED AS A REJECT, THE SAME AS AN INVALID CUSTOMER *
+      * ID OR NEGATIVE TOTAL. A BLANK PARM PRESERVES THE ORIGINAL      *
+      * BEHAVIOR OF SUMMARIZING WHATEVER MONTH/YEAR THE FIRST RECORD   *
+      * ON SALESIN CARRIES, WITH NO PERIOD FILTERING.                  *
+      *----------------------------------------------------------------*
+       01  WS-PARM-PERIOD-WORK.
+           05  WS-PARM-YEAR           PIC 9(04).
+           05  WS-PARM-MONTH          PIC 9(02).
+
+       01  WS-PARM-FILTER-SW          PIC X(01) VALUE 'N'.
+           88  PARM-FILTER-ACTIVE     VALUE 'Y'.
+
        01  WS-REGION-TOTALS.
            05  WS-REGION-TABLE OCCURS 50 TIMES
                                 INDEXED BY WS-REGION-IDX.
@@ -119,27 +251,85 @@
                10  WS-SALESPERSON-ID  PIC X(05).
                10  WS-SALESPERSON-SALES PIC S9(09)V99 COMP-3.
                10  WS-SALESPERSON-COUNT PIC 9(05) COMP-3.
-       
+
+       01  WS-CUSTOMER-TOTALS.
+           05  WS-CUSTOMER-TABLE OCCURS 100 TIMES
+                                  INDEXED BY WS-CUSTOMER-IDX.
+               10  WS-CUSTOMER-ID     PIC X(06).
+               10  WS-CUSTOMER-SALES  PIC S9(09)V99 COMP-3.
+               10  WS-CUSTOMER-COUNT  PIC 9(05) COMP-3.
+
        01  WS-REGION-COUNTERS.
-           05  WS-REGION-COUNT        PIC 9(03) VALUE ZEROS.
+           05  WS-REGION-ENTRY-COUNT        PIC 9(03) VALUE ZEROS.
            05  WS-REGION-FOUND-SW     PIC X(01).
                88  REGION-FOUND       VALUE 'Y'.
        
        01  WS-PRODUCT-COUNTERS.
-           05  WS-PRODUCT-COUNT       PIC 9(03) VALUE ZEROS.
+           05  WS-PRODUCT-ENTRY-COUNT       PIC 9(03) VALUE ZEROS.
            05  WS-PRODUCT-FOUND-SW    PIC X(01).
                88  PRODUCT-FOUND      VALUE 'Y'.
        
        01  WS-SALESPERSON-COUNTERS.
-           05  WS-SALESPERSON-COUNT   PIC 9(03) VALUE ZEROS.
+           05  WS-SALESPERSON-ENTRY-COUNT   PIC 9(03) VALUE ZEROS.
            05  WS-SALESPERSON-FOUND-SW PIC X(01).
                88  SALESPERSON-FOUND  VALUE 'Y'.
-       
+
+       01  WS-CUSTOMER-COUNTERS.
+           05  WS-CUSTOMER-ENTRY-COUNT      PIC 9(03) VALUE ZEROS.
+           05  WS-CUSTOMER-FOUND-SW   PIC X(01).
+               88  CUSTOMER-FOUND     VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * PRIOR-PERIOD TOTALS, LOADED FROM PRIOR-PERIOD-FILE AT STARTUP  *
+      * AND SEARCHED (BY REPORT-TYPE TAG + ID) TO DRIVE THE VARIANCE/  *
+      * PERCENT-CHANGE COLUMNS ON EACH OF THE FOUR BREAKDOWNS PLUS THE *
+      * GRAND TOTAL, USING THE SAME LINEAR-SCAN ACCUMULATOR PATTERN AS *
+      * THE REGION/PRODUCT/SALESPERSON/CUSTOMER TABLES ABOVE.          *
+      *----------------------------------------------------------------*
+       01  WS-PRIOR-TOTALS.
+           05  WS-PRIOR-TABLE OCCURS 360 TIMES
+                               INDEXED BY WS-PRIOR-IDX.
+               10  WS-PRIOR-TYPE      PIC X(12).
+               10  WS-PRIOR-ID        PIC X(10).
+               10  WS-PRIOR-SALES     PIC S9(09)V99 COMP-3.
+
+       01  WS-PRIOR-COUNTERS.
+           05  WS-PRIOR-ENTRY-COUNT   PIC 9(03) VALUE ZEROS.
+
+       01  WS-PRIOR-SEARCH-TYPE       PIC X(12).
+       01  WS-PRIOR-SEARCH-ID         PIC X(10).
+       01  WS-PRIOR-LOOKUP-SALES      PIC S9(09)V99 COMP-3.
+
+       01  WS-TREND-WORK.
+           05  WS-TREND-CURRENT-SALES PIC S9(09)V99 COMP-3.
+           05  WS-TREND-VARIANCE      PIC S9(09)V99 COMP-3.
+           05  WS-TREND-PCT-CHANGE    PIC S9(03)V99 COMP-3.
+
+       01  WS-GRAND-VARIANCE          PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       01  WS-GRAND-PCT-CHANGE        PIC S9(03)V99 COMP-3 VALUE ZEROS.
+
        01  WS-TOTAL-SALES             PIC S9(09)V99 COMP-3 VALUE ZEROS.
        01  WS-TOTAL-TRANSACTIONS      PIC 9(07) COMP-3 VALUE ZEROS.
-       
+       01  WS-READ-COUNT              PIC 9(07) COMP-3 VALUE ZEROS.
+       01  WS-REJECT-COUNT            PIC 9(07) COMP-3 VALUE ZEROS.
+       01  WS-RECON-COUNT             PIC 9(07) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * WORK FIELDS FOR THE TAX/DISCOUNT RECONCILIATION CHECK. THE     *
+      * EXPECTED NET IS THE GROSS (QUANTITY * UNIT-PRICE) LESS THE     *
+      * DISCOUNT PERCENT; THE EXPECTED TOTAL IS NET PLUS TAX.          *
+      *----------------------------------------------------------------*
+       01  WS-RECON-WORK.
+           05  WS-RECON-GROSS         PIC S9(09)V99 COMP-3.
+           05  WS-RECON-EXPECTED-NET  PIC S9(09)V99 COMP-3.
+           05  WS-RECON-NET-DIFF      PIC S9(09)V99 COMP-3.
+           05  WS-RECON-EXPECTED-TOTAL PIC S9(09)V99 COMP-3.
+           05  WS-RECON-TOTAL-DIFF    PIC S9(09)V99 COMP-3.
+
+       01  WS-RECON-TOLERANCE         PIC S9(01)V99 COMP-3 VALUE 0.01.
+
        01  WS-REGION-HEADER.
-           05  FILLER                 PIC X(20) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
            05  FILLER                 PIC X(09) VALUE 'BY REGION'.
            05  FILLER                 PIC X(20) VALUE SPACES.
            05  FILLER                 PIC X(06) VALUE 'MONTH:'.
@@ -147,10 +337,10 @@
            05  WS-RH-MONTH-NAME       PIC X(10).
            05  FILLER                 PIC X(01) VALUE SPACES.
            05  WS-RH-YEAR             PIC 9(04).
-           05  FILLER                 PIC X(61) VALUE SPACES.
+           05  FILLER                 PIC X(60) VALUE SPACES.
        
        01  WS-PRODUCT-HEADER.
-           05  FILLER                 PIC X(20) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
            05  FILLER                 PIC X(12) VALUE 'BY CATEGORY'.
            05  FILLER                 PIC X(17) VALUE SPACES.
            05  FILLER                 PIC X(06) VALUE 'MONTH:'.
@@ -158,10 +348,10 @@
            05  WS-PH-MONTH-NAME       PIC X(10).
            05  FILLER                 PIC X(01) VALUE SPACES.
            05  WS-PH-YEAR             PIC 9(04).
-           05  FILLER                 PIC X(61) VALUE SPACES.
+           05  FILLER                 PIC X(60) VALUE SPACES.
        
        01  WS-SALESPERSON-HEADER.
-           05  FILLER                 PIC X(20) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
            05  FILLER                 PIC X(14) VALUE 'BY SALESPERSON'.
            05  FILLER                 PIC X(15) VALUE SPACES.
            05  FILLER                 PIC X(06) VALUE 'MONTH:'.
@@ -169,29 +359,123 @@
            05  WS-SH-MONTH-NAME       PIC X(10).
            05  FILLER                 PIC X(01) VALUE SPACES.
            05  WS-SH-YEAR             PIC 9(04).
-           05  FILLER                 PIC X(61) VALUE SPACES.
+           05  FILLER                 PIC X(60) VALUE SPACES.
        
+       01  WS-CUSTOMER-HEADER.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(12) VALUE 'BY CUSTOMER'.
+           05  FILLER                 PIC X(17) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE 'MONTH:'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-CH-MONTH-NAME       PIC X(10).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-CH-YEAR             PIC 9(04).
+           05  FILLER                 PIC X(60) VALUE SPACES.
+
        01  WS-REGION-COLUMN-HEADER.
            05  FILLER                 PIC X(10) VALUE 'REGION    '.
            05  FILLER                 PIC X(20) VALUE 'SALES AMOUNT        '.
            05  FILLER                 PIC X(20) VALUE 'TRANSACTION COUNT   '.
            05  FILLER                 PIC X(20) VALUE 'PERCENT OF TOTAL    '.
-           05  FILLER                 PIC X(62) VALUE SPACES.
-       
+           05  FILLER                 PIC X(20) VALUE 'VARIANCE VS PRIOR   '.
+           05  FILLER                 PIC X(20) VALUE 'PCT CHANGE          '.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+
        01  WS-PRODUCT-COLUMN-HEADER.
            05  FILLER                 PIC X(10) VALUE 'CATEGORY  '.
            05  FILLER                 PIC X(20) VALUE 'SALES AMOUNT        '.
            05  FILLER                 PIC X(20) VALUE 'TRANSACTION COUNT   '.
            05  FILLER                 PIC X(20) VALUE 'PERCENT OF TOTAL    '.
-           05  FILLER                 PIC X(62) VALUE SPACES.
-       
+           05  FILLER                 PIC X(20) VALUE 'VARIANCE VS PRIOR   '.
+           05  FILLER                 PIC X(20) VALUE 'PCT CHANGE          '.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+
        01  WS-SALESPERSON-COLUMN-HEADER.
            05  FILLER                 PIC X(10) VALUE 'SALES ID  '.
            05  FILLER                 PIC X(20) VALUE 'SALES AMOUNT        '.
            05  FILLER                 PIC X(20) VALUE 'TRANSACTION COUNT   '.
            05  FILLER                 PIC X(20) VALUE 'PERCENT OF TOTAL    '.
-           05  FILLER                 PIC X(62) VALUE SPACES.
-       
+           05  FILLER                 PIC X(20) VALUE 'VARIANCE VS PRIOR   '.
+           05  FILLER                 PIC X(20) VALUE 'PCT CHANGE          '.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+
+       01  WS-CUSTOMER-COLUMN-HEADER.
+           05  FILLER                 PIC X(10) VALUE 'CUSTOMER  '.
+           05  FILLER                 PIC X(20) VALUE 'SALES AMOUNT        '.
+           05  FILLER                 PIC X(20) VALUE 'TRANSACTION COUNT   '.
+           05  FILLER                 PIC X(20) VALUE 'PERCENT OF TOTAL    '.
+           05  FILLER                 PIC X(20) VALUE 'VARIANCE VS PRIOR   '.
+           05  FILLER                 PIC X(20) VALUE 'PCT CHANGE          '.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+
+       01  WS-CONTROL-HEADER.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(22) VALUE 'RUN CONTROL TOTALS    '.
+           05  FILLER                 PIC X(06) VALUE 'MONTH:'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-CTLH-MONTH-NAME     PIC X(10).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-CTLH-YEAR           PIC 9(04).
+           05  FILLER                 PIC X(67) VALUE SPACES.
+
+       01  WS-CONTROL-LINE.
+           05  FILLER                 PIC X(20) VALUE 'RECORDS READ:       '.
+           05  WS-CTL-READ-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(85) VALUE SPACES.
+
+       01  WS-CONTROL-REJECT-LINE.
+           05  FILLER                 PIC X(20) VALUE 'RECORDS REJECTED:   '.
+           05  WS-CTL-REJECT-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(85) VALUE SPACES.
+
+       01  WS-CONTROL-SUMMED-LINE.
+           05  FILLER                 PIC X(20) VALUE 'RECORDS SUMMARIZED: '.
+           05  WS-CTL-SUMMED-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(85) VALUE SPACES.
+
+       01  WS-CONTROL-SALES-LINE.
+           05  FILLER                 PIC X(20) VALUE 'TOTAL SALES AMOUNT: '.
+           05  WS-CTL-TOTAL-SALES     PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(78) VALUE SPACES.
+
+       01  WS-CONTROL-RECON-LINE.
+           05  FILLER                 PIC X(28) VALUE 'RECONCILIATION EXCEPTIONS: '.
+           05  WS-CTL-RECON-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(77) VALUE SPACES.
+
+       01  WS-RECON-HEADER.
+           05  FILLER                 PIC X(21) VALUE 'MONTHLY SALES REPORT '.
+           05  FILLER                 PIC X(38) VALUE
+               'TAX/DISCOUNT RECONCILIATION EXCEPTIONS'.
+           05  FILLER                 PIC X(06) VALUE 'MONTH:'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-RCH-MONTH-NAME      PIC X(10).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-RCH-YEAR            PIC 9(04).
+           05  FILLER                 PIC X(51) VALUE SPACES.
+
+       01  WS-RECON-COLUMN-HEADER.
+           05  FILLER                 PIC X(12) VALUE 'INVOICE     '.
+           05  FILLER                 PIC X(08) VALUE 'CUST ID '.
+           05  FILLER                 PIC X(22) VALUE 'EXCEPTION TYPE        '.
+           05  FILLER                 PIC X(14) VALUE 'EXPECTED      '.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(14) VALUE 'ACTUAL        '.
+           05  FILLER                 PIC X(60) VALUE SPACES.
+
+       01  WS-RECON-DETAIL-LINE.
+           05  WS-RCL-INVOICE         PIC X(12).
+           05  WS-RCL-CUSTOMER        PIC X(08).
+           05  WS-RCL-EXCEPTION-TYPE  PIC X(22).
+           05  WS-RCL-EXPECTED        PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-RCL-ACTUAL          PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(60) VALUE SPACES.
+
+       01  WS-RECON-NONE-LINE.
+           05  FILLER                 PIC X(26) VALUE 'NO DISCREPANCIES FOUND'.
+           05  FILLER                 PIC X(106) VALUE SPACES.
+
        01  WS-DETAIL-LINE.
            05  WS-DL-ID               PIC X(10).
            05  WS-DL-SALES-AMOUNT     PIC $$$,$$$,$$9.99.
@@ -200,8 +484,13 @@
            05  FILLER                 PIC X(09) VALUE SPACES.
            05  WS-DL-PERCENT          PIC Z9.99.
            05  FILLER                 PIC X(01) VALUE '%'.
-           05  FILLER                 PIC X(75) VALUE SPACES.
-       
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DL-VARIANCE         PIC -$$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-DL-PCT-CHANGE       PIC -Z9.99.
+           05  FILLER                 PIC X(01) VALUE '%'.
+           05  FILLER                 PIC X(59) VALUE SPACES.
+
        01  WS-TOTAL-LINE.
            05  FILLER                 PIC X(10) VALUE 'TOTAL     '.
            05  WS-TL-SALES-AMOUNT     PIC $$$,$$$,$$9.99.
@@ -210,8 +499,29 @@
            05  FILLER                 PIC X(09) VALUE SPACES.
            05  WS-TL-PERCENT          PIC Z9.99.
            05  FILLER                 PIC X(01) VALUE '%'.
-           05  FILLER                 PIC X(75) VALUE SPACES.
-       
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-TL-VARIANCE         PIC -$$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-TL-PCT-CHANGE       PIC -Z9.99.
+           05  FILLER                 PIC X(01) VALUE '%'.
+           05  FILLER                 PIC X(59) VALUE SPACES.
+
+       01  WS-CSV-DETAIL-LINE.
+           05  WS-CSV-REPORT-TYPE     PIC X(12).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-ID              PIC X(10).
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-SALES-AMOUNT    PIC $$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-TRANS-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-PERCENT         PIC Z9.99.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-VARIANCE        PIC -$$$,$$$,$$9.99.
+           05  FILLER                 PIC X(01) VALUE ','.
+           05  WS-CSV-PCT-CHANGE      PIC -Z9.99.
+           05  FILLER                 PIC X(58) VALUE SPACES.
+
        01  WS-MONTH-NAMES.
            05  FILLER                 PIC X(10) VALUE 'JANUARY   '.
            05  FILLER                 PIC X(10) VALUE 'FEBRUARY  '.
@@ -228,7 +538,12 @@
        01  WS-MONTH-TABLE REDEFINES WS-MONTH-NAMES.
            05  WS-MONTH-NAME          PIC X(10) OCCURS 12 TIMES.
        
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-REPORT-PERIOD-PARM      PIC X(06).
+       01  LS-OUTPUT-FORMAT-PARM      PIC X(01).
+
+       PROCEDURE DIVISION USING LS-REPORT-PERIOD-PARM
+               LS-OUTPUT-FORMAT-PARM.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-SALES-DATA
@@ -237,13 +552,41 @@
            PERFORM 4000-TERMINATION
            GOBACK
            .
-       
+
        1000-INITIALIZATION.
+           IF LS-REPORT-PERIOD-PARM NOT = SPACES
+              AND LS-REPORT-PERIOD-PARM NOT = LOW-VALUES
+               MOVE LS-REPORT-PERIOD-PARM(1:4) TO WS-PARM-YEAR
+               MOVE LS-REPORT-PERIOD-PARM(5:2) TO WS-PARM-MONTH
+               MOVE 'Y' TO WS-PARM-FILTER-SW
+           END-IF
+
+           IF LS-OUTPUT-FORMAT-PARM = 'C' OR LS-OUTPUT-FORMAT-PARM = 'c'
+               MOVE 'C' TO WS-OUTPUT-FORMAT-SW
+           END-IF
+
            OPEN INPUT SALES-FILE
                 OUTPUT REGION-REPORT
                 OUTPUT PRODUCT-REPORT
                 OUTPUT SALESPERSON-REPORT
-                
+                OUTPUT CUSTOMER-REPORT
+                OUTPUT CONTROL-REPORT
+                OUTPUT RECONCILE-REPORT
+                OUTPUT STATS-FILE
+
+           IF CSV-OUTPUT-REQUESTED
+               OPEN OUTPUT DETAIL-CSV-FILE
+               IF NOT CSV-SUCCESS
+                   DISPLAY 'ERROR OPENING DETAIL CSV FILE: '
+                           WS-CSV-STATUS
+                   MOVE 'Y' TO WS-END-OF-FILE-SW
+               ELSE
+                   MOVE 'REPORT-TYPE,ID,SALES-AMOUNT,TRANS-COUNT,PERCENT,VARIANCE,PCT-CHANGE'
+                       TO DETAIL-CSV-RECORD
+                   WRITE DETAIL-CSV-RECORD
+               END-IF
+           END-IF
+
            IF NOT SALES-SUCCESS
                DISPLAY 'ERROR OPENING SALES FILE: ' WS-SALES-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
@@ -260,44 +603,177 @@
            END-IF
            
            IF NOT SALESPERSON-SUCCESS
-               DISPLAY 'ERROR OPENING SALESPERSON REPORT: ' 
+               DISPLAY 'ERROR OPENING SALESPERSON REPORT: '
                        WS-SALESPERSON-STATUS
                MOVE 'Y' TO WS-END-OF-FILE-SW
            END-IF
-           
+
+           IF NOT CUSTOMER-SUCCESS
+               DISPLAY 'ERROR OPENING CUSTOMER REPORT: '
+                       WS-CUSTOMER-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT CONTROL-SUCCESS
+               DISPLAY 'ERROR OPENING CONTROL REPORT: '
+                       WS-CONTROL-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT RECON-RPT-SUCCESS
+               DISPLAY 'ERROR OPENING RECONCILE REPORT: '
+                       WS-RECON-RPT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT STATS-SUCCESS
+               DISPLAY 'ERROR OPENING STATS FILE: ' WS-STATS-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           PERFORM 1100-LOAD-PRIOR-PERIOD-TOTALS
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-           
+
            READ SALES-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
                NOT AT END
-                   MOVE SALES-MONTH TO WS-REPORT-MONTH-NUM
+                   IF PARM-FILTER-ACTIVE
+                       MOVE WS-PARM-MONTH TO WS-REPORT-MONTH-NUM
+                       MOVE WS-PARM-YEAR TO WS-REPORT-YEAR
+                   ELSE
+                       MOVE SALES-MONTH TO WS-REPORT-MONTH-NUM
+                       MOVE SALES-YEAR TO WS-REPORT-YEAR
+                   END-IF
+
                    IF WS-REPORT-MONTH-NUM > 0 AND WS-REPORT-MONTH-NUM < 13
-                       MOVE WS-MONTH-NAME(WS-REPORT-MONTH-NUM) 
+                       MOVE WS-MONTH-NAME(WS-REPORT-MONTH-NUM)
                          TO WS-REPORT-MONTH-NAME
                    ELSE
                        MOVE 'UNKNOWN' TO WS-REPORT-MONTH-NAME
                    END-IF
            END-READ
+
+           MOVE WS-REPORT-MONTH-NAME TO WS-RCH-MONTH-NAME
+           MOVE WS-REPORT-YEAR TO WS-RCH-YEAR
+           WRITE RECONCILE-REPORT-RECORD FROM WS-RECON-HEADER
+           WRITE RECONCILE-REPORT-RECORD FROM SPACES
+           WRITE RECONCILE-REPORT-RECORD FROM WS-RECON-COLUMN-HEADER
+           WRITE RECONCILE-REPORT-RECORD FROM SPACES
            .
-           
+
+      *----------------------------------------------------------------*
+      * LOADS LAST RUN'S TOTALS INTO WS-PRIOR-TOTALS FOR THE VARIANCE/ *
+      * PERCENT-CHANGE COLUMNS. A FIRST-EVER RUN WILL FIND NO          *
+      * PRIOR-PERIOD DATASET YET -- THAT IS NOT TREATED AS AN ERROR,   *
+      * THE REPORTS SIMPLY CARRY NO PRIOR-PERIOD COMPARISON.           *
+      *----------------------------------------------------------------*
+       1100-LOAD-PRIOR-PERIOD-TOTALS.
+           OPEN INPUT PRIOR-PERIOD-FILE
+
+           IF PRIOR-SUCCESS
+               PERFORM 1110-READ-PRIOR-RECORD
+                   UNTIL PRIOR-EOF-REACHED
+               CLOSE PRIOR-PERIOD-FILE
+           END-IF
+           .
+
+       1110-READ-PRIOR-RECORD.
+           READ PRIOR-PERIOD-FILE
+               AT END
+                   MOVE 'Y' TO WS-PRIOR-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-PRIOR-ENTRY-COUNT
+                   MOVE PP-TYPE TO WS-PRIOR-TYPE(WS-PRIOR-ENTRY-COUNT)
+                   MOVE PP-ID TO WS-PRIOR-ID(WS-PRIOR-ENTRY-COUNT)
+                   MOVE PP-SALES TO WS-PRIOR-SALES(WS-PRIOR-ENTRY-COUNT)
+           END-READ
+           .
+
        2000-PROCESS-SALES-DATA.
-           ADD SALES-TOTAL-AMOUNT TO WS-TOTAL-SALES
-           ADD 1 TO WS-TOTAL-TRANSACTIONS
-           
-           PERFORM 2100-PROCESS-REGION-DATA
-           PERFORM 2200-PROCESS-PRODUCT-DATA
-           PERFORM 2300-PROCESS-SALESPERSON-DATA
-           
+           ADD 1 TO WS-READ-COUNT
+           MOVE 'Y' TO WS-VALID-SALES-SW
+
+           IF SALES-CUSTOMER-ID = SPACES OR SALES-TOTAL-AMOUNT < 0
+               MOVE 'N' TO WS-VALID-SALES-SW
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           IF VALID-SALES-RECORD AND PARM-FILTER-ACTIVE
+              AND (SALES-YEAR NOT = WS-PARM-YEAR
+                   OR SALES-MONTH NOT = WS-PARM-MONTH)
+               MOVE 'N' TO WS-VALID-SALES-SW
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           IF VALID-SALES-RECORD
+               ADD SALES-TOTAL-AMOUNT TO WS-TOTAL-SALES
+               ADD 1 TO WS-TOTAL-TRANSACTIONS
+
+               PERFORM 2100-PROCESS-REGION-DATA
+               PERFORM 2200-PROCESS-PRODUCT-DATA
+               PERFORM 2300-PROCESS-SALESPERSON-DATA
+               PERFORM 2400-PROCESS-CUSTOMER-DATA
+               PERFORM 2050-VALIDATE-RECONCILIATION
+           END-IF
+
            READ SALES-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
            END-READ
            .
            
+      *----------------------------------------------------------------*
+      * TAX/DISCOUNT RECONCILIATION CHECK. COMPARES THE SALES-RECORD'S *
+      * OWN NET/TAX/TOTAL AGAINST WHAT THEY SHOULD BE: NET-AMOUNT PLUS *
+      * TAX-AMOUNT MUST EQUAL TOTAL-AMOUNT, AND NET-AMOUNT MUST EQUAL  *
+      * QUANTITY TIMES UNIT-PRICE LESS THE DISCOUNT PERCENT. EITHER    *
+      * ONE OFF BY MORE THAN A PENNY OF ROUNDING GETS LOGGED, BUT THE  *
+      * RECORD STILL FLOWS INTO THE BREAKDOWNS ABOVE -- THIS IS A DATA *
+      * QUALITY CHECK, NOT A REJECTION.                                *
+      *----------------------------------------------------------------*
+       2050-VALIDATE-RECONCILIATION.
+           COMPUTE WS-RECON-GROSS = SALES-QUANTITY * SALES-UNIT-PRICE
+           COMPUTE WS-RECON-EXPECTED-NET =
+               WS-RECON-GROSS -
+               (WS-RECON-GROSS * SALES-DISCOUNT-PCT / 100)
+           COMPUTE WS-RECON-NET-DIFF =
+               SALES-NET-AMOUNT - WS-RECON-EXPECTED-NET
+
+           COMPUTE WS-RECON-EXPECTED-TOTAL =
+               SALES-NET-AMOUNT + SALES-TAX-AMOUNT
+           COMPUTE WS-RECON-TOTAL-DIFF =
+               SALES-TOTAL-AMOUNT - WS-RECON-EXPECTED-TOTAL
+
+           IF WS-RECON-TOTAL-DIFF > WS-RECON-TOLERANCE
+              OR WS-RECON-TOTAL-DIFF < (0 - WS-RECON-TOLERANCE)
+               MOVE 'NET+TAX <> TOTAL' TO WS-RCL-EXCEPTION-TYPE
+               MOVE WS-RECON-EXPECTED-TOTAL TO WS-RCL-EXPECTED
+               MOVE SALES-TOTAL-AMOUNT TO WS-RCL-ACTUAL
+               ADD 1 TO WS-RECON-COUNT
+               PERFORM 2090-WRITE-RECONCILE-EXCEPTION
+           END-IF
+
+           IF WS-RECON-NET-DIFF > WS-RECON-TOLERANCE
+              OR WS-RECON-NET-DIFF < (0 - WS-RECON-TOLERANCE)
+               MOVE 'NET <> QTY*PRICE-DISC' TO WS-RCL-EXCEPTION-TYPE
+               MOVE WS-RECON-EXPECTED-NET TO WS-RCL-EXPECTED
+               MOVE SALES-NET-AMOUNT TO WS-RCL-ACTUAL
+               ADD 1 TO WS-RECON-COUNT
+               PERFORM 2090-WRITE-RECONCILE-EXCEPTION
+           END-IF
+           .
+
+       2090-WRITE-RECONCILE-EXCEPTION.
+           MOVE SALES-INVOICE-NUMBER TO WS-RCL-INVOICE
+           MOVE SALES-CUSTOMER-ID TO WS-RCL-CUSTOMER
+           WRITE RECONCILE-REPORT-RECORD FROM WS-RECON-DETAIL-LINE
+           .
+
        2100-PROCESS-REGION-DATA.
            MOVE 'N' TO WS-REGION-FOUND-SW
            
            PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
-                   UNTIL WS-REGION-IDX > WS-REGION-COUNT OR
+                   UNTIL WS-REGION-IDX > WS-REGION-ENTRY-COUNT OR
                          REGION-FOUND
                IF WS-REGION-CODE(WS-REGION-IDX) = SALES-REGION
                    MOVE 'Y' TO WS-REGION-FOUND-SW
@@ -308,10 +784,10 @@
            END-PERFORM
            
            IF NOT REGION-FOUND
-               ADD 1 TO WS-REGION-COUNT
-               MOVE SALES-REGION TO WS-REGION-CODE(WS-REGION-COUNT)
-               MOVE SALES-TOTAL-AMOUNT TO WS-REGION-SALES(WS-REGION-COUNT)
-               MOVE 1 TO WS-REGION-COUNT(WS-REGION-COUNT)
+               ADD 1 TO WS-REGION-ENTRY-COUNT
+               MOVE SALES-REGION TO WS-REGION-CODE(WS-REGION-ENTRY-COUNT)
+               MOVE SALES-TOTAL-AMOUNT TO WS-REGION-SALES(WS-REGION-ENTRY-COUNT)
+               MOVE 1 TO WS-REGION-COUNT(WS-REGION-ENTRY-COUNT)
            END-IF
            .
            
@@ -319,7 +795,7 @@
            MOVE 'N' TO WS-PRODUCT-FOUND-SW
            
            PERFORM VARYING WS-PRODUCT-IDX FROM 1 BY 1
-                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-COUNT OR
+                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-ENTRY-COUNT OR
                          PRODUCT-FOUND
                IF WS-PRODUCT-CATEGORY(WS-PRODUCT-IDX) = 
                   SALES-PRODUCT-CATEGORY
@@ -331,12 +807,12 @@
            END-PERFORM
            
            IF NOT PRODUCT-FOUND
-               ADD 1 TO WS-PRODUCT-COUNT
+               ADD 1 TO WS-PRODUCT-ENTRY-COUNT
                MOVE SALES-PRODUCT-CATEGORY 
-                 TO WS-PRODUCT-CATEGORY(WS-PRODUCT-COUNT)
+                 TO WS-PRODUCT-CATEGORY(WS-PRODUCT-ENTRY-COUNT)
                MOVE SALES-TOTAL-AMOUNT 
-                 TO WS-PRODUCT-SALES(WS-PRODUCT-COUNT)
-               MOVE 1 TO WS-PRODUCT-COUNT(WS-PRODUCT-COUNT)
+                 TO WS-PRODUCT-SALES(WS-PRODUCT-ENTRY-COUNT)
+               MOVE 1 TO WS-PRODUCT-COUNT(WS-PRODUCT-ENTRY-COUNT)
            END-IF
            .
            
@@ -344,7 +820,7 @@
            MOVE 'N' TO WS-SALESPERSON-FOUND-SW
            
            PERFORM VARYING WS-SALESPERSON-IDX FROM 1 BY 1
-                   UNTIL WS-SALESPERSON-IDX > WS-SALESPERSON-COUNT OR
+                   UNTIL WS-SALESPERSON-IDX > WS-SALESPERSON-ENTRY-COUNT OR
                          SALESPERSON-FOUND
                IF WS-SALESPERSON-ID(WS-SALESPERSON-IDX) = 
                   SALES-SALESPERSON-ID
@@ -356,24 +832,113 @@
            END-PERFORM
            
            IF NOT SALESPERSON-FOUND
-               ADD 1 TO WS-SALESPERSON-COUNT
+               ADD 1 TO WS-SALESPERSON-ENTRY-COUNT
                MOVE SALES-SALESPERSON-ID 
-                 TO WS-SALESPERSON-ID(WS-SALESPERSON-COUNT)
+                 TO WS-SALESPERSON-ID(WS-SALESPERSON-ENTRY-COUNT)
                MOVE SALES-TOTAL-AMOUNT 
-                 TO WS-SALESPERSON-SALES(WS-SALESPERSON-COUNT)
-               MOVE 1 TO WS-SALESPERSON-COUNT(WS-SALESPERSON-COUNT)
+                 TO WS-SALESPERSON-SALES(WS-SALESPERSON-ENTRY-COUNT)
+               MOVE 1 TO WS-SALESPERSON-COUNT(WS-SALESPERSON-ENTRY-COUNT)
            END-IF
            .
-           
+
+       2400-PROCESS-CUSTOMER-DATA.
+           MOVE 'N' TO WS-CUSTOMER-FOUND-SW
+
+           PERFORM VARYING WS-CUSTOMER-IDX FROM 1 BY 1
+                   UNTIL WS-CUSTOMER-IDX > WS-CUSTOMER-ENTRY-COUNT OR
+                         CUSTOMER-FOUND
+               IF WS-CUSTOMER-ID(WS-CUSTOMER-IDX) =
+                  SALES-CUSTOMER-ID
+                   MOVE 'Y' TO WS-CUSTOMER-FOUND-SW
+                   ADD SALES-TOTAL-AMOUNT
+                     TO WS-CUSTOMER-SALES(WS-CUSTOMER-IDX)
+                   ADD 1 TO WS-CUSTOMER-COUNT(WS-CUSTOMER-IDX)
+               END-IF
+           END-PERFORM
+
+           IF NOT CUSTOMER-FOUND
+               ADD 1 TO WS-CUSTOMER-ENTRY-COUNT
+               MOVE SALES-CUSTOMER-ID
+                 TO WS-CUSTOMER-ID(WS-CUSTOMER-ENTRY-COUNT)
+               MOVE SALES-TOTAL-AMOUNT
+                 TO WS-CUSTOMER-SALES(WS-CUSTOMER-ENTRY-COUNT)
+               MOVE 1 TO WS-CUSTOMER-COUNT(WS-CUSTOMER-ENTRY-COUNT)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * SEARCHES WS-PRIOR-TOTALS FOR THE ENTRY MATCHING WS-PRIOR-      *
+      * SEARCH-TYPE/WS-PRIOR-SEARCH-ID (SET BY THE CALLER), THE SAME   *
+      * LINEAR-SCAN SHAPE AS THE REGION/PRODUCT/SALESPERSON/CUSTOMER   *
+      * ACCUMULATOR LOOKUPS ABOVE. WS-PRIOR-LOOKUP-SALES COMES BACK    *
+      * ZERO AND WS-PRIOR-FOUND-SW STAYS 'N' WHEN THERE IS NO PRIOR-   *
+      * PERIOD ENTRY FOR THIS ID.                                      *
+      *----------------------------------------------------------------*
+       2500-LOOKUP-PRIOR-TOTAL.
+           MOVE 'N' TO WS-PRIOR-FOUND-SW
+           MOVE ZERO TO WS-PRIOR-LOOKUP-SALES
+
+           PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+                   UNTIL WS-PRIOR-IDX > WS-PRIOR-ENTRY-COUNT OR
+                         PRIOR-FOUND
+               IF WS-PRIOR-TYPE(WS-PRIOR-IDX) = WS-PRIOR-SEARCH-TYPE
+                  AND WS-PRIOR-ID(WS-PRIOR-IDX) = WS-PRIOR-SEARCH-ID
+                   MOVE 'Y' TO WS-PRIOR-FOUND-SW
+                   MOVE WS-PRIOR-SALES(WS-PRIOR-IDX) TO WS-PRIOR-LOOKUP-SALES
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * TURNS WS-TREND-CURRENT-SALES (SET BY THE CALLER) AND THE       *
+      * WS-PRIOR-LOOKUP-SALES FOUND BY 2500 ABOVE INTO A VARIANCE AND  *
+      * A PERCENT-CHANGE. WHEN THERE IS NO PRIOR-PERIOD ENTRY, OR THE  *
+      * PRIOR AMOUNT WAS ZERO, THE PERCENT-CHANGE IS REPORTED AS ZERO  *
+      * RATHER THAN DIVIDING BY ZERO.                                  *
+      *----------------------------------------------------------------*
+       2550-COMPUTE-TREND.
+           COMPUTE WS-TREND-VARIANCE =
+               WS-TREND-CURRENT-SALES - WS-PRIOR-LOOKUP-SALES
+
+           IF PRIOR-FOUND AND WS-PRIOR-LOOKUP-SALES NOT = 0
+               COMPUTE WS-TREND-PCT-CHANGE =
+                   (WS-TREND-VARIANCE / WS-PRIOR-LOOKUP-SALES) * 100
+           ELSE
+               MOVE ZERO TO WS-TREND-PCT-CHANGE
+           END-IF
+           .
+
        3000-GENERATE-REPORTS.
+           PERFORM 3050-COMPUTE-GRAND-TREND
            PERFORM 3100-GENERATE-REGION-REPORT
            PERFORM 3200-GENERATE-PRODUCT-REPORT
            PERFORM 3300-GENERATE-SALESPERSON-REPORT
+           PERFORM 3400-GENERATE-CUSTOMER-REPORT
+           PERFORM 3500-GENERATE-CONTROL-REPORT
+           PERFORM 3600-SAVE-PRIOR-PERIOD-TOTALS
+           PERFORM 3650-FINISH-RECONCILE-REPORT
            .
-           
+
+      *----------------------------------------------------------------*
+      * GRAND-TOTAL VARIANCE/PERCENT-CHANGE, COMPUTED ONCE UP FRONT    *
+      * (BEFORE THE DETAIL-LOOP PARAGRAPHS BELOW REUSE WS-TREND-*      *
+      * FOR EACH ROW) SO EVERY REPORT'S TOTAL LINE CAN CARRY IT.       *
+      *----------------------------------------------------------------*
+       3050-COMPUTE-GRAND-TREND.
+           MOVE 'GRANDTOTAL' TO WS-PRIOR-SEARCH-TYPE
+           MOVE 'TOTAL' TO WS-PRIOR-SEARCH-ID
+           MOVE WS-TOTAL-SALES TO WS-TREND-CURRENT-SALES
+
+           PERFORM 2500-LOOKUP-PRIOR-TOTAL
+           PERFORM 2550-COMPUTE-TREND
+
+           MOVE WS-TREND-VARIANCE TO WS-GRAND-VARIANCE
+           MOVE WS-TREND-PCT-CHANGE TO WS-GRAND-PCT-CHANGE
+           .
+
        3100-GENERATE-REGION-REPORT.
            MOVE WS-REPORT-MONTH-NAME TO WS-RH-MONTH-NAME
-           MOVE SALES-YEAR TO WS-RH-YEAR
+           MOVE WS-REPORT-YEAR TO WS-RH-YEAR
            
            WRITE REGION-REPORT-RECORD FROM WS-REGION-HEADER
            WRITE REGION-REPORT-RECORD FROM SPACES
@@ -381,29 +946,43 @@
            WRITE REGION-REPORT-RECORD FROM SPACES
            
            PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
-                   UNTIL WS-REGION-IDX > WS-REGION-COUNT
+                   UNTIL WS-REGION-IDX > WS-REGION-ENTRY-COUNT
                MOVE WS-REGION-CODE(WS-REGION-IDX) TO WS-DL-ID
                MOVE WS-REGION-SALES(WS-REGION-IDX) TO WS-DL-SALES-AMOUNT
                MOVE WS-REGION-COUNT(WS-REGION-IDX) TO WS-DL-TRANS-COUNT
                
-               COMPUTE WS-DL-PERCENT = 
+               COMPUTE WS-DL-PERCENT =
                    (WS-REGION-SALES(WS-REGION-IDX) / WS-TOTAL-SALES) * 100
-               
+
+               MOVE 'REGION' TO WS-PRIOR-SEARCH-TYPE
+               MOVE WS-REGION-CODE(WS-REGION-IDX) TO WS-PRIOR-SEARCH-ID
+               MOVE WS-REGION-SALES(WS-REGION-IDX) TO WS-TREND-CURRENT-SALES
+               PERFORM 2500-LOOKUP-PRIOR-TOTAL
+               PERFORM 2550-COMPUTE-TREND
+               MOVE WS-TREND-VARIANCE TO WS-DL-VARIANCE
+               MOVE WS-TREND-PCT-CHANGE TO WS-DL-PCT-CHANGE
+
                WRITE REGION-REPORT-RECORD FROM WS-DETAIL-LINE
+               IF CSV-OUTPUT-REQUESTED
+                   MOVE 'REGION' TO WS-CSV-REPORT-TYPE
+                   PERFORM 3850-WRITE-DETAIL-CSV
+               END-IF
            END-PERFORM
-           
+
            WRITE REGION-REPORT-RECORD FROM SPACES
-           
+
            MOVE WS-TOTAL-SALES TO WS-TL-SALES-AMOUNT
            MOVE WS-TOTAL-TRANSACTIONS TO WS-TL-TRANS-COUNT
            MOVE 100.00 TO WS-TL-PERCENT
-           
+           MOVE WS-GRAND-VARIANCE TO WS-TL-VARIANCE
+           MOVE WS-GRAND-PCT-CHANGE TO WS-TL-PCT-CHANGE
+
            WRITE REGION-REPORT-RECORD FROM WS-TOTAL-LINE
            .
            
        3200-GENERATE-PRODUCT-REPORT.
            MOVE WS-REPORT-MONTH-NAME TO WS-PH-MONTH-NAME
-           MOVE SALES-YEAR TO WS-PH-YEAR
+           MOVE WS-REPORT-YEAR TO WS-PH-YEAR
            
            WRITE PRODUCT-REPORT-RECORD FROM WS-PRODUCT-HEADER
            WRITE PRODUCT-REPORT-RECORD FROM SPACES
@@ -411,29 +990,43 @@
            WRITE PRODUCT-REPORT-RECORD FROM SPACES
            
            PERFORM VARYING WS-PRODUCT-IDX FROM 1 BY 1
-                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-COUNT
+                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-ENTRY-COUNT
                MOVE WS-PRODUCT-CATEGORY(WS-PRODUCT-IDX) TO WS-DL-ID
                MOVE WS-PRODUCT-SALES(WS-PRODUCT-IDX) TO WS-DL-SALES-AMOUNT
                MOVE WS-PRODUCT-COUNT(WS-PRODUCT-IDX) TO WS-DL-TRANS-COUNT
                
-               COMPUTE WS-DL-PERCENT = 
+               COMPUTE WS-DL-PERCENT =
                    (WS-PRODUCT-SALES(WS-PRODUCT-IDX) / WS-TOTAL-SALES) * 100
-               
+
+               MOVE 'PRODUCT' TO WS-PRIOR-SEARCH-TYPE
+               MOVE WS-PRODUCT-CATEGORY(WS-PRODUCT-IDX) TO WS-PRIOR-SEARCH-ID
+               MOVE WS-PRODUCT-SALES(WS-PRODUCT-IDX) TO WS-TREND-CURRENT-SALES
+               PERFORM 2500-LOOKUP-PRIOR-TOTAL
+               PERFORM 2550-COMPUTE-TREND
+               MOVE WS-TREND-VARIANCE TO WS-DL-VARIANCE
+               MOVE WS-TREND-PCT-CHANGE TO WS-DL-PCT-CHANGE
+
                WRITE PRODUCT-REPORT-RECORD FROM WS-DETAIL-LINE
+               IF CSV-OUTPUT-REQUESTED
+                   MOVE 'PRODUCT' TO WS-CSV-REPORT-TYPE
+                   PERFORM 3850-WRITE-DETAIL-CSV
+               END-IF
            END-PERFORM
-           
+
            WRITE PRODUCT-REPORT-RECORD FROM SPACES
-           
+
            MOVE WS-TOTAL-SALES TO WS-TL-SALES-AMOUNT
            MOVE WS-TOTAL-TRANSACTIONS TO WS-TL-TRANS-COUNT
            MOVE 100.00 TO WS-TL-PERCENT
-           
+           MOVE WS-GRAND-VARIANCE TO WS-TL-VARIANCE
+           MOVE WS-GRAND-PCT-CHANGE TO WS-TL-PCT-CHANGE
+
            WRITE PRODUCT-REPORT-RECORD FROM WS-TOTAL-LINE
            .
            
        3300-GENERATE-SALESPERSON-REPORT.
            MOVE WS-REPORT-MONTH-NAME TO WS-SH-MONTH-NAME
-           MOVE SALES-YEAR TO WS-SH-YEAR
+           MOVE WS-REPORT-YEAR TO WS-SH-YEAR
            
            WRITE SALESPERSON-REPORT-RECORD FROM WS-SALESPERSON-HEADER
            WRITE SALESPERSON-REPORT-RECORD FROM SPACES
@@ -441,32 +1034,235 @@
            WRITE SALESPERSON-REPORT-RECORD FROM SPACES
            
            PERFORM VARYING WS-SALESPERSON-IDX FROM 1 BY 1
-                   UNTIL WS-SALESPERSON-IDX > WS-SALESPERSON-COUNT
+                   UNTIL WS-SALESPERSON-IDX > WS-SALESPERSON-ENTRY-COUNT
                MOVE WS-SALESPERSON-ID(WS-SALESPERSON-IDX) TO WS-DL-ID
                MOVE WS-SALESPERSON-SALES(WS-SALESPERSON-IDX) 
                  TO WS-DL-SALES-AMOUNT
                MOVE WS-SALESPERSON-COUNT(WS-SALESPERSON-IDX) 
                  TO WS-DL-TRANS-COUNT
                
-               COMPUTE WS-DL-PERCENT = 
-                   (WS-SALESPERSON-SALES(WS-SALESPERSON-IDX) / 
+               COMPUTE WS-DL-PERCENT =
+                   (WS-SALESPERSON-SALES(WS-SALESPERSON-IDX) /
                     WS-TOTAL-SALES) * 100
-               
+
+               MOVE 'SALESPERSON' TO WS-PRIOR-SEARCH-TYPE
+               MOVE WS-SALESPERSON-ID(WS-SALESPERSON-IDX)
+                 TO WS-PRIOR-SEARCH-ID
+               MOVE WS-SALESPERSON-SALES(WS-SALESPERSON-IDX)
+                 TO WS-TREND-CURRENT-SALES
+               PERFORM 2500-LOOKUP-PRIOR-TOTAL
+               PERFORM 2550-COMPUTE-TREND
+               MOVE WS-TREND-VARIANCE TO WS-DL-VARIANCE
+               MOVE WS-TREND-PCT-CHANGE TO WS-DL-PCT-CHANGE
+
                WRITE SALESPERSON-REPORT-RECORD FROM WS-DETAIL-LINE
+               IF CSV-OUTPUT-REQUESTED
+                   MOVE 'SALESPERSON' TO WS-CSV-REPORT-TYPE
+                   PERFORM 3850-WRITE-DETAIL-CSV
+               END-IF
            END-PERFORM
-           
+
            WRITE SALESPERSON-REPORT-RECORD FROM SPACES
-           
+
            MOVE WS-TOTAL-SALES TO WS-TL-SALES-AMOUNT
            MOVE WS-TOTAL-TRANSACTIONS TO WS-TL-TRANS-COUNT
            MOVE 100.00 TO WS-TL-PERCENT
-           
+           MOVE WS-GRAND-VARIANCE TO WS-TL-VARIANCE
+           MOVE WS-GRAND-PCT-CHANGE TO WS-TL-PCT-CHANGE
+
            WRITE SALESPERSON-REPORT-RECORD FROM WS-TOTAL-LINE
            .
-           
+
+       3400-GENERATE-CUSTOMER-REPORT.
+           MOVE WS-REPORT-MONTH-NAME TO WS-CH-MONTH-NAME
+           MOVE WS-REPORT-YEAR TO WS-CH-YEAR
+
+           WRITE CUSTOMER-REPORT-RECORD FROM WS-CUSTOMER-HEADER
+           WRITE CUSTOMER-REPORT-RECORD FROM SPACES
+           WRITE CUSTOMER-REPORT-RECORD FROM WS-CUSTOMER-COLUMN-HEADER
+           WRITE CUSTOMER-REPORT-RECORD FROM SPACES
+
+           PERFORM VARYING WS-CUSTOMER-IDX FROM 1 BY 1
+                   UNTIL WS-CUSTOMER-IDX > WS-CUSTOMER-ENTRY-COUNT
+               MOVE WS-CUSTOMER-ID(WS-CUSTOMER-IDX) TO WS-DL-ID
+               MOVE WS-CUSTOMER-SALES(WS-CUSTOMER-IDX)
+                 TO WS-DL-SALES-AMOUNT
+               MOVE WS-CUSTOMER-COUNT(WS-CUSTOMER-IDX)
+                 TO WS-DL-TRANS-COUNT
+
+               COMPUTE WS-DL-PERCENT =
+                   (WS-CUSTOMER-SALES(WS-CUSTOMER-IDX) /
+                    WS-TOTAL-SALES) * 100
+
+               MOVE 'CUSTOMER' TO WS-PRIOR-SEARCH-TYPE
+               MOVE WS-CUSTOMER-ID(WS-CUSTOMER-IDX) TO WS-PRIOR-SEARCH-ID
+               MOVE WS-CUSTOMER-SALES(WS-CUSTOMER-IDX)
+                 TO WS-TREND-CURRENT-SALES
+               PERFORM 2500-LOOKUP-PRIOR-TOTAL
+               PERFORM 2550-COMPUTE-TREND
+               MOVE WS-TREND-VARIANCE TO WS-DL-VARIANCE
+               MOVE WS-TREND-PCT-CHANGE TO WS-DL-PCT-CHANGE
+
+               WRITE CUSTOMER-REPORT-RECORD FROM WS-DETAIL-LINE
+               IF CSV-OUTPUT-REQUESTED
+                   MOVE 'CUSTOMER' TO WS-CSV-REPORT-TYPE
+                   PERFORM 3850-WRITE-DETAIL-CSV
+               END-IF
+           END-PERFORM
+
+           WRITE CUSTOMER-REPORT-RECORD FROM SPACES
+
+           MOVE WS-TOTAL-SALES TO WS-TL-SALES-AMOUNT
+           MOVE WS-TOTAL-TRANSACTIONS TO WS-TL-TRANS-COUNT
+           MOVE 100.00 TO WS-TL-PERCENT
+           MOVE WS-GRAND-VARIANCE TO WS-TL-VARIANCE
+           MOVE WS-GRAND-PCT-CHANGE TO WS-TL-PCT-CHANGE
+
+           WRITE CUSTOMER-REPORT-RECORD FROM WS-TOTAL-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * SHARED CSV DETAIL-LINE WRITER. EACH OF THE FOUR REPORT         *
+      * PARAGRAPHS ABOVE MOVES ITS OWN REPORT-TYPE TAG AND PERFORMS    *
+      * THIS BEFORE MOVING ON TO ITS NEXT TABLE ENTRY, SO ALL FOUR     *
+      * DETAIL BREAKDOWNS LAND IN ONE DELIMITED FILE.                  *
+      *----------------------------------------------------------------*
+       3850-WRITE-DETAIL-CSV.
+           MOVE WS-DL-ID TO WS-CSV-ID
+           MOVE WS-DL-SALES-AMOUNT TO WS-CSV-SALES-AMOUNT
+           MOVE WS-DL-TRANS-COUNT TO WS-CSV-TRANS-COUNT
+           MOVE WS-DL-PERCENT TO WS-CSV-PERCENT
+           MOVE WS-DL-VARIANCE TO WS-CSV-VARIANCE
+           MOVE WS-DL-PCT-CHANGE TO WS-CSV-PCT-CHANGE
+           WRITE DETAIL-CSV-RECORD FROM WS-CSV-DETAIL-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * RUN-CONTROL / RECONCILIATION REPORT. TIES RECORDS READ AGAINST *
+      * RECORDS REJECTED AND RECORDS ACTUALLY SUMMARIZED INTO THE      *
+      * REGION/PRODUCT/SALESPERSON/CUSTOMER REPORTS, SO THE MONTH'S    *
+      * REPORTS CAN BE RECONCILED BACK TO THE SALESIN EXTRACT.         *
+      *----------------------------------------------------------------*
+       3500-GENERATE-CONTROL-REPORT.
+           MOVE WS-REPORT-MONTH-NAME TO WS-CTLH-MONTH-NAME
+           MOVE WS-REPORT-YEAR TO WS-CTLH-YEAR
+
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-HEADER
+           WRITE CONTROL-REPORT-RECORD FROM SPACES
+
+           MOVE WS-READ-COUNT TO WS-CTL-READ-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-LINE
+
+           MOVE WS-REJECT-COUNT TO WS-CTL-REJECT-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-REJECT-LINE
+
+           MOVE WS-TOTAL-TRANSACTIONS TO WS-CTL-SUMMED-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-SUMMED-LINE
+
+           MOVE WS-TOTAL-SALES TO WS-CTL-TOTAL-SALES
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-SALES-LINE
+
+           MOVE WS-RECON-COUNT TO WS-CTL-RECON-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-RECON-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * WHEN THE MONTH CAME THROUGH CLEAN, SAY SO RATHER THAN LEAVING  *
+      * A BLANK REPORT BEHIND THE HEADERS.                             *
+      *----------------------------------------------------------------*
+       3650-FINISH-RECONCILE-REPORT.
+           IF WS-RECON-COUNT = ZERO
+               WRITE RECONCILE-REPORT-RECORD FROM WS-RECON-NONE-LINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * REWRITES PRIOR-PERIOD-FILE WITH THIS RUN'S TOTALS (PLUS THE    *
+      * GRAND TOTAL) SO NEXT PERIOD'S RUN HAS SOMETHING TO COMPARE     *
+      * AGAINST. OPENED OUTPUT HERE, AFTER 1100-LOAD-PRIOR-PERIOD-     *
+      * TOTALS HAS ALREADY READ AND CLOSED IT FOR INPUT -- THE SAME    *
+      * DATASET, REPLACED EACH RUN, THE WAY A MASTER FILE IS REFRESHED *
+      * AT THE END OF A BATCH CYCLE.                                   *
+      *----------------------------------------------------------------*
+       3600-SAVE-PRIOR-PERIOD-TOTALS.
+           OPEN OUTPUT PRIOR-PERIOD-FILE
+
+           IF PRIOR-SUCCESS
+               PERFORM 3610-SAVE-REGION-TOTALS
+               PERFORM 3620-SAVE-PRODUCT-TOTALS
+               PERFORM 3630-SAVE-SALESPERSON-TOTALS
+               PERFORM 3640-SAVE-CUSTOMER-TOTALS
+
+               MOVE 'GRANDTOTAL' TO PP-TYPE
+               MOVE 'TOTAL' TO PP-ID
+               MOVE WS-TOTAL-SALES TO PP-SALES
+               WRITE PRIOR-PERIOD-RECORD
+
+               CLOSE PRIOR-PERIOD-FILE
+           ELSE
+               DISPLAY 'ERROR OPENING PRIOR PERIOD FILE FOR OUTPUT: '
+                       WS-PRIOR-STATUS
+           END-IF
+           .
+
+       3610-SAVE-REGION-TOTALS.
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                   UNTIL WS-REGION-IDX > WS-REGION-ENTRY-COUNT
+               MOVE 'REGION' TO PP-TYPE
+               MOVE WS-REGION-CODE(WS-REGION-IDX) TO PP-ID
+               MOVE WS-REGION-SALES(WS-REGION-IDX) TO PP-SALES
+               WRITE PRIOR-PERIOD-RECORD
+           END-PERFORM
+           .
+
+       3620-SAVE-PRODUCT-TOTALS.
+           PERFORM VARYING WS-PRODUCT-IDX FROM 1 BY 1
+                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-ENTRY-COUNT
+               MOVE 'PRODUCT' TO PP-TYPE
+               MOVE WS-PRODUCT-CATEGORY(WS-PRODUCT-IDX) TO PP-ID
+               MOVE WS-PRODUCT-SALES(WS-PRODUCT-IDX) TO PP-SALES
+               WRITE PRIOR-PERIOD-RECORD
+           END-PERFORM
+           .
+
+       3630-SAVE-SALESPERSON-TOTALS.
+           PERFORM VARYING WS-SALESPERSON-IDX FROM 1 BY 1
+                   UNTIL WS-SALESPERSON-IDX > WS-SALESPERSON-ENTRY-COUNT
+               MOVE 'SALESPERSON' TO PP-TYPE
+               MOVE WS-SALESPERSON-ID(WS-SALESPERSON-IDX) TO PP-ID
+               MOVE WS-SALESPERSON-SALES(WS-SALESPERSON-IDX) TO PP-SALES
+               WRITE PRIOR-PERIOD-RECORD
+           END-PERFORM
+           .
+
+       3640-SAVE-CUSTOMER-TOTALS.
+           PERFORM VARYING WS-CUSTOMER-IDX FROM 1 BY 1
+                   UNTIL WS-CUSTOMER-IDX > WS-CUSTOMER-ENTRY-COUNT
+               MOVE 'CUSTOMER' TO PP-TYPE
+               MOVE WS-CUSTOMER-ID(WS-CUSTOMER-IDX) TO PP-ID
+               MOVE WS-CUSTOMER-SALES(WS-CUSTOMER-IDX) TO PP-SALES
+               WRITE PRIOR-PERIOD-RECORD
+           END-PERFORM
+           .
+
        4000-TERMINATION.
+           MOVE 'RPTGEN' TO STAT-JOB-ID
+           MOVE WS-READ-COUNT TO STAT-TRAN-COUNT
+           COMPUTE STAT-ERROR-COUNT = WS-REJECT-COUNT + WS-RECON-COUNT
+           MOVE WS-TOTAL-SALES TO STAT-NET-CHANGE
+           MOVE ZEROS TO STAT-EXTRA-COUNT
+           WRITE STATS-RECORD
+
            CLOSE SALES-FILE
                  REGION-REPORT
                  PRODUCT-REPORT
                  SALESPERSON-REPORT
+                 CUSTOMER-REPORT
+                 CONTROL-REPORT
+                 RECONCILE-REPORT
+                 STATS-FILE
+
+           IF CSV-OUTPUT-REQUESTED
+               CLOSE DETAIL-CSV-FILE
+           END-IF
            .
