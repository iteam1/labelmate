@@ -0,0 +1,352 @@
+      *----------------------------------------------------------------*
+      * SUPMNT - SUPPLIER MAINTENANCE PROGRAM                          *
+      *                                                                *
+      * THIS PROGRAM HANDLES SUPPLIER MASTER MAINTENANCE OPERATIONS    *
+      * INCLUDING ADD, UPDATE, DELETE, AND INQUIRY FUNCTIONS, SO       *
+      * INV-SUPPLIER-ID ON THE INVENTORY MASTER CAN BE VALIDATED       *
+      * AGAINST A REAL, ACTIVE SUPPLIER RECORD.                        *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPMNT.
+       AUTHOR. LABELMATE EXAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER-FILE ASSIGN TO SUPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO SUPTRANS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO SUPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 99 CHARACTERS.
+           COPY SUPCOPY.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 83 CHARACTERS.
+           COPY SUPTRAN.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  FILE-SUCCESS           VALUE '00'.
+           88  FILE-EOF               VALUE '10'.
+           88  FILE-NOT-FOUND         VALUE '23'.
+           88  FILE-ALREADY-EXISTS    VALUE '22'.
+
+       01  WS-TRAN-STATUS             PIC X(02) VALUE SPACES.
+           88  TRAN-SUCCESS           VALUE '00'.
+           88  TRAN-EOF               VALUE '10'.
+
+       01  WS-REPORT-STATUS           PIC X(02) VALUE SPACES.
+           88  REPORT-SUCCESS         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW      PIC X(01) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT           PIC 9(05) VALUE ZEROS.
+           05  WS-UPDATE-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-DELETE-COUNT        PIC 9(05) VALUE ZEROS.
+           05  WS-INQUIRY-COUNT       PIC 9(05) VALUE ZEROS.
+           05  WS-ERROR-COUNT         PIC 9(05) VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR        PIC 9(04).
+           05  WS-CURRENT-MONTH       PIC 9(02).
+           05  WS-CURRENT-DAY         PIC 9(02).
+
+       01  WS-REPORT-HEADER.
+           05  FILLER                 PIC X(21) VALUE 'SUPPLIER MAINTENANCE '.
+           05  FILLER                 PIC X(06) VALUE 'REPORT'.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+           05  FILLER                 PIC X(04) VALUE 'DATE'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-HEADER-DATE.
+               10  WS-HEADER-MONTH    PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-DAY      PIC 9(02).
+               10  FILLER             PIC X(01) VALUE '/'.
+               10  WS-HEADER-YEAR     PIC 9(04).
+           05  FILLER                 PIC X(72) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER                 PIC X(06) VALUE 'TRAN  '.
+           05  FILLER                 PIC X(08) VALUE 'SUP ID  '.
+           05  FILLER                 PIC X(32) VALUE 'SUPPLIER NAME                   '.
+           05  FILLER                 PIC X(32) VALUE 'ADDRESS                          '.
+           05  FILLER                 PIC X(15) VALUE 'PHONE          '.
+           05  FILLER                 PIC X(10) VALUE 'LEAD DAYS '.
+           05  FILLER                 PIC X(29) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TRAN-CODE        PIC X(06).
+           05  WS-DL-SUP-ID           PIC X(08).
+           05  WS-DL-SUP-NAME         PIC X(32).
+           05  WS-DL-SUP-ADDR         PIC X(32).
+           05  WS-DL-SUP-PHONE        PIC X(15).
+           05  WS-DL-LEAD-TIME        PIC ZZ9.
+           05  FILLER                 PIC X(27) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE 'PROCESSING SUMMARY: '.
+           05  FILLER                 PIC X(10) VALUE 'ADDS:     '.
+           05  WS-SL-ADD-COUNT        PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(10) VALUE ' UPDATES: '.
+           05  WS-SL-UPDATE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(10) VALUE ' DELETES: '.
+           05  WS-SL-DELETE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(11) VALUE ' INQUIRIES:'.
+           05  WS-SL-INQUIRY-COUNT    PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(10) VALUE ' ERRORS:  '.
+           05  WS-SL-ERROR-COUNT      PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(31) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE
+           PERFORM 3000-TERMINATION
+           GOBACK
+           .
+
+       1000-INITIALIZATION.
+           OPEN INPUT TRANSACTION-FILE
+                I-O   SUPPLIER-FILE
+                OUTPUT REPORT-FILE
+
+           IF NOT FILE-SUCCESS
+               DISPLAY 'ERROR OPENING SUPPLIER FILE: ' WS-FILE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT TRAN-SUCCESS
+               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           IF NOT REPORT-SUCCESS
+               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-MONTH TO WS-HEADER-MONTH
+           MOVE WS-CURRENT-DAY TO WS-HEADER-DAY
+           MOVE WS-CURRENT-YEAR TO WS-HEADER-YEAR
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 2100-ADD-SUPPLIER
+               WHEN TRAN-UPDATE
+                   PERFORM 2200-UPDATE-SUPPLIER
+               WHEN TRAN-DELETE
+                   PERFORM 2300-DELETE-SUPPLIER
+               WHEN TRAN-INQUIRY
+                   PERFORM 2400-INQUIRY-SUPPLIER
+               WHEN OTHER
+                   MOVE 'INVALID' TO WS-DL-TRAN-CODE
+                   MOVE TRAN-SUP-ID TO WS-DL-SUP-ID
+                   MOVE SPACES TO WS-DL-SUP-NAME
+                   MOVE SPACES TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+           END-READ
+           .
+
+       2100-ADD-SUPPLIER.
+           MOVE 'ADD' TO WS-DL-TRAN-CODE
+           MOVE TRAN-SUP-ID TO SUP-ID
+           MOVE TRAN-SUP-ID TO WS-DL-SUP-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   PERFORM 2110-PERFORM-ADD
+               NOT INVALID KEY
+                   MOVE 'ALREADY EXISTS' TO WS-DL-SUP-NAME
+                   MOVE SPACES TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-READ
+           .
+
+       2110-PERFORM-ADD.
+           MOVE TRAN-SUP-ID TO SUP-ID
+           MOVE TRAN-SUP-NAME TO SUP-NAME
+           MOVE TRAN-SUP-ADDR TO SUP-ADDR
+           MOVE TRAN-SUP-PHONE TO SUP-PHONE
+           MOVE TRAN-LEAD-TIME-DAYS TO SUP-LEAD-TIME-DAYS
+           MOVE FUNCTION CURRENT-DATE TO SUP-LAST-UPDATED
+           MOVE 'A' TO SUP-STATUS
+
+           WRITE SUPPLIER-DETAILS
+               INVALID KEY
+                   MOVE 'WRITE ERROR' TO WS-DL-SUP-NAME
+                   MOVE WS-FILE-STATUS TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TRAN-SUP-NAME TO WS-DL-SUP-NAME
+                   MOVE TRAN-SUP-ADDR TO WS-DL-SUP-ADDR
+                   MOVE TRAN-SUP-PHONE TO WS-DL-SUP-PHONE
+                   MOVE TRAN-LEAD-TIME-DAYS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE
+
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+       2200-UPDATE-SUPPLIER.
+           MOVE 'UPDATE' TO WS-DL-TRAN-CODE
+           MOVE TRAN-SUP-ID TO SUP-ID
+           MOVE TRAN-SUP-ID TO WS-DL-SUP-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO WS-DL-SUP-NAME
+                   MOVE SPACES TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   PERFORM 2210-PERFORM-UPDATE
+           END-READ
+           .
+
+       2210-PERFORM-UPDATE.
+           MOVE TRAN-SUP-NAME TO SUP-NAME
+           MOVE TRAN-SUP-ADDR TO SUP-ADDR
+           MOVE TRAN-SUP-PHONE TO SUP-PHONE
+           MOVE TRAN-LEAD-TIME-DAYS TO SUP-LEAD-TIME-DAYS
+           MOVE FUNCTION CURRENT-DATE TO SUP-LAST-UPDATED
+
+           REWRITE SUPPLIER-DETAILS
+               INVALID KEY
+                   MOVE 'REWRITE ERROR' TO WS-DL-SUP-NAME
+                   MOVE WS-FILE-STATUS TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TRAN-SUP-NAME TO WS-DL-SUP-NAME
+                   MOVE TRAN-SUP-ADDR TO WS-DL-SUP-ADDR
+                   MOVE TRAN-SUP-PHONE TO WS-DL-SUP-PHONE
+                   MOVE TRAN-LEAD-TIME-DAYS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-UPDATE-COUNT
+           END-REWRITE
+
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+       2300-DELETE-SUPPLIER.
+           MOVE 'DELETE' TO WS-DL-TRAN-CODE
+           MOVE TRAN-SUP-ID TO SUP-ID
+           MOVE TRAN-SUP-ID TO WS-DL-SUP-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO WS-DL-SUP-NAME
+                   MOVE SPACES TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE SUP-NAME TO WS-DL-SUP-NAME
+                   MOVE SUP-ADDR TO WS-DL-SUP-ADDR
+                   MOVE SUP-PHONE TO WS-DL-SUP-PHONE
+                   MOVE SUP-LEAD-TIME-DAYS TO WS-DL-LEAD-TIME
+
+                   DELETE SUPPLIER-FILE
+                       INVALID KEY
+                           MOVE 'DELETE ERROR' TO WS-DL-SUP-NAME
+                           MOVE WS-FILE-STATUS TO WS-DL-SUP-ADDR
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+
+                   WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           END-READ
+           .
+
+       2400-INQUIRY-SUPPLIER.
+           MOVE 'INQUIRE' TO WS-DL-TRAN-CODE
+           MOVE TRAN-SUP-ID TO SUP-ID
+           MOVE TRAN-SUP-ID TO WS-DL-SUP-ID
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND' TO WS-DL-SUP-NAME
+                   MOVE SPACES TO WS-DL-SUP-ADDR
+                   MOVE SPACES TO WS-DL-SUP-PHONE
+                   MOVE ZEROS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE SUP-NAME TO WS-DL-SUP-NAME
+                   MOVE SUP-ADDR TO WS-DL-SUP-ADDR
+                   MOVE SUP-PHONE TO WS-DL-SUP-PHONE
+                   MOVE SUP-LEAD-TIME-DAYS TO WS-DL-LEAD-TIME
+                   ADD 1 TO WS-INQUIRY-COUNT
+           END-READ
+
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+
+       3000-TERMINATION.
+           MOVE WS-ADD-COUNT TO WS-SL-ADD-COUNT
+           MOVE WS-UPDATE-COUNT TO WS-SL-UPDATE-COUNT
+           MOVE WS-DELETE-COUNT TO WS-SL-DELETE-COUNT
+           MOVE WS-INQUIRY-COUNT TO WS-SL-INQUIRY-COUNT
+           MOVE WS-ERROR-COUNT TO WS-SL-ERROR-COUNT
+
+           WRITE REPORT-RECORD FROM SPACES
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+
+           CLOSE SUPPLIER-FILE
+                 TRANSACTION-FILE
+                 REPORT-FILE
+           .
